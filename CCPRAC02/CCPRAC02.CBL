@@ -5,7 +5,35 @@
       *    DESCRIPCION: UNION DE DATOS DE DISTINTOS FICHEROS,          *
       *                 LOS DOS FICHEROS TIENEN QUE ESTAR ORDENADOS.   *
       *                 MUESTRA CONTADORES DE REGISTROS Y LAS LINEAS   *
-      *                 DE SALIDA                                      *
+      *                 DE SALIDA. CADA WS-CHECKPOINT-INTERVALO        *
+      *                 ALUMNOS PROCESADOS SE GRABA UN CHECKPOINT      *
+      *                 (ULTIMO NIF Y CONTADORES) EN F-CHECKPOINT. SI  *
+      *                 SYSIN TRAE WS-REINICIO-FLAG='S', EL PROGRAMA   *
+      *                 LEE ESE CHECKPOINT, RESTAURA LOS CONTADORES,   *
+      *                 ABRE SALIDA EN EXTEND Y OMITE (SIN CONTAR NI   *
+      *                 ESCRIBIR) TODO ALUMNO/NOTA CON NIF <= AL DEL   *
+      *                 CHECKPOINT, PARA NO REPROCESAR LO YA HECHO.    *
+      *                 ALUMNOS/NOTAS SON FICHEROS SECUENCIALES (NO    *
+      *                 INDEXADOS), ASI QUE EL REINICIO SIGUE LEYENDO  *
+      *                 DESDE EL PRINCIPIO DEL FICHERO, PERO SE        *
+      *                 AHORRA TODO EL TRABAJO DE EMPAREJAR/CONTAR/    *
+      *                 ESCRIBIR DE LOS REGISTROS YA PROCESADOS.       *
+      *                 TODO NIF LEIDO DE ALUMNOS O NOTAS SE VALIDA    *
+      *                 CONTRA SU LETRA DE CONTROL (MODULO 23); LOS    *
+      *                 QUE NO CUADRAN NO ENTRAN EN EL MERGE (NO       *
+      *                 CUENTAN COMO "SIN NOTA"/"SIN ALUMNO") Y SE     *
+      *                 ESCRIBEN EN F-NIF-INVALIDO COMO PROBLEMA DE    *
+      *                 CALIDAD DE DATOS, NO COMO UN NO-EMPAREJAMIENTO.*
+      *                 CADA LECTURA COMPRUEBA QUE EL NIF NO RETROCEDE *
+      *                 RESPECTO AL ULTIMO LEIDO EN ESE MISMO FICHERO; *
+      *                 SI ALUMNOS O NOTAS LLEGAN DESORDENADOS EL      *
+      *                 PROGRAMA ABORTA CON UN MENSAJE EN VEZ DE       *
+      *                 PRODUCIR UN MERGE SILENCIOSAMENTE INCORRECTO.  *
+      *                 LOS ALUMNOS SIN NOTA Y LAS NOTAS SIN ALUMNO,   *
+      *                 ADEMAS DE CONTARSE, SE ESCRIBEN TAL CUAL SE    *
+      *                 DETECTAN EN F-AL-SIN-NOTA Y F-NOTA-SIN-AL,     *
+      *                 PARA QUE SE PUEDAN REVISAR SIN RELANZAR EL     *
+      *                 PROCESO.                                      *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -23,6 +51,21 @@
            SELECT NOTAS ASSIGN NOTAS
                FILE STATUS IS FS-NOTAS.
 
+           SELECT F-ESTADO ASSIGN ESTADO02
+               FILE STATUS IS FS-ESTADO.
+
+           SELECT F-CHECKPOINT ASSIGN CHECKPT
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT F-NIF-INVALIDO ASSIGN NIFINVAL
+               FILE STATUS IS FS-NIF-INVALIDO.
+
+           SELECT F-AL-SIN-NOTA ASSIGN ALSINNOT
+               FILE STATUS IS FS-AL-SIN-NOTA.
+
+           SELECT F-NOTA-SIN-AL ASSIGN NOTSINAL
+               FILE STATUS IS FS-NOTA-SIN-AL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUMNOS
@@ -37,6 +80,31 @@
            RECORDING MODE IS F.
            COPY RNOTAS02.
 
+       FD F-ESTADO
+           RECORDING MODE IS F
+           DATA RECORD REG-ESTADO.
+       01 REG-ESTADO               PIC X(80).
+
+       FD F-CHECKPOINT
+           RECORDING MODE IS F
+           DATA RECORD REG-CHECKPOINT.
+       01 REG-CHECKPOINT           PIC X(80).
+
+       FD F-NIF-INVALIDO
+           RECORDING MODE IS F
+           DATA RECORD LINEA-NIF-INVALIDO.
+       01 LINEA-NIF-INVALIDO       PIC X(80).
+
+       FD F-AL-SIN-NOTA
+           RECORDING MODE IS F
+           DATA RECORD LINEA-AL-SIN-NOTA.
+       01 LINEA-AL-SIN-NOTA        PIC X(80).
+
+       FD F-NOTA-SIN-AL
+           RECORDING MODE IS F
+           DATA RECORD LINEA-NOTA-SIN-AL.
+       01 LINEA-NOTA-SIN-AL        PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS.
            05 FS-ALUMNOS PIC XX.
@@ -48,6 +116,23 @@
            05 FS-NOTAS PIC XX.
                88 FS-NOTAS-OK    VALUE '00'.
                88 FS-NOTAS-EOF   VALUE '10'.
+           05 FS-ESTADO PIC XX.
+               88 FS-ESTADO-OK   VALUE '00'.
+           05 FS-CHECKPOINT PIC XX.
+               88 FS-CHECKPOINT-OK        VALUE '00'.
+               88 FS-CHECKPOINT-NO-EXISTE VALUE '35'.
+           05 FS-NIF-INVALIDO PIC XX.
+               88 FS-NIF-INVALIDO-OK      VALUE '00'.
+           05 FS-AL-SIN-NOTA PIC XX.
+               88 FS-AL-SIN-NOTA-OK       VALUE '00'.
+           05 FS-NOTA-SIN-AL PIC XX.
+               88 FS-NOTA-SIN-AL-OK       VALUE '00'.
+
+       01 LINEA-ESTADO.
+           05 LE-STATUS         PIC X(4) VALUE 'ERR '.
+               88 LE-MERGE-OK       VALUE 'OK  '.
+               88 LE-MERGE-ERROR    VALUE 'ERR '.
+           05 FILLER             PIC X(76).
 
        01 C-CONTADORES.
            05 C-ALUMNOS PIC 999.
@@ -56,6 +141,86 @@
            05 C-AL-SIN-NOTA PIC 999.
            05 C-NOTA-SIN-AL PIC 999.
            05 C-SALIDA PIC 999.
+           05 C-NOTAS-FILTRADAS PIC 999.
+           05 C-NOTAS-INVALIDAS PIC 999.
+           05 C-NIF-INVALIDOS PIC 999.
+
+       01 LINEA-SYSIN.
+           05 WS-ANO-ACADEMICO     PIC 9(4).
+           05 WS-REINICIO-FLAG     PIC X.
+               88 REINICIO-SOLICITADO VALUE 'S'.
+           05 FILLER               PIC X(75).
+
+       01 WS-CHECKPOINT-INTERVALO  PIC 9(4) VALUE 500.
+       01 WS-NIF-REINICIO          PIC X(9) VALUE LOW-VALUES.
+
+       01 LINEA-CHECKPOINT.
+           05 LC-NIF                PIC X(9).
+           05 FILLER                PIC X    VALUE SPACE.
+           05 LC-ALUMNOS             PIC 999.
+           05 LC-NOTAS               PIC 999.
+           05 LC-AL-SIN-NOTA         PIC 999.
+           05 LC-NOTA-SIN-AL         PIC 999.
+           05 LC-SALIDA              PIC 999.
+           05 LC-NOTAS-FILTRADAS     PIC 999.
+           05 LC-NOTAS-INVALIDAS     PIC 999.
+           05 LC-NIF-INVALIDOS       PIC 999.
+           05 FILLER                 PIC X(46) VALUE SPACES.
+
+       01 WS-NOTA-VALIDA           PIC X.
+
+       01 WS-NOTA-EN-RANGO         PIC X.
+           88 NOTA-DENTRO-DE-RANGO VALUE 'S'.
+           88 NOTA-FUERA-DE-RANGO  VALUE 'N'.
+
+       01 WS-ALUMNO-VALIDO         PIC X.
+
+       01 WS-NIF-ANT-ALUMNO        PIC X(9) VALUE LOW-VALUES.
+       01 WS-NIF-ANT-NOTA          PIC X(9) VALUE LOW-VALUES.
+
+       01 WS-TIMESTAMP-INICIO      PIC X(21).
+       01 WS-METRI-REGISTROS       PIC 9(9).
+
+       01 WS-TABLA-LETRAS-NIF      PIC X(23)
+           VALUE 'TRWAGMYFPDXBNJZSQVHLCKE'.
+       01 WS-NIF-VALIDAR           PIC X(9).
+       01 WS-NIF-NUM               PIC 9(8).
+       01 WS-NIF-RESTO             PIC 99.
+       01 WS-NIF-POS               PIC 99.
+       01 WS-NIF-LETRA-CALC        PIC X.
+       01 WS-NIF-ORIGEN            PIC X(7).
+       01 WS-NIF-VALIDO-FLAG       PIC X.
+           88 NIF-VALIDO   VALUE 'S'.
+           88 NIF-INVALIDO VALUE 'N'.
+
+       01 LINEA-NIF-RECHAZO.
+           05 LNI-ORIGEN            PIC X(7).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 LNI-NIF               PIC X(9).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 FILLER                PIC X(35)
+               VALUE 'NIF CON DIGITO DE CONTROL INVALIDO'.
+           05 FILLER                PIC X(27) VALUE SPACES.
+
+       01 LINEA-AL-SIN-NOTA-DATOS.
+           05 LAN-NIF               PIC X(9).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 LAN-NOMBRE            PIC X(15).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 LAN-APELLIDOS         PIC X(30).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 LAN-COLEGIO           PIC 99.
+           05 FILLER                PIC X(21) VALUE SPACES.
+
+       01 LINEA-NOTA-SIN-AL-DATOS.
+           05 LNS-NIF               PIC X(9).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 LNS-ASIGNATURA        PIC 9.
+           05 FILLER                PIC X     VALUE SPACE.
+           05 LNS-NOTA              PIC 99.
+           05 FILLER                PIC X     VALUE SPACE.
+           05 LNS-ANO-ACADEMICO     PIC 9(4).
+           05 FILLER                PIC X(61) VALUE SPACES.
 
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO
@@ -64,11 +229,21 @@
            .
       *****************************************************************
        1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-INICIO
+           ACCEPT LINEA-SYSIN
            PERFORM 1100-ABRIR-FICHEROS
+           PERFORM 1160-LEER-CHECKPOINT
            .
 
       *****************************************************************
        1100-ABRIR-FICHEROS.
+           OPEN OUTPUT F-ESTADO
+           IF NOT FS-ESTADO-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO ESTADO'
+               DISPLAY FS-ESTADO
+               STOP RUN
+           END-IF
+
            OPEN INPUT ALUMNOS
            IF NOT FS-ALUMNOS-OK THEN
                DISPLAY 'ERROR LEER FICHERO ALUMNOS'
@@ -76,7 +251,11 @@
                PERFORM 5000-END-PROGRAM
            END-IF
 
-           OPEN OUTPUT SALIDA
+           IF REINICIO-SOLICITADO THEN
+             OPEN EXTEND SALIDA
+           ELSE
+             OPEN OUTPUT SALIDA
+           END-IF
            IF NOT FS-SALIDA-OK THEN
                DISPLAY 'ERROR LEER FICHERO SALIDA'
                DISPLAY FS-SALIDA
@@ -89,6 +268,68 @@
                DISPLAY FS-NOTAS
                PERFORM 5000-END-PROGRAM
            END-IF
+
+           IF REINICIO-SOLICITADO THEN
+             OPEN EXTEND F-NIF-INVALIDO
+           ELSE
+             OPEN OUTPUT F-NIF-INVALIDO
+           END-IF
+           IF NOT FS-NIF-INVALIDO-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO NIF-INVALIDO'
+               DISPLAY FS-NIF-INVALIDO
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           IF REINICIO-SOLICITADO THEN
+             OPEN EXTEND F-AL-SIN-NOTA
+           ELSE
+             OPEN OUTPUT F-AL-SIN-NOTA
+           END-IF
+           IF NOT FS-AL-SIN-NOTA-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO AL-SIN-NOTA'
+               DISPLAY FS-AL-SIN-NOTA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           IF REINICIO-SOLICITADO THEN
+             OPEN EXTEND F-NOTA-SIN-AL
+           ELSE
+             OPEN OUTPUT F-NOTA-SIN-AL
+           END-IF
+           IF NOT FS-NOTA-SIN-AL-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO NOTA-SIN-AL'
+               DISPLAY FS-NOTA-SIN-AL
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           .
+      *****************************************************************
+       1160-LEER-CHECKPOINT.
+           IF REINICIO-SOLICITADO THEN
+             OPEN INPUT F-CHECKPOINT
+             IF FS-CHECKPOINT-OK THEN
+               READ F-CHECKPOINT INTO LINEA-CHECKPOINT
+               IF FS-CHECKPOINT-OK THEN
+                 MOVE LC-NIF             TO WS-NIF-REINICIO
+                 MOVE LC-ALUMNOS         TO C-ALUMNOS
+                 MOVE LC-NOTAS           TO C-NOTAS
+                 MOVE LC-AL-SIN-NOTA     TO C-AL-SIN-NOTA
+                 MOVE LC-NOTA-SIN-AL     TO C-NOTA-SIN-AL
+                 MOVE LC-SALIDA          TO C-SALIDA
+                 MOVE LC-NOTAS-FILTRADAS TO C-NOTAS-FILTRADAS
+                 MOVE LC-NOTAS-INVALIDAS TO C-NOTAS-INVALIDAS
+                 MOVE LC-NIF-INVALIDOS   TO C-NIF-INVALIDOS
+                 DISPLAY '*CCPRAC02*REINICIO*DESDE*CHECKPOINT* NIF='
+                     LC-NIF
+               ELSE
+                 DISPLAY '*CCPRAC02*AVISO*CHECKPOINT*ILEGIBLE* '
+                     '- SE PROCESA DESDE EL PRINCIPIO'
+               END-IF
+               CLOSE F-CHECKPOINT
+             ELSE
+               DISPLAY '*CCPRAC02*AVISO*NO*EXISTE*CHECKPOINT* '
+                   '- SE PROCESA DESDE EL PRINCIPIO'
+             END-IF
+           END-IF
            .
 
       *****************************************************************
@@ -105,16 +346,27 @@
                    PERFORM 2200-LEER-NOTA
                ELSE
                    IF NIF OF REG-ALUMNOS-GRAL > NIF OF REG-NOTAS THEN
-                       ADD 1 TO C-NOTA-SIN-AL
+                       IF NIF OF REG-NOTAS > WS-NIF-REINICIO THEN
+                           ADD 1 TO C-NOTA-SIN-AL
+                           PERFORM 2170-REGISTRAR-NOTA-SIN-AL
+                       END-IF
                        PERFORM 2200-LEER-NOTA
                    ELSE
-                       IF C-NOTAS-ALUMNO = 0 THEN
-                           ADD 1    TO C-AL-SIN-NOTA
+                       IF NIF OF REG-ALUMNOS-GRAL > WS-NIF-REINICIO THEN
+                           IF C-NOTAS-ALUMNO = 0 THEN
+                               ADD 1    TO C-AL-SIN-NOTA
+                               PERFORM 2160-REGISTRAR-AL-SIN-NOTA
+                           ELSE
+                               WRITE REG-ALUMNOS
+                               MOVE 0   TO C-NOTAS-ALUMNO
+                               ADD  1   TO C-SALIDA
+                           END-IF
+                           IF FUNCTION MOD(C-ALUMNOS,
+                               WS-CHECKPOINT-INTERVALO) = 0 THEN
+                             PERFORM 2150-ESCRIBIR-CHECKPOINT
+                           END-IF
                        ELSE
-                           WRITE REG-ALUMNOS
-                           MOVE 0   TO C-NOTAS-ALUMNO
-                           ADD  1   TO C-SALIDA
-
+                           MOVE 0 TO C-NOTAS-ALUMNO
                        END-IF
                        PERFORM 2100-LEER-ALUMNO
 
@@ -124,20 +376,41 @@
            .
       *****************************************************************
        2100-LEER-ALUMNO.
-           READ ALUMNOS
-           DISPLAY reg-alumnos-gral
-           IF FS-ALUMNOS-EOF THEN
-               MOVE HIGH-VALUES TO NIF OF REG-ALUMNOS-GRAL
-           ELSE
-               IF NOT FS-ALUMNOS-OK THEN
-                   DISPLAY 'ERROR READ ALUMNO'
-                   DISPLAY FS-ALUMNOS
-                   PERFORM 5000-END-PROGRAM
-               END-IF
-               ADD 1 TO C-ALUMNOS
-               INITIALIZE REG-ALUMNOS
-               PERFORM 2110-MOVER-DATOS
-           END-IF
+           MOVE 'N' TO WS-ALUMNO-VALIDO
+           PERFORM UNTIL WS-ALUMNO-VALIDO = 'S' OR FS-ALUMNOS-EOF
+             READ ALUMNOS
+             DISPLAY reg-alumnos-gral
+             IF FS-ALUMNOS-EOF THEN
+                 MOVE HIGH-VALUES TO NIF OF REG-ALUMNOS-GRAL
+                 MOVE 'S' TO WS-ALUMNO-VALIDO
+             ELSE
+                 IF NOT FS-ALUMNOS-OK THEN
+                     DISPLAY 'ERROR READ ALUMNO'
+                     DISPLAY FS-ALUMNOS
+                     PERFORM 5000-END-PROGRAM
+                 END-IF
+                 MOVE NIF OF REG-ALUMNOS-GRAL TO WS-NIF-VALIDAR
+                 PERFORM 2900-VALIDAR-NIF
+                 IF NIF-INVALIDO THEN
+                     MOVE 'ALUMNO ' TO WS-NIF-ORIGEN
+                     PERFORM 2950-REGISTRAR-NIF-INVALIDO
+                 ELSE
+                     IF NIF OF REG-ALUMNOS-GRAL < WS-NIF-ANT-ALUMNO THEN
+                       DISPLAY '*CCPRAC02*ABEND*ALUMNOS*DESORDENADO* '
+                           'NIF ' NIF OF REG-ALUMNOS-GRAL
+                           ' DETRAS DE ' WS-NIF-ANT-ALUMNO
+                       PERFORM 5000-END-PROGRAM
+                     END-IF
+                     MOVE NIF OF REG-ALUMNOS-GRAL TO WS-NIF-ANT-ALUMNO
+                     MOVE 'S' TO WS-ALUMNO-VALIDO
+                     IF NIF OF REG-ALUMNOS-GRAL > WS-NIF-REINICIO THEN
+                         ADD 1 TO C-ALUMNOS
+                     END-IF
+                     INITIALIZE REG-ALUMNOS
+                     PERFORM 2110-MOVER-DATOS
+                 END-IF
+             END-IF
+           END-PERFORM
            .
       *****************************************************************
        2110-MOVER-DATOS.
@@ -155,27 +428,140 @@
            .
 
       *****************************************************************
-       2200-LEER-NOTA.
-           READ NOTAS
-           DISPLAY reg-notas
-           IF FS-NOTAS-EOF THEN
-             MOVE HIGH-VALUES TO NIF OF REG-NOTAS
+       2150-ESCRIBIR-CHECKPOINT.
+           MOVE NIF OF REG-ALUMNOS-GRAL TO LC-NIF
+           MOVE C-ALUMNOS                TO LC-ALUMNOS
+           MOVE C-NOTAS                  TO LC-NOTAS
+           MOVE C-AL-SIN-NOTA            TO LC-AL-SIN-NOTA
+           MOVE C-NOTA-SIN-AL            TO LC-NOTA-SIN-AL
+           MOVE C-SALIDA                 TO LC-SALIDA
+           MOVE C-NOTAS-FILTRADAS        TO LC-NOTAS-FILTRADAS
+           MOVE C-NOTAS-INVALIDAS        TO LC-NOTAS-INVALIDAS
+           MOVE C-NIF-INVALIDOS          TO LC-NIF-INVALIDOS
+
+           OPEN OUTPUT F-CHECKPOINT
+           IF FS-CHECKPOINT-OK THEN
+             WRITE REG-CHECKPOINT FROM LINEA-CHECKPOINT
+             CLOSE F-CHECKPOINT
            ELSE
-             IF NOT FS-NOTAS-OK THEN
-                 DISPLAY 'ERROR READ NOTAS'
+             DISPLAY '*CCPRAC02*AVISO*NO*SE*PUDO*ESCRIBIR*CHECKPOINT* '
+                 FS-CHECKPOINT
+           END-IF
+           .
 
-                 DISPLAY FS-NOTAS
-                 PERFORM 5000-END-PROGRAM
+      *****************************************************************
+       2160-REGISTRAR-AL-SIN-NOTA.
+           MOVE NIF       OF REG-ALUMNOS-GRAL TO LAN-NIF
+           MOVE NOMBRE    OF REG-ALUMNOS-GRAL TO LAN-NOMBRE
+           MOVE APELLIDOS OF REG-ALUMNOS-GRAL TO LAN-APELLIDOS
+           MOVE COLEGIO   OF REG-ALUMNOS-GRAL TO LAN-COLEGIO
+           WRITE LINEA-AL-SIN-NOTA FROM LINEA-AL-SIN-NOTA-DATOS
+           .
+
+      *****************************************************************
+       2170-REGISTRAR-NOTA-SIN-AL.
+           MOVE NIF           OF REG-NOTAS TO LNS-NIF
+           MOVE ASIGNATURA    OF REG-NOTAS TO LNS-ASIGNATURA
+           MOVE NOTA          OF REG-NOTAS TO LNS-NOTA
+           MOVE ANO-ACADEMICO OF REG-NOTAS TO LNS-ANO-ACADEMICO
+           WRITE LINEA-NOTA-SIN-AL FROM LINEA-NOTA-SIN-AL-DATOS
+           .
+
+      *****************************************************************
+       2900-VALIDAR-NIF.
+           SET NIF-INVALIDO TO TRUE
+           IF WS-NIF-VALIDAR (1:8) IS NUMERIC THEN
+             MOVE WS-NIF-VALIDAR (1:8) TO WS-NIF-NUM
+             MOVE FUNCTION MOD(WS-NIF-NUM, 23) TO WS-NIF-RESTO
+             ADD 1 TO WS-NIF-RESTO GIVING WS-NIF-POS
+             MOVE WS-TABLA-LETRAS-NIF (WS-NIF-POS:1)
+               TO WS-NIF-LETRA-CALC
+             IF WS-NIF-LETRA-CALC =
+                 FUNCTION UPPER-CASE(WS-NIF-VALIDAR (9:1)) THEN
+               SET NIF-VALIDO TO TRUE
              END-IF
-             ADD 1 TO C-NOTAS
            END-IF
+           .
+      *****************************************************************
+       2950-REGISTRAR-NIF-INVALIDO.
+           IF WS-NIF-VALIDAR > WS-NIF-REINICIO THEN
+               MOVE WS-NIF-ORIGEN TO LNI-ORIGEN
+               MOVE WS-NIF-VALIDAR TO LNI-NIF
+               MOVE LINEA-NIF-RECHAZO TO LINEA-NIF-INVALIDO
+               WRITE LINEA-NIF-INVALIDO
+               ADD 1 TO C-NIF-INVALIDOS
+           END-IF
+           .
+
+      *****************************************************************
+       2200-LEER-NOTA.
+           MOVE 'N' TO WS-NOTA-VALIDA
+           PERFORM UNTIL WS-NOTA-VALIDA = 'S' OR FS-NOTAS-EOF
+             READ NOTAS
+             DISPLAY reg-notas
+             IF FS-NOTAS-EOF THEN
+               MOVE HIGH-VALUES TO NIF OF REG-NOTAS
+               MOVE 'S' TO WS-NOTA-VALIDA
+             ELSE
+               IF NOT FS-NOTAS-OK THEN
+                   DISPLAY 'ERROR READ NOTAS'
+
+                   DISPLAY FS-NOTAS
+                   PERFORM 5000-END-PROGRAM
+               END-IF
+               MOVE NIF OF REG-NOTAS TO WS-NIF-VALIDAR
+               PERFORM 2900-VALIDAR-NIF
+               IF NIF-INVALIDO THEN
+                 MOVE 'NOTA   ' TO WS-NIF-ORIGEN
+                 PERFORM 2950-REGISTRAR-NIF-INVALIDO
+                 CONTINUE
+               ELSE
+               IF NIF OF REG-NOTAS < WS-NIF-ANT-NOTA THEN
+                 DISPLAY '*CCPRAC02*ABEND*NOTAS*DESORDENADO* NIF '
+                     NIF OF REG-NOTAS ' DETRAS DE ' WS-NIF-ANT-NOTA
+                 PERFORM 5000-END-PROGRAM
+               END-IF
+               MOVE NIF OF REG-NOTAS TO WS-NIF-ANT-NOTA
+               IF NIF OF REG-NOTAS > WS-NIF-REINICIO THEN
+                 ADD 1 TO C-NOTAS
+               END-IF
+               IF NOTA OF REG-NOTAS > 10 THEN
+                 SET NOTA-FUERA-DE-RANGO TO TRUE
+                 IF NIF OF REG-NOTAS > WS-NIF-REINICIO THEN
+                   ADD 1 TO C-NOTAS-INVALIDAS
+                   DISPLAY '*CCPRAC02*NOTA*FUERA*DE*RANGO*0-10* '
+                       NIF OF REG-NOTAS ' ' NOTA OF REG-NOTAS
+                 END-IF
+               ELSE
+                 SET NOTA-DENTRO-DE-RANGO TO TRUE
+               END-IF
 
+               IF NOT NOTA-DENTRO-DE-RANGO THEN
+                 CONTINUE
+               ELSE
+                 IF WS-ANO-ACADEMICO = ZERO
+                    OR ANO-ACADEMICO OF REG-NOTAS =
+                       WS-ANO-ACADEMICO THEN
+                   MOVE 'S' TO WS-NOTA-VALIDA
+                 ELSE
+                   IF NIF OF REG-NOTAS > WS-NIF-REINICIO THEN
+                     ADD 1 TO C-NOTAS-FILTRADAS
+                   END-IF
+                 END-IF
+               END-IF
+               END-IF
+             END-IF
+           END-PERFORM
            .
       *****************************************************************
 
        3000-FIN.
+           SET LE-MERGE-OK TO TRUE
            PERFORM 3100-DISPLAY-DATOS
            PERFORM 3200-CERRAR-FICHEROS
+           MOVE C-ALUMNOS TO WS-METRI-REGISTROS
+           CALL "MODMETRI" USING 'CCPRAC02' WS-TIMESTAMP-INICIO
+               WS-METRI-REGISTROS
            PERFORM 5000-END-PROGRAM
            .
       *****************************************************************
@@ -186,6 +572,11 @@
            DISPLAY 'C-NOTA-SIN-AL: ' C-NOTA-SIN-AL
 
            DISPLAY 'C-SALIDA: ' C-SALIDA
+           DISPLAY 'C-NOTAS-FILTRADAS (OTRO ANO): ' C-NOTAS-FILTRADAS
+           DISPLAY 'C-NOTAS-INVALIDAS (FUERA DE RANGO): '
+               C-NOTAS-INVALIDAS
+           DISPLAY 'C-NIF-INVALIDOS (DIGITO DE CONTROL): '
+               C-NIF-INVALIDOS
 
            .
       *****************************************************************
@@ -193,7 +584,13 @@
            CLOSE ALUMNOS
            CLOSE SALIDA
            CLOSE NOTAS
+           CLOSE F-NIF-INVALIDO
+           CLOSE F-AL-SIN-NOTA
+           CLOSE F-NOTA-SIN-AL
            .
       *****************************************************************
        5000-END-PROGRAM.
+           MOVE LINEA-ESTADO TO REG-ESTADO
+           WRITE REG-ESTADO
+           CLOSE F-ESTADO
            STOP RUN.
