@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC22.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: LISTADO "TOP N" DE ALUMNOS POR ASIGNATURA,     *
+      *                 RANKING DESCENDENTE POR NOTA SIN IMPORTAR EL   *
+      *                 COLEGIO AL QUE PERTENECEN.                     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ALUMNOS ASSIGN ALUMNOS
+               FILE STATUS IS FS-ALUMNOS.
+
+           SELECT F-SALIDA ASSIGN SALIDA
+               FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ALUMNOS
+           RECORDING MODE IS F
+           DATA RECORD REGISTRO-ALUMNO.
+           COPY RALUMN1B.
+
+       FD F-SALIDA
+           RECORDING MODE IS F
+           DATA RECORD LINEA-SALIDA.
+       01 LINEA-SALIDA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ALUMNOS PIC XX.
+           88 FS-ALUMNOS-OK     VALUE '00'.
+           88 FS-ALUMNOS-EOF    VALUE '10'.
+       01 FS-SALIDA PIC XX.
+           88 FS-SALIDA-OK      VALUE '00'.
+
+       01 LINEA-SYSIN.
+           05 WS-TOP-N-SYSIN   PIC 99.
+           05 FILLER           PIC X(78).
+
+       01 C-TOP-N              PIC 99 VALUE 5.
+       01 C-CONTADOR           PIC 9.
+       01 WS-IDX-TOP           PIC 99.
+       01 WS-IDX-DESPLAZA      PIC 99.
+
+       01 C-CONTADORES.
+           05 C-ALUMNOS-TOTALES PIC 9(5).
+
+       01 T-TOP-ALUMNOS.
+           05 TTA-ASIGNATURA OCCURS 6.
+               10 TTA-COUNT    PIC 99 VALUE 0.
+               10 TTA-ENTRADA OCCURS 10.
+                   15 TTA-NIF       PIC X(9).
+                   15 TTA-NOMBRE    PIC X(15).
+                   15 TTA-APELLIDOS PIC X(30).
+                   15 TTA-COLEGIO   PIC 99.
+                   15 TTA-NOTA      PIC 99.
+
+       01 LINEA-CABECERA.
+           05 FILLER  PIC X(37) VALUE
+               'LISTADO "TOP N" POR ASIGNATURA'.
+           05 FILLER  PIC X(43) VALUE SPACES.
+
+       01 LINEA-ASIGNATURA.
+           05 FILLER        PIC X(13) VALUE 'ASIGNATURA: '.
+           05 LA-ASIGNATURA PIC 9.
+           05 FILLER        PIC X(66) VALUE SPACES.
+
+       01 LINEA-ALUMNO.
+           05 FILLER       PIC X(3)  VALUE SPACES.
+           05 LAL-PUESTO   PIC Z9.
+           05 FILLER       PIC X(2)  VALUE SPACES.
+           05 LAL-NIF      PIC X(9).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LAL-APELLIDOS PIC X(30).
+           05 LAL-NOMBRE   PIC X(15).
+           05 FILLER       PIC X(2)  VALUE 'C:'.
+           05 LAL-COLEGIO  PIC Z9.
+           05 FILLER       PIC X(2)  VALUE SPACES.
+           05 FILLER       PIC X(4)  VALUE 'NOTA'.
+           05 LAL-NOTA     PIC Z9.
+           05 FILLER       PIC X     VALUE SPACES.
+
+       01 LINEA-SIN-DATOS.
+           05 FILLER       PIC X(43) VALUE
+               'NO HAY ALUMNOS CON NOTA EN ESTA ASIGNATURA'.
+           05 FILLER       PIC X(37) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-ALUMNOS
+           PERFORM 3000-INFORME
+           PERFORM 4000-FIN
+           .
+      ******************************************************************
+       1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-TOP-N-SYSIN NOT = ZERO THEN
+               MOVE WS-TOP-N-SYSIN TO C-TOP-N
+           END-IF
+           IF C-TOP-N > 10 THEN
+               MOVE 10 TO C-TOP-N
+           END-IF
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      ******************************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN INPUT F-ALUMNOS
+           IF NOT FS-ALUMNOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO ALUMNOS'
+               DISPLAY FS-ALUMNOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           OPEN OUTPUT F-SALIDA
+           IF NOT FS-SALIDA-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO SALIDA'
+               DISPLAY FS-SALIDA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           .
+      ******************************************************************
+       2000-PROCESO-ALUMNOS.
+           READ F-ALUMNOS
+
+           PERFORM UNTIL FS-ALUMNOS-EOF
+               ADD 1 TO C-ALUMNOS-TOTALES
+               PERFORM 2100-PROCESO-ALUMNO
+               READ F-ALUMNOS
+           END-PERFORM
+           .
+      ******************************************************************
+       2100-PROCESO-ALUMNO.
+           PERFORM VARYING C-CONTADOR FROM 1 BY 1 UNTIL C-CONTADOR > 6
+               IF NOTA OF ASIGNATURAS (C-CONTADOR) > 00 THEN
+                   PERFORM 2110-INSERTAR-TOP
+               END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+       2110-INSERTAR-TOP.
+           MOVE 0 TO WS-IDX-TOP
+           PERFORM VARYING WS-IDX-DESPLAZA FROM 1 BY 1
+                   UNTIL WS-IDX-DESPLAZA > TTA-COUNT (C-CONTADOR)
+                      OR WS-IDX-TOP NOT = 0
+               IF NOTA OF ASIGNATURAS (C-CONTADOR) >
+                       TTA-NOTA (C-CONTADOR, WS-IDX-DESPLAZA) THEN
+                   MOVE WS-IDX-DESPLAZA TO WS-IDX-TOP
+               END-IF
+           END-PERFORM
+
+           IF WS-IDX-TOP = 0
+                   AND TTA-COUNT (C-CONTADOR) < C-TOP-N THEN
+               ADD 1 TO TTA-COUNT (C-CONTADOR)
+               MOVE TTA-COUNT (C-CONTADOR) TO WS-IDX-TOP
+           ELSE
+               IF WS-IDX-TOP NOT = 0
+                       AND TTA-COUNT (C-CONTADOR) < C-TOP-N THEN
+                   ADD 1 TO TTA-COUNT (C-CONTADOR)
+               END-IF
+           END-IF
+
+           IF WS-IDX-TOP NOT = 0 THEN
+               PERFORM VARYING WS-IDX-DESPLAZA
+                       FROM TTA-COUNT (C-CONTADOR) BY -1
+                       UNTIL WS-IDX-DESPLAZA <= WS-IDX-TOP
+                   MOVE TTA-ENTRADA (C-CONTADOR, WS-IDX-DESPLAZA - 1)
+                     TO TTA-ENTRADA (C-CONTADOR, WS-IDX-DESPLAZA)
+               END-PERFORM
+               MOVE NIF OF REG-ALUMNOS
+                 TO TTA-NIF (C-CONTADOR, WS-IDX-TOP)
+               MOVE NOMBRE OF REG-ALUMNOS
+                 TO TTA-NOMBRE (C-CONTADOR, WS-IDX-TOP)
+               MOVE APELLIDOS OF REG-ALUMNOS
+                 TO TTA-APELLIDOS (C-CONTADOR, WS-IDX-TOP)
+               MOVE COLEGIO OF REG-ALUMNOS
+                 TO TTA-COLEGIO (C-CONTADOR, WS-IDX-TOP)
+               MOVE NOTA OF ASIGNATURAS (C-CONTADOR)
+                 TO TTA-NOTA (C-CONTADOR, WS-IDX-TOP)
+           END-IF
+           .
+      ******************************************************************
+       3000-INFORME.
+           WRITE LINEA-SALIDA FROM LINEA-CABECERA
+
+           PERFORM VARYING C-CONTADOR FROM 1 BY 1 UNTIL C-CONTADOR > 6
+               MOVE C-CONTADOR TO LA-ASIGNATURA
+               WRITE LINEA-SALIDA FROM LINEA-ASIGNATURA
+
+               IF TTA-COUNT (C-CONTADOR) = 0 THEN
+                   WRITE LINEA-SALIDA FROM LINEA-SIN-DATOS
+               ELSE
+                   PERFORM VARYING WS-IDX-TOP FROM 1 BY 1
+                           UNTIL WS-IDX-TOP > TTA-COUNT (C-CONTADOR)
+                       MOVE WS-IDX-TOP TO LAL-PUESTO
+                       MOVE TTA-NIF (C-CONTADOR, WS-IDX-TOP)
+                         TO LAL-NIF
+                       MOVE TTA-NOMBRE (C-CONTADOR, WS-IDX-TOP)
+                         TO LAL-NOMBRE
+                       MOVE TTA-APELLIDOS (C-CONTADOR, WS-IDX-TOP)
+                         TO LAL-APELLIDOS
+                       MOVE TTA-COLEGIO (C-CONTADOR, WS-IDX-TOP)
+                         TO LAL-COLEGIO
+                       MOVE TTA-NOTA (C-CONTADOR, WS-IDX-TOP)
+                         TO LAL-NOTA
+                       WRITE LINEA-SALIDA FROM LINEA-ALUMNO
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+       4000-FIN.
+           DISPLAY 'ALUMNOS PROCESADOS: ' C-ALUMNOS-TOTALES
+           CLOSE F-ALUMNOS
+           CLOSE F-SALIDA
+           PERFORM 5000-END-PROGRAM
+           .
+      ******************************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
