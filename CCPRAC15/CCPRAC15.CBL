@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC15.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: CARGA INICIAL DESDE LOS FICHEROS QSAM          *
+      *                 (RALUMN1B CON NOTAS EMBEBIDAS, RCURCOLE) A     *
+      *                 LAS TABLAS DB2 ALUMNOS/NOTAS/COLEGIOS,         *
+      *                 CON UPSERT (UPDATE Y, SI NO EXISTE, INSERT)    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ALUMNOS ASSIGN ALUMNOS
+               FILE STATUS IS FS-ALUMNOS.
+
+           SELECT F-COLEGIOS ASSIGN COLEGIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS COD-COLEGIO OF REG-FCOLEGIO
+               FILE STATUS  IS FS-COLEGIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ALUMNOS
+           RECORDING MODE IS F
+           DATA RECORD REG-ALUMNOS.
+           COPY RALUMN1B.
+
+       FD F-COLEGIOS.
+           COPY RCURCOLE.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS.
+           05 FS-ALUMNOS  PIC XX.
+               88 FS-ALUMNOS-OK     VALUE '00'.
+               88 FS-ALUMNOS-EOF    VALUE '10'.
+           05 FS-COLEGIOS PIC XX.
+               88 FS-COLEGIOS-OK    VALUE '00'.
+               88 FS-COLEGIOS-EOF   VALUE '10'.
+
+           COPY WSQLCOD.
+
+       01 C-CONTADORES.
+           05 C-ALUM-INS          PIC 9(5) VALUE 0.
+           05 C-ALUM-UPD          PIC 9(5) VALUE 0.
+           05 C-ALUM-ERR          PIC 9(5) VALUE 0.
+           05 C-NOTAS-INS         PIC 9(5) VALUE 0.
+           05 C-NOTAS-UPD         PIC 9(5) VALUE 0.
+           05 C-NOTAS-ERR         PIC 9(5) VALUE 0.
+           05 C-COLEG-INS         PIC 9(5) VALUE 0.
+           05 C-COLEG-UPD         PIC 9(5) VALUE 0.
+           05 C-COLEG-ERR         PIC 9(5) VALUE 0.
+
+       01 C-CONTADOR              PIC 99.
+       01 W-COD-COLEGIO-NUM       PIC S9(4).
+
+       01 LINEA-SYSIN.
+           05 WS-ANO-ACADEMICO     PIC 9(4).
+           05 WS-TRIMESTRE         PIC 9.
+           05 FILLER               PIC X(75).
+       01 WS-ANO-ACADEMICO-COMP   PIC S9(4) USAGE COMP.
+       01 WS-TRIMESTRE-COMP       PIC S9(4) USAGE COMP.
+
+           EXEC SQL
+             INCLUDE CCALUMN
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CCNOTAS
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CCCOLEG
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-CARGA-ALUMNOS UNTIL FS-ALUMNOS-EOF
+           PERFORM 3000-CARGA-COLEGIOS UNTIL FS-COLEGIOS-EOF
+           PERFORM 4000-FIN
+           .
+      ******************************************************************
+       1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-ANO-ACADEMICO = ZERO THEN
+               DISPLAY 'ERROR: FALTA ANO-ACADEMICO EN SYSIN'
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           IF WS-TRIMESTRE = ZERO THEN
+               MOVE 1 TO WS-TRIMESTRE
+           END-IF
+           MOVE WS-ANO-ACADEMICO TO WS-ANO-ACADEMICO-COMP
+           MOVE WS-TRIMESTRE TO WS-TRIMESTRE-COMP
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      ******************************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN INPUT F-ALUMNOS
+           IF NOT FS-ALUMNOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO ALUMNOS'
+               DISPLAY FS-ALUMNOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           OPEN INPUT F-COLEGIOS
+           IF NOT FS-COLEGIOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO COLEGIOS'
+               DISPLAY FS-COLEGIOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           .
+      ******************************************************************
+       2000-CARGA-ALUMNOS.
+           READ F-ALUMNOS
+           IF FS-ALUMNOS-OK THEN
+             PERFORM 2100-UPSERT-ALUMNO
+             PERFORM 2200-CARGA-NOTAS-ALUMNO
+           END-IF
+           .
+      ******************************************************************
+       2100-UPSERT-ALUMNO.
+           MOVE NIF OF REG-ALUMNOS     TO NIF OF DCLALUMNOS
+           MOVE NOMBRE OF REG-ALUMNOS  TO NOMBRE OF DCLALUMNOS
+           MOVE COLEGIO OF REG-ALUMNOS TO COD-COLEGIO OF DCLALUMNOS
+           EXEC SQL
+             UPDATE ALUMNOS
+                SET NOMBRE = :DCLALUMNOS.NOMBRE,
+                    COD_COLEGIO = :DCLALUMNOS.COD-COLEGIO
+              WHERE NIF = :DCLALUMNOS.NIF
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           EVALUATE TRUE
+             WHEN SQL-OK
+               ADD 1 TO C-ALUM-UPD
+             WHEN SQL-NOT-FOUND
+               EXEC SQL
+                 INSERT INTO ALUMNOS
+                  VALUES (:DCLALUMNOS.NIF,:DCLALUMNOS.NOMBRE,
+                          :DCLALUMNOS.COD-COLEGIO)
+               END-EXEC
+               MOVE SQLCODE TO SQL-ERROR
+               CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+               END-CALL
+               IF SQL-OK THEN
+                 ADD 1 TO C-ALUM-INS
+               ELSE
+                 DISPLAY '*ALUMNO*INSERT*ERR* ' NIF OF DCLALUMNOS
+                     ' ' SQL-ERROR ' ' WS-SQL-MENSAJE
+                 ADD 1 TO C-ALUM-ERR
+               END-IF
+             WHEN OTHER
+               DISPLAY '*ALUMNO*UPDATE*ERR* ' NIF OF DCLALUMNOS
+                   ' ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               ADD 1 TO C-ALUM-ERR
+           END-EVALUATE
+           .
+      ******************************************************************
+       2200-CARGA-NOTAS-ALUMNO.
+           MOVE 0 TO C-CONTADOR
+           PERFORM VARYING C-CONTADOR FROM 1 BY 1 UNTIL C-CONTADOR > 6
+             IF NOTA OF REG-ALUMNOS (C-CONTADOR) > 0 THEN
+               PERFORM 2210-UPSERT-NOTA
+             END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+       2210-UPSERT-NOTA.
+           MOVE NIF OF REG-ALUMNOS TO NIF OF DCLNOTAS
+           MOVE C-CONTADOR TO ASIGNATURA OF DCLNOTAS
+           MOVE NOTA OF REG-ALUMNOS (C-CONTADOR) TO NOTA OF DCLNOTAS
+           MOVE WS-ANO-ACADEMICO-COMP TO ANO-ACADEMICO OF DCLNOTAS
+           MOVE WS-TRIMESTRE-COMP TO TRIMESTRE OF DCLNOTAS
+           EXEC SQL
+             UPDATE NOTAS
+                SET NOTA = :DCLNOTAS.NOTA
+              WHERE NIF = :DCLNOTAS.NIF
+                AND ASIGNATURA = :DCLNOTAS.ASIGNATURA
+                AND ANO_ACADEMICO = :DCLNOTAS.ANO-ACADEMICO
+                AND TRIMESTRE = :DCLNOTAS.TRIMESTRE
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           EVALUATE TRUE
+             WHEN SQL-OK
+               ADD 1 TO C-NOTAS-UPD
+             WHEN SQL-NOT-FOUND
+               EXEC SQL
+                 INSERT INTO NOTAS
+                  VALUES (:DCLNOTAS.NIF,:DCLNOTAS.ASIGNATURA,
+                          :DCLNOTAS.NOTA,:DCLNOTAS.ANO-ACADEMICO,
+                          :DCLNOTAS.TRIMESTRE)
+               END-EXEC
+               MOVE SQLCODE TO SQL-ERROR
+               CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+               END-CALL
+               IF SQL-OK THEN
+                 ADD 1 TO C-NOTAS-INS
+               ELSE
+                 DISPLAY '*NOTAS*INSERT*ERR* ' NIF OF DCLNOTAS
+                     ' ' SQL-ERROR ' ' WS-SQL-MENSAJE
+                 ADD 1 TO C-NOTAS-ERR
+               END-IF
+             WHEN OTHER
+               DISPLAY '*NOTAS*UPDATE*ERR* ' NIF OF DCLNOTAS
+                   ' ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               ADD 1 TO C-NOTAS-ERR
+           END-EVALUATE
+           .
+      ******************************************************************
+       3000-CARGA-COLEGIOS.
+           READ F-COLEGIOS NEXT
+           IF FS-COLEGIOS-OK THEN
+             PERFORM 3100-UPSERT-COLEGIO
+           END-IF
+           .
+      ******************************************************************
+       3100-UPSERT-COLEGIO.
+      *    COD-COLEGIO DEL FICHERO INDEXADO ES ALFABETICO (A-Z) Y LA
+      *    TABLA COLEGIOS USA UN CODIGO NUMERICO; SE DERIVA UN CODIGO
+      *    NUMERICO SUSTITUTO DE LA POSICION DE LA LETRA EN EL ALFABETO
+      *    HASTA QUE AMBOS DOMINIOS DE CLAVE SE UNIFIQUEN.
+           COMPUTE W-COD-COLEGIO-NUM =
+               FUNCTION ORD(COD-COLEGIO OF REG-FCOLEGIO(1:1)) -
+               FUNCTION ORD('A') + 1
+           MOVE W-COD-COLEGIO-NUM TO COD-COLEGIO OF DCLCOLEGIOS
+           MOVE NOMB-COLEGIO OF REG-FCOLEGIO TO NOMBRE OF DCLCOLEGIOS
+           EXEC SQL
+             UPDATE COLEGIOS
+                SET NOMBRE = :DCLCOLEGIOS.NOMBRE
+              WHERE COD_COLEGIO = :DCLCOLEGIOS.COD-COLEGIO
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           EVALUATE TRUE
+             WHEN SQL-OK
+               ADD 1 TO C-COLEG-UPD
+             WHEN SQL-NOT-FOUND
+               EXEC SQL
+                 INSERT INTO COLEGIOS
+                  VALUES (:DCLCOLEGIOS.COD-COLEGIO,:DCLCOLEGIOS.NOMBRE)
+               END-EXEC
+               MOVE SQLCODE TO SQL-ERROR
+               CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+               END-CALL
+               IF SQL-OK THEN
+                 ADD 1 TO C-COLEG-INS
+               ELSE
+                 DISPLAY '*COLEGIO*INSERT*ERR* '
+                     COD-COLEGIO OF REG-FCOLEGIO
+                     ' ' SQL-ERROR ' ' WS-SQL-MENSAJE
+                 ADD 1 TO C-COLEG-ERR
+               END-IF
+             WHEN OTHER
+               DISPLAY '*COLEGIO*UPDATE*ERR* '
+                   COD-COLEGIO OF REG-FCOLEGIO
+                   ' ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               ADD 1 TO C-COLEG-ERR
+           END-EVALUATE
+           .
+      ******************************************************************
+       4000-FIN.
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           PERFORM 4100-TOTALES
+           PERFORM 4200-CERRAR-FICHEROS
+           PERFORM 5000-END-PROGRAM
+           .
+      ******************************************************************
+       4100-TOTALES.
+           DISPLAY '******************************************'
+           DISPLAY 'RESUMEN CCPRAC15'
+           DISPLAY 'ALUMNOS  INSERTADOS: ' C-ALUM-INS
+           DISPLAY 'ALUMNOS  ACTUALIZ. : ' C-ALUM-UPD
+           DISPLAY 'ALUMNOS  CON ERROR : ' C-ALUM-ERR
+           DISPLAY 'NOTAS    INSERTADAS: ' C-NOTAS-INS
+           DISPLAY 'NOTAS    ACTUALIZ. : ' C-NOTAS-UPD
+           DISPLAY 'NOTAS    CON ERROR : ' C-NOTAS-ERR
+           DISPLAY 'COLEGIOS INSERTADOS: ' C-COLEG-INS
+           DISPLAY 'COLEGIOS ACTUALIZ. : ' C-COLEG-UPD
+           DISPLAY 'COLEGIOS CON ERROR : ' C-COLEG-ERR
+           DISPLAY '******************************************'
+           .
+      ******************************************************************
+       4200-CERRAR-FICHEROS.
+           CLOSE F-ALUMNOS
+           CLOSE F-COLEGIOS
+           .
+      ******************************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
