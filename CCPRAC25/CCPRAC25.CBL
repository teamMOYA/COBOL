@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC25 IS INITIAL PROGRAM.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: USO DE LLAMADAS SQL A DB2.                     *
+      *                 LECTURA DE DATOS DE FICHERO Y REALIZACION DE   *
+      *                 ALTA,BAJA,MODIFICACION DE ALUMNOS (TABLA DB2   *
+      *                 ALUMNOS) DEPENDIENDO DE OPCION, PARA CAMBIOS   *
+      *                 DE COLEGIO O BAJA DE UN ALUMNO SIN TENER QUE   *
+      *                 RECONSTRUIR EL FICHERO OFFLINE. MISMO PATRON   *
+      *                 DE COMMIT/ROLLBACK, REINTENTOS -911/-913 Y     *
+      *                 AUDITORIA DE ERRORES QUE CCPRAC10/CCPRAC11.    *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA ASSIGN ENTRADA
+               FILE STATUS IS FS-ENTRADA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ENTRADA
+           RECORDING MODE IS F
+           DATA RECORD F-ENTRADA.
+       01 FD-ENTRADA.
+           05 F-OPCION      PIC X.
+           05 FILLER        PIC X.
+           05 F-NIF         PIC X(9).
+           05 FILLER        PIC X.
+           05 F-NOMBRE      PIC X(15).
+           05 FILLER        PIC X.
+           05 F-COD-COLEGIO PIC 99.
+           05 FILLER        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS.
+           05 FS-ENTRADA  PIC XX.
+               88 FS-ENTRADA-OK     VALUE '00'.
+               88 FS-ENTRADA-EOF    VALUE '10'.
+
+           COPY WSQLCOD.
+
+       01 LINEA-SYSIN.
+           05 WS-INTERVALO-COMMIT PIC 9(4).
+           05 FILLER              PIC X(76).
+
+       01 WS-CONTADOR-COMMIT      PIC 9(4) VALUE 0.
+
+       01 C-CONTADORES.
+           05 C-ALTAS-OK          PIC 9(5) VALUE 0.
+           05 C-ALTAS-ERR         PIC 9(5) VALUE 0.
+           05 C-ALTAS-DUP         PIC 9(5) VALUE 0.
+           05 C-BAJAS-OK          PIC 9(5) VALUE 0.
+           05 C-BAJAS-ERR         PIC 9(5) VALUE 0.
+           05 C-MODIF-OK          PIC 9(5) VALUE 0.
+           05 C-MODIF-ERR         PIC 9(5) VALUE 0.
+           05 C-REINTENTOS        PIC 9(5) VALUE 0.
+
+       01 WS-DUPLICADO-FLAG       PIC X VALUE 'N'.
+           88 WS-ES-DUPLICADO          VALUE 'S'.
+
+       01 WS-CLAVE-AUDITORIA      PIC X(20).
+
+       01 WS-REINTENTOS.
+           05 WS-NUM-REINTENTO    PIC 9(2) VALUE 0.
+           05 WS-MAX-REINTENTO    PIC 9(2) VALUE 3.
+           05 WS-ESPERA-IDX       PIC 9(7) VALUE 0.
+
+           EXEC SQL
+             INCLUDE CCALUMN
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-DATOS UNTIL FS-ENTRADA-EOF
+           PERFORM 4000-FIN
+           .
+      ******************************************************************
+       1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-INTERVALO-COMMIT = 0 THEN
+               MOVE 1 TO WS-INTERVALO-COMMIT
+           END-IF
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      ******************************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN INPUT F-ENTRADA
+           IF NOT FS-ENTRADA-OK THEN
+               DISPLAY 'ERROR LEER FICHERO ENTRADA'
+               DISPLAY FS-ENTRADA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           .
+      ******************************************************************
+       2000-PROCESO-DATOS.
+           READ F-ENTRADA
+           IF FS-ENTRADA-OK THEN
+             MOVE F-NIF         TO NIF OF DCLALUMNOS
+             MOVE F-NOMBRE      TO NOMBRE OF DCLALUMNOS
+             MOVE F-COD-COLEGIO TO COD-COLEGIO OF DCLALUMNOS
+             MOVE 'N' TO WS-DUPLICADO-FLAG
+             EXEC SQL
+               SAVEPOINT SVPT-REGISTRO ON ROLLBACK RETAIN CURSORS
+             END-EXEC
+             EVALUATE F-OPCION
+               WHEN 'A' PERFORM 2100-ALTA
+               WHEN 'B' PERFORM 2200-BAJA
+               WHEN 'M' PERFORM 2300-MODIFICAR
+             END-EVALUATE
+
+             MOVE SQLCODE TO SQL-ERROR
+             CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+             END-CALL
+             IF SQL-OK THEN
+               EVALUATE F-OPCION
+                 WHEN 'A'
+                   IF NOT WS-ES-DUPLICADO THEN
+                     DISPLAY 'ALTA ALUMNO CORRECTA DE  ' F-NIF
+                     ADD 1 TO C-ALTAS-OK
+                   END-IF
+                 WHEN 'B' DISPLAY 'BAJA ALUMNO CORRECTA DE  ' F-NIF
+                             ADD 1 TO C-BAJAS-OK
+                 WHEN 'M' DISPLAY 'MODIFIC. ALUMNO CORRECTA ' F-NIF
+                             ADD 1 TO C-MODIF-OK
+               END-EVALUATE
+               ADD 1 TO WS-CONTADOR-COMMIT
+               IF WS-CONTADOR-COMMIT >= WS-INTERVALO-COMMIT THEN
+                 EXEC SQL
+                   COMMIT
+                 END-EXEC
+                 MOVE 0 TO WS-CONTADOR-COMMIT
+               END-IF
+             ELSE
+               EVALUATE F-OPCION
+                 WHEN 'A' DISPLAY '*ALTA**ERR************** ' F-NIF
+                             ADD 1 TO C-ALTAS-ERR
+                 WHEN 'B' DISPLAY '*BAJA**ERR************** ' F-NIF
+                             ADD 1 TO C-BAJAS-ERR
+                 WHEN 'M' DISPLAY '*MODIF*ERR************** ' F-NIF
+                             ADD 1 TO C-MODIF-ERR
+               END-EVALUATE
+               DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               MOVE SPACES TO WS-CLAVE-AUDITORIA
+               STRING 'NIF=' DELIMITED BY SIZE
+                      F-NIF DELIMITED BY SIZE
+                 INTO WS-CLAVE-AUDITORIA
+               CALL "MODAUDIT" USING 'CCPRAC25' WS-CLAVE-AUDITORIA
+                   SQL-ERROR
+               END-CALL
+               EXEC SQL
+                 ROLLBACK TO SAVEPOINT SVPT-REGISTRO
+               END-EXEC
+             END-IF
+           END-IF
+           .
+      ******************************************************************
+       2100-ALTA.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2110-INSERTAR-ALUMNO
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN ALTA ' F-NIF
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2110-INSERTAR-ALUMNO
+           END-PERFORM
+           IF SQLCODE = -803 THEN
+             DISPLAY 'ALTA DUPLICADA, YA EXISTE, OMITIDO  ' F-NIF
+             ADD 1 TO C-ALTAS-DUP
+             MOVE 'S' TO WS-DUPLICADO-FLAG
+             MOVE 0 TO SQLCODE
+           END-IF
+           .
+      ******************************************************************
+       2110-INSERTAR-ALUMNO.
+           EXEC SQL
+             INSERT INTO ALUMNOS
+              VALUES (:DCLALUMNOS.NIF,:DCLALUMNOS.NOMBRE,
+                      :DCLALUMNOS.COD-COLEGIO)
+           END-EXEC
+           .
+      ******************************************************************
+       2200-BAJA.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2210-BORRAR-ALUMNO
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN BAJA ' F-NIF
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2210-BORRAR-ALUMNO
+           END-PERFORM
+
+           IF SQLCODE = 0 THEN
+             MOVE 0 TO WS-NUM-REINTENTO
+             PERFORM 2220-BORRAR-NOTAS-CASCADA
+             PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                     OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-NUM-REINTENTO
+               ADD 1 TO C-REINTENTOS
+               DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                   SQLCODE ' EN BAJA CASCADA NOTAS ' F-NIF
+               PERFORM 9000-ESPERA-REINTENTO
+               PERFORM 2220-BORRAR-NOTAS-CASCADA
+             END-PERFORM
+             IF SQLCODE = 100 THEN
+      *          EL ALUMNO NO TENIA NOTAS REGISTRADAS; NO ES UN ERROR
+               MOVE 0 TO SQLCODE
+             END-IF
+           END-IF
+           .
+      ******************************************************************
+       2210-BORRAR-ALUMNO.
+           EXEC SQL
+             DELETE FROM ALUMNOS
+              WHERE NIF = :DCLALUMNOS.NIF
+           END-EXEC
+           .
+      ******************************************************************
+       2220-BORRAR-NOTAS-CASCADA.
+           EXEC SQL
+             DELETE FROM NOTAS
+              WHERE NIF = :DCLALUMNOS.NIF
+           END-EXEC
+           .
+      ******************************************************************
+       2300-MODIFICAR.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2310-MODIFICAR-ALUMNO
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN MODIF ' F-NIF
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2310-MODIFICAR-ALUMNO
+           END-PERFORM
+           .
+      ******************************************************************
+       2310-MODIFICAR-ALUMNO.
+           EXEC SQL
+             UPDATE ALUMNOS
+                SET NOMBRE = :DCLALUMNOS.NOMBRE,
+                    COD_COLEGIO = :DCLALUMNOS.COD-COLEGIO
+              WHERE NIF = :DCLALUMNOS.NIF
+           END-EXEC
+           .
+      ******************************************************************
+       4000-FIN.
+           IF WS-CONTADOR-COMMIT > 0 THEN
+             EXEC SQL
+               COMMIT
+             END-EXEC
+             MOVE 0 TO WS-CONTADOR-COMMIT
+           END-IF
+           PERFORM 4100-TOTALES
+           PERFORM 4200-CERRAR-FICHEROS
+           PERFORM 5000-END-PROGRAM
+           .
+      ******************************************************************
+       4100-TOTALES.
+           DISPLAY '******************************************'
+           DISPLAY 'RESUMEN CCPRAC25'
+           DISPLAY 'ALTAS  CORRECTAS: ' C-ALTAS-OK
+           DISPLAY 'ALTAS  CON ERROR: ' C-ALTAS-ERR
+           DISPLAY 'ALTAS  DUPLICADAS:' C-ALTAS-DUP
+           DISPLAY 'BAJAS  CORRECTAS: ' C-BAJAS-OK
+           DISPLAY 'BAJAS  CON ERROR: ' C-BAJAS-ERR
+           DISPLAY 'MODIF. CORRECTAS: ' C-MODIF-OK
+           DISPLAY 'MODIF. CON ERROR: ' C-MODIF-ERR
+           DISPLAY 'REINTENTOS TOTALES:' C-REINTENTOS
+           DISPLAY '******************************************'
+           .
+      ******************************************************************
+       4200-CERRAR-FICHEROS.
+           CLOSE F-ENTRADA
+           .
+      ******************************************************************
+       5000-END-PROGRAM.
+           GOBACK.
+      ******************************************************************
+       9000-ESPERA-REINTENTO.
+           PERFORM VARYING WS-ESPERA-IDX FROM 1 BY 1
+                   UNTIL WS-ESPERA-IDX > (WS-NUM-REINTENTO * 500000)
+               CONTINUE
+           END-PERFORM
+           .
