@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC16.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: MANTENIMIENTO INTERACTIVO DE UNA SOLA           *
+      *                 TRANSACCION SOBRE ASIGNATURAS, REUTILIZANDO     *
+      *                 LA MISMA LOGICA SQL DE ALTA/BAJA/MODIFICACION   *
+      *                 DE CCPRAC10, PARA CORRECCIONES PUNTUALES SIN    *
+      *                 MONTAR UN FICHERO DE ENTRADA POR LOTES          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 LINEA-SYSIN.
+           05 WS-OPCION     PIC X.
+           05 FILLER        PIC X.
+           05 WS-COD-ASIG   PIC XXX.
+           05 FILLER        PIC X.
+           05 WS-NOMBRE     PIC X(15).
+           05 FILLER        PIC X.
+           05 WS-CREDITOS   PIC 999.
+           05 FILLER        PIC X(55).
+
+           COPY WSQLCOD.
+
+       01 WS-REINTENTOS.
+           05 WS-NUM-REINTENTO    PIC 9(2) VALUE 0.
+           05 WS-MAX-REINTENTO    PIC 9(2) VALUE 3.
+           05 WS-ESPERA-IDX       PIC 9(7) VALUE 0.
+
+           EXEC SQL
+             INCLUDE CCASIG
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-DATOS
+           PERFORM 4000-FIN
+           .
+      ******************************************************************
+       1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           MOVE WS-COD-ASIG TO COD-ASIG
+           MOVE WS-NOMBRE   TO NOMBRE
+           MOVE WS-CREDITOS TO CREDITOS
+           .
+      ******************************************************************
+       2000-PROCESO-DATOS.
+           EVALUATE WS-OPCION
+             WHEN 'A' PERFORM 2100-ALTA
+             WHEN 'B' PERFORM 2200-BAJA
+             WHEN 'M' PERFORM 2300-MODIFICAR
+             WHEN OTHER
+               DISPLAY '*CCPRAC16*OPCION*INVALIDA* ' WS-OPCION
+               PERFORM 4000-FIN
+           END-EVALUATE
+
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           IF SQL-OK THEN
+             EXEC SQL
+               COMMIT
+             END-EXEC
+             EVALUATE WS-OPCION
+               WHEN 'A' DISPLAY 'ALTA CORRECTA DE         ' WS-COD-ASIG
+               WHEN 'B' DISPLAY 'BORRADO CORRECTO DE      ' WS-COD-ASIG
+               WHEN 'M' DISPLAY 'MODIFICACION CORRECTA DE ' WS-COD-ASIG
+             END-EVALUATE
+           ELSE
+             EXEC SQL
+               ROLLBACK
+             END-EXEC
+             DISPLAY '*ERROR*               ' WS-COD-ASIG
+             DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+           END-IF
+           .
+      ******************************************************************
+       2100-ALTA.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2110-INSERTAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN ALTA ' WS-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2110-INSERTAR-ASIGNATURA
+           END-PERFORM
+           .
+      ******************************************************************
+       2110-INSERTAR-ASIGNATURA.
+           EXEC SQL
+             INSERT INTO ASIGNATURAS
+              VALUES (:COD-ASIG,:NOMBRE,:CREDITOS)
+           END-EXEC
+           .
+      ******************************************************************
+       2200-BAJA.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2210-BORRAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN BAJA ' WS-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2210-BORRAR-ASIGNATURA
+           END-PERFORM
+           .
+      ******************************************************************
+       2210-BORRAR-ASIGNATURA.
+           EXEC SQL
+             DELETE FROM ASIGNATURAS
+              WHERE COD_ASIG = :COD-ASIG
+           END-EXEC
+           .
+      ******************************************************************
+       2300-MODIFICAR.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2310-MODIFICAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN MODIF ' WS-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2310-MODIFICAR-ASIGNATURA
+           END-PERFORM
+           .
+      ******************************************************************
+       2310-MODIFICAR-ASIGNATURA.
+           EXEC SQL
+             UPDATE ASIGNATURAS
+              SET NOMBRE = :NOMBRE,
+                  CREDITOS = :CREDITOS
+              WHERE COD_ASIG = :COD-ASIG
+           END-EXEC
+           .
+      ******************************************************************
+       4000-FIN.
+           PERFORM 5000-END-PROGRAM
+           .
+      ******************************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
+      ******************************************************************
+       9000-ESPERA-REINTENTO.
+           PERFORM VARYING WS-ESPERA-IDX FROM 1 BY 1
+                   UNTIL WS-ESPERA-IDX > (WS-NUM-REINTENTO * 500000)
+               CONTINUE
+           END-PERFORM
+           .
