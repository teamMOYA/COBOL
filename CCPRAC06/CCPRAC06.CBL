@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CCPRAC06.
+       PROGRAM-ID. CCPRAC06 IS INITIAL PROGRAM.
       ******************************************************************
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: USO DE LLAMADAS SQL A DB2.                     *
@@ -12,6 +12,9 @@
            SELECT F-ENTRADA ASSIGN ENTRADA
                FILE STATUS IS FS-ENTRADA.
 
+           SELECT F-SALIDA ASSIGN SALIDA
+               FILE STATUS IS FS-SALIDA.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-ENTRADA
@@ -21,14 +24,74 @@
            05 F-NIF   PIC X(9).
            05 FILLER  PIC X(71).
 
+       FD F-SALIDA
+           RECORDING MODE IS F
+           DATA RECORD REG-SALIDA.
+       01 REG-SALIDA               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS.
            05 FS-ENTRADA  PIC XX.
                88 FS-ENTRADA-OK     VALUE '00'.
                88 FS-ENTRADA-EOF    VALUE '10'.
-       01 SQL-ERROR       PIC -9(9).
+           05 FS-SALIDA   PIC XX.
+               88 FS-SALIDA-OK       VALUE '00'.
+           COPY WSQLCOD.
        01 W-MEDIA         PIC S99V99 COMP-3.
        01 W-MEDIA-ED      PIC -99.99.
+
+       01 LINEA-SYSIN.
+           05 WS-MODO-SALIDA       PIC X.
+               88 WS-SALIDA-CSV          VALUE 'C'.
+               88 WS-SALIDA-PANTALLA     VALUE 'D'.
+               88 WS-SALIDA-IMPRESA      VALUE 'P'.
+           05 WS-ANO-ACADEMICO     PIC 9(4).
+           05 FILLER               PIC X(75).
+
+       01 WS-LINEA-CSV             PIC X(80).
+       01 WS-ANO-FILTRO            PIC S9(4) USAGE COMP.
+       01 C-TOTAL-ALUMNOS          PIC 999 VALUE 0.
+       01 WS-CLAVE-AUDITORIA       PIC X(20).
+
+       01 LINEA-CABECERA-IMPRESA.
+           05 FILLER       PIC X(30) VALUE
+               'MEDIA DE NOTAS POR ALUMNO'.
+           05 FILLER       PIC X(50) VALUE SPACES.
+
+       01 LINEA-COLUMNAS.
+           05 FILLER       PIC X(9)  VALUE '   NIF   '.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(15) VALUE 'NOMBRE'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(5)  VALUE 'MEDIA'.
+           05 FILLER       PIC X(49) VALUE SPACES.
+
+       01 LINEA-SEPARADOR-IMPRESA.
+           05 FILLER       PIC X(9)  VALUE ALL '-'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(15) VALUE ALL '-'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(5)  VALUE ALL '-'.
+           05 FILLER       PIC X(49) VALUE SPACES.
+
+       01 LINEA-DATOS-IMPRESA.
+           05 LDI-NIF      PIC X(9).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LDI-NOMBRE   PIC X(15).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LDI-MEDIA    PIC -99.99.
+           05 FILLER       PIC X(45) VALUE SPACES.
+
+       01 LINEA-NO-ENCONTRADO-IMPRESA.
+           05 LNE-NIF      PIC X(9).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(17) VALUE 'NO SE ENCUENTRA'.
+           05 FILLER       PIC X(53) VALUE SPACES.
+
+       01 LINEA-TOTAL-IMPRESA.
+           05 FILLER       PIC X(15) VALUE 'TOTAL ALUMNOS: '.
+           05 LTI-TOTAL    PIC ZZ9.
+           05 FILLER       PIC X(62) VALUE SPACES.
            EXEC SQL
              INCLUDE CCALUMN
            END-EXEC.
@@ -49,6 +112,11 @@
            .
       *******************************************************
        1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-MODO-SALIDA = SPACE THEN
+               MOVE 'D' TO WS-MODO-SALIDA
+           END-IF
+           MOVE WS-ANO-ACADEMICO TO WS-ANO-FILTRO
            PERFORM 1100-ABRIR-FICHEROS
            PERFORM 1200-INICIALIZAR-DATOS
            .
@@ -61,6 +129,20 @@
                PERFORM 5000-END-PROGRAM
            END-IF
 
+           IF WS-SALIDA-CSV OR WS-SALIDA-IMPRESA THEN
+               OPEN OUTPUT F-SALIDA
+               IF NOT FS-SALIDA-OK THEN
+                   DISPLAY 'ERROR ABRIR FICHERO SALIDA'
+                   DISPLAY FS-SALIDA
+                   PERFORM 5000-END-PROGRAM
+               END-IF
+           END-IF
+
+           IF WS-SALIDA-IMPRESA THEN
+               WRITE REG-SALIDA FROM LINEA-CABECERA-IMPRESA
+               WRITE REG-SALIDA FROM LINEA-COLUMNAS
+               WRITE REG-SALIDA FROM LINEA-SEPARADOR-IMPRESA
+           END-IF
            .
       *******************************************************
        1200-INICIALIZAR-DATOS.
@@ -74,18 +156,62 @@
            IF FS-ENTRADA-OK THEN
              MOVE F-NIF TO NIF OF DCLALUMNOS
              PERFORM 2100-PROCESO-DB-COLEGIOS
-             IF SQLCODE = 0 THEN
+             CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+             END-CALL
+             IF SQL-OK THEN
                MOVE W-MEDIA TO W-MEDIA-ED
-
-               DISPLAY 'NIF:    ' NIF OF DCLALUMNOS
-               DISPLAY 'NOMBRE: ' NOMBRE OF DCLALUMNOS
-               DISPLAY 'MEDIA: ' W-MEDIA-ED
+               ADD 1 TO C-TOTAL-ALUMNOS
+               IF WS-SALIDA-CSV THEN
+                 STRING NIF OF DCLALUMNOS DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        NOMBRE OF DCLALUMNOS DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        W-MEDIA-ED DELIMITED BY SIZE
+                   INTO WS-LINEA-CSV
+                 MOVE WS-LINEA-CSV TO REG-SALIDA
+                 WRITE REG-SALIDA
+               ELSE
+                 IF WS-SALIDA-IMPRESA THEN
+                   MOVE NIF OF DCLALUMNOS    TO LDI-NIF
+                   MOVE NOMBRE OF DCLALUMNOS TO LDI-NOMBRE
+                   MOVE W-MEDIA-ED           TO LDI-MEDIA
+                   WRITE REG-SALIDA FROM LINEA-DATOS-IMPRESA
+                 ELSE
+                   DISPLAY 'NIF:    ' NIF OF DCLALUMNOS
+                   DISPLAY 'NOMBRE: ' NOMBRE OF DCLALUMNOS
+                   DISPLAY 'MEDIA: ' W-MEDIA-ED
+                 END-IF
+               END-IF
              ELSE
-               IF SQLCODE = 100
-                 DISPLAY 'NIF:    ' NIF OF DCLALUMNOS
-                 DISPLAY 'NOMBRE: NO SE ENCUENTRA '
+               IF SQL-NOT-FOUND
+                 IF WS-SALIDA-CSV THEN
+                   STRING NIF OF DCLALUMNOS DELIMITED BY SIZE
+                          ',NO SE ENCUENTRA' DELIMITED BY SIZE
+                     INTO WS-LINEA-CSV
+                   MOVE WS-LINEA-CSV TO REG-SALIDA
+                   WRITE REG-SALIDA
+                 ELSE
+                   IF WS-SALIDA-IMPRESA THEN
+                     MOVE NIF OF DCLALUMNOS TO LNE-NIF
+                     WRITE REG-SALIDA FROM LINEA-NO-ENCONTRADO-IMPRESA
+                   ELSE
+                     DISPLAY 'NIF:    ' NIF OF DCLALUMNOS
+                     DISPLAY 'NOMBRE: NO SE ENCUENTRA '
+                   END-IF
+                 END-IF
+               END-IF
+               IF WS-SALIDA-PANTALLA THEN
+                 DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               END-IF
+               IF NOT SQL-NOT-FOUND THEN
+                 MOVE SPACES TO WS-CLAVE-AUDITORIA
+                 STRING 'NIF=' DELIMITED BY SIZE
+                        NIF OF DCLALUMNOS DELIMITED BY SIZE
+                   INTO WS-CLAVE-AUDITORIA
+                 CALL "MODAUDIT" USING 'CCPRAC06' WS-CLAVE-AUDITORIA
+                     SQL-ERROR
+                 END-CALL
                END-IF
-               DISPLAY 'SQL-ERROR' SQL-ERROR
              END-IF
            END-IF
            .
@@ -97,6 +223,8 @@
                FROM ALUMNOS A JOIN NOTAS N
                  ON A.NIF = N.NIF
               WHERE A.NIF = :DCLALUMNOS.NIF
+                AND (:WS-ANO-FILTRO = 0
+                     OR N.ANO_ACADEMICO = :WS-ANO-FILTRO)
               GROUP BY A.NIF,A.NOMBRE
            END-EXEC
            MOVE SQLCODE TO SQL-ERROR
@@ -104,6 +232,10 @@
            .
       *******************************************************
        4000-FIN.
+           IF WS-SALIDA-IMPRESA THEN
+               MOVE C-TOTAL-ALUMNOS TO LTI-TOTAL
+               WRITE REG-SALIDA FROM LINEA-TOTAL-IMPRESA
+           END-IF
            PERFORM 4200-CERRAR-FICHEROS
 
            PERFORM 5000-END-PROGRAM
@@ -111,9 +243,12 @@
       *******************************************************
        4200-CERRAR-FICHEROS.
            CLOSE F-ENTRADA
+           IF WS-SALIDA-CSV OR WS-SALIDA-IMPRESA THEN
+               CLOSE F-SALIDA
+           END-IF
            .
       *******************************************************
        5000-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
 
 
