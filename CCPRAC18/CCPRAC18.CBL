@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC18.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: PASADA DE VALIDACION SOBRE EL FICHERO MAESTRO  *
+      *                 'ALUMNOS' (ANTES DE CCPRAC02) QUE DETECTA NIF  *
+      *                 REPETIDOS. EL FICHERO DEBE VENIR ORDENADO POR  *
+      *                 NIF (MISMO REQUISITO QUE CCPRAC02).            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN ALUMNOS
+               FILE STATUS IS FS-ALUMNOS.
+
+           SELECT F-DUPLICADOS ASSIGN DUPLICAD
+               FILE STATUS IS FS-DUPLICADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUMNOS
+           RECORDING MODE IS F.
+           COPY RALUMN02.
+
+       FD F-DUPLICADOS
+           RECORDING MODE IS F
+           DATA RECORD LINEA-DUPLICADO.
+       01 LINEA-DUPLICADO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS.
+           05 FS-ALUMNOS PIC XX.
+               88 FS-ALUMNOS-OK     VALUE '00'.
+               88 FS-ALUMNOS-EOF    VALUE '10'.
+           05 FS-DUPLICADOS PIC XX.
+               88 FS-DUPLICADOS-OK  VALUE '00'.
+
+       01 LINEA-DUPLICADO-DATOS.
+           05 LD-NIF    PIC X(9).
+           05 FILLER    PIC X     VALUE SPACES.
+           05 FILLER    PIC X(32)
+               VALUE 'NIF DUPLICADO EN FICHERO ALUMNOS'.
+           05 FILLER    PIC X(38) VALUE SPACES.
+
+       01 C-CONTADORES.
+           05 C-ALUMNOS     PIC 999.
+           05 C-DUPLICADOS  PIC 999.
+
+       01 WS-NIF-ANTERIOR PIC X(9) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-DATOS
+           PERFORM 3000-FIN
+           .
+      *****************************************************************
+       1000-INICIO.
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+
+      *****************************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN INPUT ALUMNOS
+           IF NOT FS-ALUMNOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO ALUMNOS'
+               DISPLAY FS-ALUMNOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           OPEN OUTPUT F-DUPLICADOS
+           IF NOT FS-DUPLICADOS-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO DUPLICADOS'
+               DISPLAY FS-DUPLICADOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           .
+
+      *****************************************************************
+       2000-PROCESO-DATOS.
+           PERFORM 2100-LEER-ALUMNO
+           PERFORM UNTIL FS-ALUMNOS-EOF
+               IF NIF OF REG-ALUMNOS-GRAL = WS-NIF-ANTERIOR THEN
+                   PERFORM 2200-REGISTRAR-DUPLICADO
+               END-IF
+               MOVE NIF OF REG-ALUMNOS-GRAL TO WS-NIF-ANTERIOR
+               PERFORM 2100-LEER-ALUMNO
+           END-PERFORM
+           .
+
+      *****************************************************************
+       2100-LEER-ALUMNO.
+           READ ALUMNOS
+           IF NOT FS-ALUMNOS-EOF THEN
+               IF NOT FS-ALUMNOS-OK THEN
+                   DISPLAY 'ERROR READ ALUMNOS'
+                   DISPLAY FS-ALUMNOS
+                   PERFORM 5000-END-PROGRAM
+               END-IF
+               ADD 1 TO C-ALUMNOS
+           END-IF
+           .
+
+      *****************************************************************
+       2200-REGISTRAR-DUPLICADO.
+           MOVE NIF OF REG-ALUMNOS-GRAL TO LD-NIF
+           MOVE LINEA-DUPLICADO-DATOS TO LINEA-DUPLICADO
+           WRITE LINEA-DUPLICADO
+           ADD 1 TO C-DUPLICADOS
+           DISPLAY '*CCPRAC18*NIF*DUPLICADO* ' NIF OF REG-ALUMNOS-GRAL
+           .
+
+      *****************************************************************
+       3000-FIN.
+           PERFORM 3100-DISPLAY-DATOS
+           PERFORM 3200-CERRAR-FICHEROS
+           PERFORM 5000-END-PROGRAM
+           .
+
+      *****************************************************************
+       3100-DISPLAY-DATOS.
+           DISPLAY 'ALUMNOS LEIDOS: ' C-ALUMNOS
+           DISPLAY 'NIF DUPLICADOS: ' C-DUPLICADOS
+           .
+
+      *****************************************************************
+       3200-CERRAR-FICHEROS.
+           CLOSE ALUMNOS
+           CLOSE F-DUPLICADOS
+           .
+
+      *****************************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
