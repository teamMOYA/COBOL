@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODAUDIT.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: AÑADE UNA LINEA AL FICHERO DE AUDITORIA DE     *
+      *                 SQLCODE COMPARTIDO POR TODOS LOS PROGRAMAS QUE *
+      *                 ACCEDEN A DB2 (CCPRAC05/06/07/10/11), PARA QUE *
+      *                 EL EQUIPO DBA TENGA UNA UNICA FUENTE CON TODOS *
+      *                 LOS SQLCODE DISTINTOS DE 0 Y 100. SE LLAMA     *
+      *                 SOLO CUANDO EL SQLCODE LO REQUIERE.            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-AUDITORIA ASSIGN AUDITSQL
+               FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-AUDITORIA
+           RECORDING MODE IS F
+           DATA RECORD REG-AUDITORIA.
+       01 REG-AUDITORIA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-AUDITORIA PIC XX.
+           88 FS-AUDITORIA-OK          VALUE '00'.
+           88 FS-AUDITORIA-NO-EXISTE   VALUE '35'.
+
+       01 WS-TIMESTAMP              PIC X(21).
+
+       01 LINEA-AUDITORIA.
+           05 AL-PROGRAMA           PIC X(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 AL-TIMESTAMP          PIC X(21).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 AL-CLAVE              PIC X(20).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 AL-SQLCODE            PIC -9(9).
+           05 FILLER                PIC X(18) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 L-PROGRAMA                PIC X(8).
+       01 L-CLAVE                   PIC X(20).
+       01 L-SQLCODE                 PIC -9(9).
+
+       PROCEDURE DIVISION USING L-PROGRAMA L-CLAVE L-SQLCODE.
+           PERFORM 1000-ABRIR
+           PERFORM 2000-ESCRIBIR
+           PERFORM 3000-CERRAR
+           GOBACK
+           .
+
+       1000-ABRIR.
+           OPEN EXTEND F-AUDITORIA
+           IF FS-AUDITORIA-NO-EXISTE THEN
+               OPEN OUTPUT F-AUDITORIA
+           END-IF
+           IF NOT FS-AUDITORIA-OK THEN
+               DISPLAY '*MODAUDIT*ERROR*ABRIR*FICHERO*AUDITORIA* '
+                   FS-AUDITORIA
+           END-IF
+           .
+
+       2000-ESCRIBIR.
+           IF FS-AUDITORIA-OK THEN
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+               MOVE L-PROGRAMA  TO AL-PROGRAMA
+               MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+               MOVE L-CLAVE     TO AL-CLAVE
+               MOVE L-SQLCODE   TO AL-SQLCODE
+               MOVE LINEA-AUDITORIA TO REG-AUDITORIA
+               WRITE REG-AUDITORIA
+           END-IF
+           .
+
+       3000-CERRAR.
+           IF FS-AUDITORIA-OK THEN
+               CLOSE F-AUDITORIA
+           END-IF
+           .
