@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODSQLER.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: TRADUCE UN SQLCODE AL MENSAJE QUE MUESTRAN     *
+      *                 LOS PROGRAMAS QUE ACCEDEN A DB2 (CCPRAC05/06/  *
+      *                 07/10/11), PARA NO REPETIR EL MISMO EVALUATE   *
+      *                 EN CADA UNO DE ELLOS                           *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  L-SQL-ERROR           PIC -9(9).
+       01  L-SQL-MENSAJE         PIC X(40).
+
+       PROCEDURE DIVISION USING L-SQL-ERROR L-SQL-MENSAJE.
+           PERFORM 1000-TRADUCIR
+           PERFORM 2000-FIN
+           .
+
+       1000-TRADUCIR.
+           EVALUATE L-SQL-ERROR
+               WHEN 0
+                   MOVE 'OK'                          TO L-SQL-MENSAJE
+               WHEN 100
+                   MOVE 'NO SE ENCUENTRA'              TO L-SQL-MENSAJE
+               WHEN -803
+                   MOVE 'CLAVE DUPLICADA'               TO L-SQL-MENSAJE
+               WHEN -911
+                   MOVE 'DEADLOCK - OPERACION ANULADA'  TO L-SQL-MENSAJE
+               WHEN -913
+                   MOVE 'TIMEOUT - OPERACION ANULADA'   TO L-SQL-MENSAJE
+               WHEN OTHER
+                   MOVE 'ERROR SQL'                     TO L-SQL-MENSAJE
+           END-EVALUATE
+           .
+
+       2000-FIN.
+           GOBACK
+           .
