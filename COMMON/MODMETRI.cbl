@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODMETRI.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: AÑADE UNA LINEA AL FICHERO DE METRICAS DE      *
+      *                 PROCESO BATCH COMPARTIDO POR LOS PROGRAMAS     *
+      *                 NOCTURNOS (CCPRAC02/03/1A/1B/1E), CON LA HORA  *
+      *                 DE INICIO, LA HORA DE FIN Y EL NUMERO DE       *
+      *                 REGISTROS TRATADOS, PARA QUE EXPLOTACION PUEDA *
+      *                 VIGILAR LA DURACION Y EL VOLUMEN DE CADA       *
+      *                 VENTANA BATCH. SE LLAMA UNA SOLA VEZ AL FINAL  *
+      *                 DE CADA PROGRAMA.                              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-METRICAS ASSIGN BATCHMET
+               FILE STATUS IS FS-METRICAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-METRICAS
+           RECORDING MODE IS F
+           DATA RECORD REG-METRICAS.
+       01 REG-METRICAS              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-METRICAS PIC XX.
+           88 FS-METRICAS-OK          VALUE '00'.
+           88 FS-METRICAS-NO-EXISTE   VALUE '35'.
+
+       01 WS-TIMESTAMP-FIN           PIC X(21).
+
+       01 LINEA-METRICAS.
+           05 ML-PROGRAMA           PIC X(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 ML-INICIO             PIC X(21).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 ML-FIN                PIC X(21).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 ML-REGISTROS          PIC 9(9).
+           05 FILLER                PIC X(18) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 L-PROGRAMA                PIC X(8).
+       01 L-INICIO                  PIC X(21).
+       01 L-REGISTROS                PIC 9(9).
+
+       PROCEDURE DIVISION USING L-PROGRAMA L-INICIO L-REGISTROS.
+           PERFORM 1000-ABRIR
+           PERFORM 2000-ESCRIBIR
+           PERFORM 3000-CERRAR
+           GOBACK
+           .
+
+       1000-ABRIR.
+           OPEN EXTEND F-METRICAS
+           IF FS-METRICAS-NO-EXISTE THEN
+               OPEN OUTPUT F-METRICAS
+           END-IF
+           IF NOT FS-METRICAS-OK THEN
+               DISPLAY '*MODMETRI*ERROR*ABRIR*FICHERO*METRICAS* '
+                   FS-METRICAS
+           END-IF
+           .
+
+       2000-ESCRIBIR.
+           IF FS-METRICAS-OK THEN
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-FIN
+               MOVE L-PROGRAMA  TO ML-PROGRAMA
+               MOVE L-INICIO    TO ML-INICIO
+               MOVE WS-TIMESTAMP-FIN TO ML-FIN
+               MOVE L-REGISTROS TO ML-REGISTROS
+               MOVE LINEA-METRICAS TO REG-METRICAS
+               WRITE REG-METRICAS
+           END-IF
+           .
+
+       3000-CERRAR.
+           IF FS-METRICAS-OK THEN
+               CLOSE F-METRICAS
+           END-IF
+           .
