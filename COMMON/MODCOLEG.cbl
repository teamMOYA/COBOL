@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODCOLEG.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: LOOKUP DE NOMBRE DE COLEGIO POR COD-COLEGIO    *
+      *                 CONTRA EL FICHERO INDEXADO "COLEGIOS", PARA    *
+      *                 USO COMUN DESDE CUALQUIER PROGRAMA BASADO EN   *
+      *                 FICHERO (CCPRAC1E Y SUCESORES)                 *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-COLEGIOS ASSIGN COLEGIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS COD-COLEGIO OF REG-FCOLEGIO
+               FILE STATUS  IS FS-COLEGIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-COLEGIOS.
+           COPY RCURCOLE.
+
+       WORKING-STORAGE SECTION.
+       01 FS-COLEGIOS PIC XX.
+           88 FS-COLEGIOS-OK     VALUE '00'.
+           88 FS-COLEGIOS-NF     VALUE '23'.
+
+       LINKAGE SECTION.
+       01 L-OPCION          PIC X.
+       01 L-COD-COLEGIO     PIC XX.
+       01 L-NOMB-COLEGIO    PIC X(15).
+       01 L-ENCONTRADO      PIC X.
+           88 L-COLEGIO-ENCONTRADO      VALUE 'S'.
+           88 L-COLEGIO-NO-ENCONTRADO   VALUE 'N'.
+
+       PROCEDURE DIVISION USING L-OPCION L-COD-COLEGIO L-NOMB-COLEGIO
+                                 L-ENCONTRADO.
+           PERFORM 2000-OPCION
+           GOBACK
+           .
+
+       2000-OPCION.
+           EVALUATE L-OPCION
+               WHEN 'O' PERFORM 2100-OPEN
+               WHEN 'L' PERFORM 2200-LOOKUP
+               WHEN 'C' PERFORM 2300-CLOSE
+               WHEN OTHER DISPLAY '*MOD*COLEG*OPCION*INVALIDA*'
+           END-EVALUATE
+           .
+
+       2100-OPEN.
+           OPEN INPUT F-COLEGIOS
+           .
+
+       2200-LOOKUP.
+           MOVE L-COD-COLEGIO TO COD-COLEGIO OF REG-FCOLEGIO
+           READ F-COLEGIOS
+           IF FS-COLEGIOS-OK THEN
+               MOVE NOMB-COLEGIO OF REG-FCOLEGIO TO L-NOMB-COLEGIO
+               SET L-COLEGIO-ENCONTRADO TO TRUE
+           ELSE
+               MOVE SPACES TO L-NOMB-COLEGIO
+               SET L-COLEGIO-NO-ENCONTRADO TO TRUE
+               IF NOT FS-COLEGIOS-NF THEN
+                   DISPLAY '*MOD*COLEG*FS-COLEGIOS*' FS-COLEGIOS
+               END-IF
+           END-IF
+           .
+
+       2300-CLOSE.
+           CLOSE F-COLEGIOS
+           .
