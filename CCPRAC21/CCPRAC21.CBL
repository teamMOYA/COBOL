@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC21.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: LISTADO DE PROFESORES AGRUPADO POR COLEGIO Y   *
+      *                 ASIGNATURA, A PARTIR DE LA TABLA PROFESORES.   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SALIDA ASSIGN SALIDA
+               FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-SALIDA
+           RECORDING MODE IS F
+           DATA RECORD LINEA-SALIDA.
+       01 LINEA-SALIDA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SALIDA PIC XX.
+           88 FS-SALIDA-OK      VALUE '00'.
+
+       COPY WSQLCOD.
+
+       01 C-CONTADORES.
+           05 C-PROFESORES      PIC 999.
+
+       01 WS-COLEGIO-ANTERIOR    PIC S9(4) USAGE COMP VALUE -1.
+       01 WS-ASIGNATURA-ANTERIOR PIC S9(4) USAGE COMP VALUE -1.
+       01 WS-COLEGIO-NOMBRE      PIC X(15).
+
+       01 LINEA-CABECERA.
+           05 FILLER  PIC X(27) VALUE 'LISTADO DE PROFESORES'.
+           05 FILLER  PIC X(53) VALUE SPACES.
+
+       01 LINEA-COLEGIO.
+           05 FILLER       PIC X(10) VALUE 'COLEGIO: '.
+           05 LC-COD-COLEGIO PIC ZZ9.
+           05 FILLER       PIC X(2)  VALUE SPACES.
+           05 LC-NOMBRE    PIC X(15).
+           05 FILLER       PIC X(48) VALUE SPACES.
+
+       01 LINEA-ASIGNATURA.
+           05 FILLER       PIC X(5)  VALUE SPACES.
+           05 FILLER       PIC X(13) VALUE 'ASIGNATURA: '.
+           05 LA-ASIGNATURA PIC 9.
+           05 FILLER       PIC X(59) VALUE SPACES.
+
+       01 LINEA-PROFESOR.
+           05 FILLER       PIC X(8)  VALUE SPACES.
+           05 FILLER       PIC X(9)  VALUE 'COD.PROF:'.
+           05 LP-COD-PROFESOR PIC ZZZ9.
+           05 FILLER       PIC X(2)  VALUE SPACES.
+           05 LP-NOMBRE    PIC X(15).
+           05 FILLER       PIC X(41) VALUE SPACES.
+
+       01 LINEA-SIN-DATOS.
+           05 FILLER       PIC X(30) VALUE
+               'NO HAY PROFESORES REGISTRADOS'.
+           05 FILLER       PIC X(50) VALUE SPACES.
+
+           EXEC SQL
+             INCLUDE CCPROFE
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CCCOLEG
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE C-PROFESORES CURSOR FOR
+               SELECT COD_PROFESOR,NOMBRE,COD_COLEGIO,ASIGNATURA
+                 FROM PROFESORES
+                ORDER BY COD_COLEGIO,ASIGNATURA
+           END-EXEC.
+
+      *******************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-PROFESORES
+           PERFORM 4000-FIN
+           .
+      *******************************************************
+       1000-INICIO.
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      *******************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN OUTPUT F-SALIDA
+           IF NOT FS-SALIDA-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO SALIDA'
+               DISPLAY FS-SALIDA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           WRITE LINEA-SALIDA FROM LINEA-CABECERA
+           .
+      *******************************************************
+       2000-PROCESO-PROFESORES.
+           EXEC SQL OPEN C-PROFESORES END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           PERFORM 2100-FETCH-PROFESOR
+           PERFORM UNTIL NOT SQL-OK
+               PERFORM 2200-TRATAR-RUPTURAS
+               PERFORM 2300-ESCRIBIR-PROFESOR
+               PERFORM 2100-FETCH-PROFESOR
+           END-PERFORM
+           EXEC SQL CLOSE C-PROFESORES END-EXEC
+           IF C-PROFESORES = ZERO THEN
+               WRITE LINEA-SALIDA FROM LINEA-SIN-DATOS
+           END-IF
+           .
+      *******************************************************
+       2100-FETCH-PROFESOR.
+           EXEC SQL
+             FETCH C-PROFESORES
+               INTO :DCLPROFESORES.COD-PROFESOR,
+                    :DCLPROFESORES.NOMBRE,
+                    :DCLPROFESORES.COD-COLEGIO,
+                    :DCLPROFESORES.ASIGNATURA
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           .
+      *******************************************************
+       2200-TRATAR-RUPTURAS.
+           IF COD-COLEGIO OF DCLPROFESORES NOT = WS-COLEGIO-ANTERIOR
+               THEN
+               PERFORM 2210-BUSCAR-COLEGIO
+               MOVE COD-COLEGIO OF DCLPROFESORES TO LC-COD-COLEGIO
+               MOVE WS-COLEGIO-NOMBRE TO LC-NOMBRE
+               WRITE LINEA-SALIDA FROM LINEA-COLEGIO
+               MOVE COD-COLEGIO OF DCLPROFESORES
+                 TO WS-COLEGIO-ANTERIOR
+               MOVE -1 TO WS-ASIGNATURA-ANTERIOR
+           END-IF
+
+           IF ASIGNATURA OF DCLPROFESORES NOT = WS-ASIGNATURA-ANTERIOR
+               THEN
+               MOVE ASIGNATURA OF DCLPROFESORES TO LA-ASIGNATURA
+               WRITE LINEA-SALIDA FROM LINEA-ASIGNATURA
+               MOVE ASIGNATURA OF DCLPROFESORES
+                 TO WS-ASIGNATURA-ANTERIOR
+           END-IF
+           .
+      *******************************************************
+       2210-BUSCAR-COLEGIO.
+           MOVE COD-COLEGIO OF DCLPROFESORES TO COD-COLEGIO OF
+               DCLCOLEGIOS
+           EXEC SQL
+             SELECT NOMBRE
+               INTO :DCLCOLEGIOS.NOMBRE
+               FROM COLEGIOS
+              WHERE COD_COLEGIO = :DCLCOLEGIOS.COD-COLEGIO
+           END-EXEC
+           IF SQLCODE = 0 THEN
+               MOVE NOMBRE OF DCLCOLEGIOS TO WS-COLEGIO-NOMBRE
+           ELSE
+               MOVE 'COLEGIO DESCON.' TO WS-COLEGIO-NOMBRE
+           END-IF
+           .
+      *******************************************************
+       2300-ESCRIBIR-PROFESOR.
+           MOVE COD-PROFESOR OF DCLPROFESORES TO LP-COD-PROFESOR
+           MOVE NOMBRE       OF DCLPROFESORES TO LP-NOMBRE
+           WRITE LINEA-SALIDA FROM LINEA-PROFESOR
+           ADD 1 TO C-PROFESORES
+           .
+      *******************************************************
+       4000-FIN.
+           DISPLAY 'PROFESORES LISTADOS: ' C-PROFESORES
+           CLOSE F-SALIDA
+           PERFORM 5000-END-PROGRAM
+           .
+      *******************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
