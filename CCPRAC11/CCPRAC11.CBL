@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CCPRAC11.
+       PROGRAM-ID. CCPRAC11 IS INITIAL PROGRAM.
       ******************************************************************
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: USO DE LLAMADAS SQL A DB2.                     *
@@ -33,7 +33,42 @@
                88 FS-ENTRADA-OK     VALUE '00'.
                88 FS-ENTRADA-EOF    VALUE '10'.
 
-       01 SQL-ERROR       PIC -9(9).
+           COPY WSQLCOD.
+
+       01 LINEA-SYSIN.
+           05 WS-INTERVALO-COMMIT PIC 9(4).
+           05 WS-MODO-EJECUCION   PIC X.
+               88 WS-MODO-PREVIEW       VALUE 'P'.
+               88 WS-MODO-REAL          VALUE 'R'.
+           05 FILLER              PIC X(75).
+
+       01 WS-CONTADOR-COMMIT      PIC 9(4) VALUE 0.
+
+       01 WS-CLAVE-AUDITORIA      PIC X(20).
+
+       01 WS-NOTAS-A-BORRAR       PIC S9(9) USAGE COMP.
+
+       01 C-CONTADORES.
+           05 C-ALTAS-OK          PIC 9(5) VALUE 0.
+           05 C-ALTAS-ERR         PIC 9(5) VALUE 0.
+           05 C-BAJAS-OK          PIC 9(5) VALUE 0.
+           05 C-BAJAS-ERR         PIC 9(5) VALUE 0.
+           05 C-MODIF-OK          PIC 9(5) VALUE 0.
+           05 C-MODIF-ERR         PIC 9(5) VALUE 0.
+           05 C-REINTENTOS        PIC 9(5) VALUE 0.
+           05 C-PREVIEW-BAJAS     PIC 9(5) VALUE 0.
+           05 C-PREVIEW-NOTAS     PIC 9(7) VALUE 0.
+
+       01 WS-REINTENTOS.
+           05 WS-NUM-REINTENTO    PIC 9(2) VALUE 0.
+           05 WS-MAX-REINTENTO    PIC 9(2) VALUE 3.
+           05 WS-ESPERA-IDX       PIC 9(7) VALUE 0.
+
+       01 WS-CREDITOS-DEFECTO     PIC S9(4) USAGE COMP VALUE 1.
+
+           EXEC SQL
+             INCLUDE CCASIG
+           END-EXEC.
 
            EXEC SQL
              INCLUDE CCNOTAS
@@ -65,6 +100,17 @@
            .
       ******************************************************************
        1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-INTERVALO-COMMIT = 0 THEN
+               MOVE 1 TO WS-INTERVALO-COMMIT
+           END-IF
+           IF WS-MODO-EJECUCION = SPACE THEN
+               MOVE 'R' TO WS-MODO-EJECUCION
+           END-IF
+           IF WS-MODO-PREVIEW THEN
+               DISPLAY '*CCPRAC11*MODO*PREVIEW* NO SE APLICARA '
+                   'NINGUN CAMBIO'
+           END-IF
            PERFORM 1100-ABRIR-FICHEROS
            .
       ******************************************************************
@@ -82,7 +128,29 @@
            READ F-ENTRADA
            IF FS-ENTRADA-OK THEN
              MOVE F-COD-ASIG TO COD-ASIG
-             MOVE F-NOMBRE   TO NOMBRE
+             MOVE F-NOMBRE   TO NOMBRE OF DCLASIGNATURAS
+
+             IF WS-MODO-PREVIEW THEN
+               PERFORM 2050-PREVIEW-OPCION
+             ELSE
+               PERFORM 2060-EJECUTAR-OPCION
+             END-IF
+           END-IF
+           .
+      ******************************************************************
+       2050-PREVIEW-OPCION.
+           EVALUATE F-OPCION
+             WHEN 'B' PERFORM 2230-PREVIEW-CASCADA-NOTAS
+             WHEN OTHER
+               DISPLAY '*PREVIEW*SIN*IMPACTO*NOTAS* OPCION=' F-OPCION
+                   ' COD-ASIG=' F-COD-ASIG
+           END-EVALUATE
+           .
+      ******************************************************************
+       2060-EJECUTAR-OPCION.
+             EXEC SQL
+               SAVEPOINT SVPT-REGISTRO ON ROLLBACK RETAIN CURSORS
+             END-EXEC
              EVALUATE F-OPCION
                WHEN 'A' PERFORM 2100-ALTA
                WHEN 'B' PERFORM 2200-BAJA
@@ -90,42 +158,84 @@
              END-EVALUATE
 
              MOVE SQLCODE TO SQL-ERROR
-             IF SQLCODE = 0 THEN
+             CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+             END-CALL
+             IF SQL-OK THEN
                EVALUATE F-OPCION
                  WHEN 'A' DISPLAY 'ALTA CORRECTA DE         ' F-COD-ASIG
+                             ADD 1 TO C-ALTAS-OK
                  WHEN 'M' DISPLAY 'MODIFICACION CORRECTA DE ' F-COD-ASIG
+                             ADD 1 TO C-MODIF-OK
                END-EVALUATE
-               EXEC SQL
-                COMMIT
-               END-EXEC
+               ADD 1 TO WS-CONTADOR-COMMIT
+               IF WS-CONTADOR-COMMIT >= WS-INTERVALO-COMMIT THEN
+                 EXEC SQL
+                  COMMIT
+                 END-EXEC
+                 MOVE 0 TO WS-CONTADOR-COMMIT
+               END-IF
 
              ELSE
                EVALUATE F-OPCION
                  WHEN 'A' DISPLAY '*ALTA**ERR************** ' F-COD-ASIG
+                             ADD 1 TO C-ALTAS-ERR
                  WHEN 'M' DISPLAY '*MODIF*ERR************** ' F-COD-ASIG
+                             ADD 1 TO C-MODIF-ERR
+                 WHEN 'B' CONTINUE
                END-EVALUATE
-               DISPLAY 'SQL-ERROR ' SQL-ERROR
-               EXEC
-                 ROLLBACK
+               IF F-OPCION NOT = 'B' THEN
+                 DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+                 MOVE SPACES TO WS-CLAVE-AUDITORIA
+                 STRING 'COD-ASIG=' DELIMITED BY SIZE
+                        F-COD-ASIG DELIMITED BY SIZE
+                   INTO WS-CLAVE-AUDITORIA
+                 CALL "MODAUDIT" USING 'CCPRAC11' WS-CLAVE-AUDITORIA
+                     SQL-ERROR
+                 END-CALL
+               END-IF
+               EXEC SQL
+                 ROLLBACK TO SAVEPOINT SVPT-REGISTRO
                END-EXEC
              END-IF
-           END-IF
            .
       ******************************************************************
        2100-ALTA.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2110-INSERTAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN ALTA ' F-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2110-INSERTAR-ASIGNATURA
+           END-PERFORM
+           .
+      ******************************************************************
+       2110-INSERTAR-ASIGNATURA.
            EXEC SQL
              INSERT INTO ASIGNATURAS
-              VALUES (:COD-ASIG,:DCLASIGNATURAS.NOMBRE)
+              VALUES (:COD-ASIG,:DCLASIGNATURAS.NOMBRE,
+                      :WS-CREDITOS-DEFECTO)
            END-EXEC
            .
       ******************************************************************
        2200-BAJA.
-           EXEC SQL
-             DELETE FROM ASIGNATURAS
-              WHERE COD_ASIG = :COD-ASIG
-           END-EXEC
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2210-BORRAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN BAJA ' F-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2210-BORRAR-ASIGNATURA
+           END-PERFORM
            IF SQLCODE = 0 THEN
-             WHEN 'B' DISPLAY 'BORRADO CORRECTO DE      ' F-COD-ASIG
+             DISPLAY 'BORRADO CORRECTO DE      ' F-COD-ASIG
+             ADD 1 TO C-BAJAS-OK
              EXEC SQL
                OPEN C-NOTAS
              END-EXEC
@@ -135,7 +245,7 @@
                  INTO :DCLNOTAS.NIF,:NOTA
                END-EXEC
                IF SQLCODE = 0 THEN
-                 DISPLAY 'NIF:   ' NIF
+                 DISPLAY 'NIF:   ' NIF OF DCLNOTAS
                  DISPLAY 'NOTAS: ' NOTA
                  DISPLAY '******************'
                END-IF
@@ -143,38 +253,148 @@
              EXEC SQL
                CLOSE C-NOTAS
              END-EXEC
-             EXEC SQL
-               DELETE FROM NOTAS
-                WHERE NIF IN (  SELECT N.NIF
-                                  FROM NOTAS N
-                                  JOIN ALUMNOS A
-                                    ON N.NIF = A.NIF
-                                 WHERE COD_ASIG = :F-COD-ASIG
-                             )
-             END-EXEC
+             MOVE 0 TO WS-NUM-REINTENTO
+             PERFORM 2220-BORRAR-NOTAS-CASCADA
+             PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                     OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-NUM-REINTENTO
+               ADD 1 TO C-REINTENTOS
+               DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                   SQLCODE ' EN BAJA CASCADA ' F-COD-ASIG
+               PERFORM 9000-ESPERA-REINTENTO
+               PERFORM 2220-BORRAR-NOTAS-CASCADA
+             END-PERFORM
+             IF NOT SQLCODE = 0 THEN
+               MOVE SQLCODE TO SQL-ERROR
+               CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+               END-CALL
+               DISPLAY '*BORRA*CASCADA*ERR******' F-COD-ASIG
+               DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               MOVE SPACES TO WS-CLAVE-AUDITORIA
+               STRING 'COD-ASIG=' DELIMITED BY SIZE
+                      F-COD-ASIG DELIMITED BY SIZE
+                 INTO WS-CLAVE-AUDITORIA
+               CALL "MODAUDIT" USING 'CCPRAC11' WS-CLAVE-AUDITORIA
+                   SQL-ERROR
+               END-CALL
+               SUBTRACT 1 FROM C-BAJAS-OK
+               ADD 1 TO C-BAJAS-ERR
+             END-IF
            ELSE
-             WHEN 'B' DISPLAY '*BORRA*ERR************** ' F-COD-ASIG
+             MOVE SQLCODE TO SQL-ERROR
+             CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+             END-CALL
+             DISPLAY '*BORRA*ERR************** ' F-COD-ASIG
+             DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+             MOVE SPACES TO WS-CLAVE-AUDITORIA
+             STRING 'COD-ASIG=' DELIMITED BY SIZE
+                    F-COD-ASIG DELIMITED BY SIZE
+               INTO WS-CLAVE-AUDITORIA
+             CALL "MODAUDIT" USING 'CCPRAC11' WS-CLAVE-AUDITORIA
+                 SQL-ERROR
+             END-CALL
+             ADD 1 TO C-BAJAS-ERR
            END-IF
            .
+      ******************************************************************
+       2210-BORRAR-ASIGNATURA.
+           EXEC SQL
+             DELETE FROM ASIGNATURAS
+              WHERE COD_ASIG = :COD-ASIG
+           END-EXEC
+           .
+      ******************************************************************
+       2220-BORRAR-NOTAS-CASCADA.
+           EXEC SQL
+             DELETE FROM NOTAS
+              WHERE NIF IN (  SELECT N.NIF
+                                FROM NOTAS N
+                                JOIN ALUMNOS A
+                                  ON N.NIF = A.NIF
+                               WHERE COD_ASIG = :F-COD-ASIG
+                           )
+           END-EXEC
+           .
+      ******************************************************************
+       2230-PREVIEW-CASCADA-NOTAS.
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-NOTAS-A-BORRAR
+               FROM NOTAS N
+               JOIN ALUMNOS A
+                 ON N.NIF = A.NIF
+              WHERE COD_ASIG = :F-COD-ASIG
+           END-EXEC
+           DISPLAY '*PREVIEW*BAJA* COD-ASIG=' F-COD-ASIG
+               ' NOTAS-AFECTADAS=' WS-NOTAS-A-BORRAR
+           ADD 1 TO C-PREVIEW-BAJAS
+           ADD WS-NOTAS-A-BORRAR TO C-PREVIEW-NOTAS
+           .
       ******************************************************************
        2300-MODIFICAR.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2310-MODIFICAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN MODIF ' F-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2310-MODIFICAR-ASIGNATURA
+           END-PERFORM
+           .
+      ******************************************************************
+       2310-MODIFICAR-ASIGNATURA.
            EXEC SQL
              UPDATE ASIGNATURAS
-              SET NOMBRE = :NOMBRE
+              SET NOMBRE = :DCLASIGNATURAS.NOMBRE
               WHERE COD_ASIG = :COD-ASIG
            END-EXEC
            .
       ******************************************************************
        4000-FIN.
+           IF WS-CONTADOR-COMMIT > 0 THEN
+             EXEC SQL
+               COMMIT
+             END-EXEC
+             MOVE 0 TO WS-CONTADOR-COMMIT
+           END-IF
+           PERFORM 4100-TOTALES
            PERFORM 4200-CERRAR-FICHEROS
            PERFORM 5000-END-PROGRAM
            .
+      ******************************************************************
+       4100-TOTALES.
+           DISPLAY '******************************************'
+           DISPLAY 'RESUMEN CCPRAC11'
+           DISPLAY 'ALTAS  CORRECTAS: ' C-ALTAS-OK
+           DISPLAY 'ALTAS  CON ERROR: ' C-ALTAS-ERR
+           DISPLAY 'BAJAS  CORRECTAS: ' C-BAJAS-OK
+           DISPLAY 'BAJAS  CON ERROR: ' C-BAJAS-ERR
+           DISPLAY 'MODIF. CORRECTAS: ' C-MODIF-OK
+           DISPLAY 'MODIF. CON ERROR: ' C-MODIF-ERR
+           DISPLAY 'REINTENTOS TOTALES:' C-REINTENTOS
+           IF WS-MODO-PREVIEW THEN
+             DISPLAY 'MODO PREVIEW: NO SE HA APLICADO NINGUN CAMBIO'
+             DISPLAY 'BAJAS PREVISTAS:   ' C-PREVIEW-BAJAS
+             DISPLAY 'NOTAS AFECTADAS:   ' C-PREVIEW-NOTAS
+           END-IF
+           DISPLAY '******************************************'
+           .
       ******************************************************************
        4200-CERRAR-FICHEROS.
            CLOSE F-ENTRADA
            .
       ******************************************************************
        5000-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
+      ******************************************************************
+       9000-ESPERA-REINTENTO.
+           PERFORM VARYING WS-ESPERA-IDX FROM 1 BY 1
+                   UNTIL WS-ESPERA-IDX > (WS-NUM-REINTENTO * 500000)
+               CONTINUE
+           END-PERFORM
+           .
 
 
