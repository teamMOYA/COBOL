@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CCPRAC05.
+       PROGRAM-ID. CCPRAC05 IS INITIAL PROGRAM.
       ******************************************************************
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: USO DE LLAMADAS SQL A DB2.                     *
@@ -12,6 +12,9 @@
            SELECT F-COLEGIOS ASSIGN COLEGIOS
                FILE STATUS IS FS-COLEGIOS.
 
+           SELECT F-SALIDA ASSIGN SALIDA
+               FILE STATUS IS FS-SALIDA.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-COLEGIOS
@@ -21,12 +24,65 @@
            05 F-COD-COLEGIO PIC 99.
            05 FILLER        PIC X(78).
 
+       FD F-SALIDA
+           RECORDING MODE IS F
+           DATA RECORD REG-SALIDA.
+       01 REG-SALIDA               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS.
            05 FS-COLEGIOS PIC XX.
                88 FS-COLEGIOS-OK     VALUE '00'.
                88 FS-COLEGIOS-EOF    VALUE '10'.
-       01 SQL-ERROR       PIC -9(9).
+           05 FS-SALIDA   PIC XX.
+               88 FS-SALIDA-OK       VALUE '00'.
+           COPY WSQLCOD.
+
+       01 LINEA-SYSIN.
+           05 WS-MODO-SALIDA       PIC X.
+               88 WS-SALIDA-CSV          VALUE 'C'.
+               88 WS-SALIDA-PANTALLA     VALUE 'D'.
+               88 WS-SALIDA-IMPRESA      VALUE 'P'.
+           05 FILLER               PIC X(79).
+
+       01 WS-LINEA-CSV             PIC X(80).
+       01 WS-COD-COLEGIO-ED        PIC Z9.
+       01 C-TOTAL-COLEGIOS         PIC 999 VALUE 0.
+       01 WS-CLAVE-AUDITORIA       PIC X(20).
+
+       01 LINEA-CABECERA-IMPRESA.
+           05 FILLER       PIC X(30) VALUE
+               'LISTADO DE COLEGIOS'.
+           05 FILLER       PIC X(50) VALUE SPACES.
+
+       01 LINEA-COLUMNAS.
+           05 FILLER       PIC X(3)  VALUE 'COD'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(15) VALUE 'NOMBRE'.
+           05 FILLER       PIC X(61) VALUE SPACES.
+
+       01 LINEA-SEPARADOR-IMPRESA.
+           05 FILLER       PIC X(3)  VALUE ALL '-'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(15) VALUE ALL '-'.
+           05 FILLER       PIC X(61) VALUE SPACES.
+
+       01 LINEA-DATOS-IMPRESA.
+           05 LDI-COD      PIC Z9.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LDI-NOMBRE   PIC X(15).
+           05 FILLER       PIC X(62) VALUE SPACES.
+
+       01 LINEA-NO-ENCONTRADO-IMPRESA.
+           05 LNE-COD      PIC Z9.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(17) VALUE 'NO SE ENCUENTRA'.
+           05 FILLER       PIC X(60) VALUE SPACES.
+
+       01 LINEA-TOTAL-IMPRESA.
+           05 FILLER       PIC X(16) VALUE 'TOTAL COLEGIOS: '.
+           05 LTI-TOTAL    PIC ZZ9.
+           05 FILLER       PIC X(61) VALUE SPACES.
            EXEC SQL
              INCLUDE CCCOLEG
            END-EXEC.
@@ -43,6 +99,10 @@
            .
       *******************************************************
        1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-MODO-SALIDA = SPACE THEN
+               MOVE 'D' TO WS-MODO-SALIDA
+           END-IF
            PERFORM 1100-ABRIR-FICHEROS
            PERFORM 1200-INICIALIZAR-DATOS
            .
@@ -55,6 +115,20 @@
                PERFORM 5000-END-PROGRAM
            END-IF
 
+           IF WS-SALIDA-CSV OR WS-SALIDA-IMPRESA THEN
+               OPEN OUTPUT F-SALIDA
+               IF NOT FS-SALIDA-OK THEN
+                   DISPLAY 'ERROR ABRIR FICHERO SALIDA'
+                   DISPLAY FS-SALIDA
+                   PERFORM 5000-END-PROGRAM
+               END-IF
+           END-IF
+
+           IF WS-SALIDA-IMPRESA THEN
+               WRITE REG-SALIDA FROM LINEA-CABECERA-IMPRESA
+               WRITE REG-SALIDA FROM LINEA-COLUMNAS
+               WRITE REG-SALIDA FROM LINEA-SEPARADOR-IMPRESA
+           END-IF
            .
       *******************************************************
        1200-INICIALIZAR-DATOS.
@@ -66,15 +140,60 @@
            IF FS-COLEGIOS-OK THEN
              MOVE F-COD-COLEGIO TO COD-COLEGIO
              PERFORM 2100-PROCESO-DB-COLEGIOS
-             IF SQLCODE = 0 THEN
-               DISPLAY 'COD:    ' COD-COLEGIO
-               DISPLAY 'NOMBRE: ' NOMBRE
+             CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+             END-CALL
+             IF SQL-OK THEN
+               ADD 1 TO C-TOTAL-COLEGIOS
+               IF WS-SALIDA-CSV THEN
+                 MOVE COD-COLEGIO TO WS-COD-COLEGIO-ED
+                 STRING WS-COD-COLEGIO-ED DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        NOMBRE DELIMITED BY SIZE
+                   INTO WS-LINEA-CSV
+                 MOVE WS-LINEA-CSV TO REG-SALIDA
+                 WRITE REG-SALIDA
+               ELSE
+                 IF WS-SALIDA-IMPRESA THEN
+                   MOVE COD-COLEGIO TO LDI-COD
+                   MOVE NOMBRE      TO LDI-NOMBRE
+                   WRITE REG-SALIDA FROM LINEA-DATOS-IMPRESA
+                 ELSE
+                   DISPLAY 'COD:    ' COD-COLEGIO
+                   DISPLAY 'NOMBRE: ' NOMBRE
+                 END-IF
+               END-IF
              ELSE
-               IF SQLCODE = 100
-                 DISPLAY 'COD:    ' COD-COLEGIO
-                 DISPLAY 'NOMBRE: NO SE ENCUENTRA '
+               IF SQL-NOT-FOUND
+                 IF WS-SALIDA-CSV THEN
+                   MOVE COD-COLEGIO TO WS-COD-COLEGIO-ED
+                   STRING WS-COD-COLEGIO-ED DELIMITED BY SIZE
+                          ',NO SE ENCUENTRA' DELIMITED BY SIZE
+                     INTO WS-LINEA-CSV
+                   MOVE WS-LINEA-CSV TO REG-SALIDA
+                   WRITE REG-SALIDA
+                 ELSE
+                   IF WS-SALIDA-IMPRESA THEN
+                     MOVE COD-COLEGIO TO LNE-COD
+                     WRITE REG-SALIDA FROM LINEA-NO-ENCONTRADO-IMPRESA
+                   ELSE
+                     DISPLAY 'COD:    ' COD-COLEGIO
+                     DISPLAY 'NOMBRE: NO SE ENCUENTRA '
+                   END-IF
+                 END-IF
+               END-IF
+               IF WS-SALIDA-PANTALLA THEN
+                 DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               END-IF
+               IF NOT SQL-NOT-FOUND THEN
+                 MOVE SPACES TO WS-CLAVE-AUDITORIA
+                 MOVE COD-COLEGIO TO WS-COD-COLEGIO-ED
+                 STRING 'COD-COLEGIO=' DELIMITED BY SIZE
+                        WS-COD-COLEGIO-ED DELIMITED BY SIZE
+                   INTO WS-CLAVE-AUDITORIA
+                 CALL "MODAUDIT" USING 'CCPRAC05' WS-CLAVE-AUDITORIA
+                     SQL-ERROR
+                 END-CALL
                END-IF
-               DISPLAY 'SQL-ERROR' SQL-ERROR
              END-IF
            END-IF
            .
@@ -90,6 +209,10 @@
            .
       *******************************************************
        4000-FIN.
+           IF WS-SALIDA-IMPRESA THEN
+               MOVE C-TOTAL-COLEGIOS TO LTI-TOTAL
+               WRITE REG-SALIDA FROM LINEA-TOTAL-IMPRESA
+           END-IF
            PERFORM 4200-CERRAR-FICHEROS
 
            PERFORM 5000-END-PROGRAM
@@ -97,7 +220,10 @@
       *******************************************************
        4200-CERRAR-FICHEROS.
            CLOSE F-COLEGIOS
+           IF WS-SALIDA-CSV OR WS-SALIDA-IMPRESA THEN
+               CLOSE F-SALIDA
+           END-IF
            .
       *******************************************************
        5000-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
