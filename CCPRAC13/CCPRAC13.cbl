@@ -21,9 +21,36 @@
 
        01 OPCION PIC X.
 
+       01 WS-NOTA-VALIDA PIC X.
+           88 WS-NOTA-EN-RANGO     VALUE 'S'.
+           88 WS-NOTA-FUERA-RANGO  VALUE 'N'.
+
        01 CT-CONTADORES.
            05 CT-ALUMNOS-TOTALES   PIC 99.
            05 CT-NOTAS-TOTALES     PIC 99.
+           05 CT-NOTAS-VALIDAS     PIC 99.
+           05 CT-NOTAS-INVALIDAS   PIC 99.
+
+      ************** TABLAS EN MEMORIA PARA 4000-CALCULO-FINAL ********
+       01 T-ALUMNOS.
+           05 T-ALUMNO OCCURS 99.
+               10 T-NIF            PIC X(9).
+               10 T-NOMBRE         PIC X(15).
+               10 T-APELLIDOS      PIC X(30).
+               10 T-COLEGIO        PIC 99.
+
+       01 T-NOTAS-TABLA.
+           05 T-NOTA OCCURS 99.
+               10 TN-NIF           PIC X(9).
+               10 TN-ASIGNATURA    PIC 9.
+               10 TN-NOTA          PIC 99.
+
+       01 WK-IX-ALUM            PIC 99.
+       01 WK-IX-NOTA            PIC 99.
+       01 WK-SUMA-NOTAS         PIC 9(4).
+       01 WK-CONT-NOTAS         PIC 99.
+       01 WK-MEDIA              PIC 99V99.
+       01 WK-MEDIA-ED           PIC Z9,99.
 
       ************** ALUMNOS *******************************************
       *    CALL A MODULO "MODALUMN" PARA LECTURA DE FICHERO "ALUMNOS"
@@ -82,7 +109,7 @@
            PERFORM 1000-INICIO
            PERFORM 2000-CALCULO-ALUMNOS
            PERFORM 3000-CALCULO-NOTAS
-      *     PERFORM 4000-CALCULO-FINAL
+           PERFORM 4000-CALCULO-FINAL
            PERFORM 5000-FIN
            .
 
@@ -91,6 +118,8 @@
            INITIALIZE FS-ALUMNOS
            INITIALIZE FS-NOTAS
            INITIALIZE CT-CONTADORES
+           INITIALIZE T-ALUMNOS
+           INITIALIZE T-NOTAS-TABLA
            .
 
       ******************************************************************
@@ -125,6 +154,14 @@
 
                    DISPLAY WK-reg-alumnos-gral
                    ADD 1 TO CT-ALUMNOS-TOTALES
+                   MOVE NIF OF reg-alumnos-gral
+                     TO T-NIF (CT-ALUMNOS-TOTALES)
+                   MOVE NOMBRE OF reg-alumnos-gral
+                     TO T-NOMBRE (CT-ALUMNOS-TOTALES)
+                   MOVE APELLIDOS OF reg-alumnos-gral
+                     TO T-APELLIDOS (CT-ALUMNOS-TOTALES)
+                   MOVE COLEGIO OF reg-alumnos-gral
+                     TO T-COLEGIO (CT-ALUMNOS-TOTALES)
                ELSE
                    IF NOT FS-ALUMNOS-EOF THEN
                        DISPLAY '05*FS-ALUMNOS*' FS-ALUMNOS
@@ -149,7 +186,7 @@
       *OPEN FILE
            MOVE 'O' TO OPCION
            CALL "MODNOTAS" USING
-                 reg-notas OPCION FS-NOTAS
+                 reg-notas OPCION FS-NOTAS WS-NOTA-VALIDA
            END-CALL
            IF FS-NOTAS-OK THEN
                MOVE 'F' TO OPCION
@@ -161,7 +198,7 @@
       *READ LINES UNTIL ERROR
            PERFORM UNTIL not FS-NOTAS-OK
                CALL "MODNOTAS" USING
-                 reg-notas OPCION FS-NOTAS
+                 reg-notas OPCION FS-NOTAS WS-NOTA-VALIDA
                IF FS-NOTAS-OK THEN
                    MOVE NIF            OF reg-notas
                      TO WK-nif         OF WK-reg-notas
@@ -172,6 +209,19 @@
 
                    DISPLAY WK-reg-notas
                    ADD 1 TO CT-NOTAS-TOTALES
+                   IF WS-NOTA-FUERA-RANGO THEN
+                       DISPLAY '*NOTA*FUERA*DE*RANGO*0-10*DESCARTADA* '
+                           NIF OF reg-notas
+                       ADD 1 TO CT-NOTAS-INVALIDAS
+                   ELSE
+                       ADD 1 TO CT-NOTAS-VALIDAS
+                       MOVE NIF         OF reg-notas
+                         TO TN-NIF      (CT-NOTAS-VALIDAS)
+                       MOVE ASIGNATURA  OF reg-notas
+                         TO TN-ASIGNATURA (CT-NOTAS-VALIDAS)
+                       MOVE NOTA        OF reg-notas
+                         TO TN-NOTA     (CT-NOTAS-VALIDAS)
+                   END-IF
                ELSE
                    IF NOT FS-NOTAS-EOF THEN
                        DISPLAY '*FS-NOTAS*: ' FS-NOTAS
@@ -182,17 +232,56 @@
       *CLOSE FILE
            MOVE 'C' TO OPCION
                CALL "MODNOTAS" USING
-                 reg-notas OPCION FS-NOTAS
+                 reg-notas OPCION FS-NOTAS WS-NOTA-VALIDA
            END-CALL
            DISPLAY WK-SEPARADOR2
            DISPLAY 'NOTAS TOTALES: ' CT-NOTAS-TOTALES
+           DISPLAY 'NOTAS FUERA DE RANGO (DESCARTADAS): '
+               CT-NOTAS-INVALIDAS
            .
       ******************************************************************
       *    4000-CALCULO-FINAL                                          *
       *    MOSTRAR ALUMNOS CON NOTA MEDIA Y NOTAS DE CADA ASIGNATURA   *
       ******************************************************************
        4000-CALCULO-FINAL.
-
+           DISPLAY WK-SEPARADOR
+           DISPLAY 'MEDIA FINAL Y NOTAS POR ASIGNATURA DE CADA ALUMNO'
+           MOVE 1 TO WK-IX-ALUM
+           PERFORM UNTIL WK-IX-ALUM > CT-ALUMNOS-TOTALES
+               PERFORM 4100-ALUMNO-NOTAS
+               ADD 1 TO WK-IX-ALUM
+           END-PERFORM
+           .
+      ******************************************************************
+      *    4100-ALUMNO-NOTAS                                           *
+      *    BUSCA EN T-NOTAS-TABLA LAS NOTAS DEL ALUMNO WK-IX-ALUM Y     *
+      *    CALCULA SU MEDIA                                             *
+      ******************************************************************
+       4100-ALUMNO-NOTAS.
+           DISPLAY WK-SEPARADOR2
+           DISPLAY 'NIF: '       T-NIF      (WK-IX-ALUM)
+                   ' NOMBRE: '   T-NOMBRE   (WK-IX-ALUM)
+                   ' '           T-APELLIDOS (WK-IX-ALUM)
+           MOVE 0 TO WK-SUMA-NOTAS
+           MOVE 0 TO WK-CONT-NOTAS
+           MOVE 1 TO WK-IX-NOTA
+           PERFORM UNTIL WK-IX-NOTA > CT-NOTAS-VALIDAS
+               IF TN-NIF (WK-IX-NOTA) = T-NIF (WK-IX-ALUM) THEN
+                   DISPLAY '   ASIGNATURA: ' TN-ASIGNATURA (WK-IX-NOTA)
+                           '  NOTA: '        TN-NOTA       (WK-IX-NOTA)
+                   ADD TN-NOTA (WK-IX-NOTA) TO WK-SUMA-NOTAS
+                   ADD 1 TO WK-CONT-NOTAS
+               END-IF
+               ADD 1 TO WK-IX-NOTA
+           END-PERFORM
+           IF WK-CONT-NOTAS > 0 THEN
+               DIVIDE WK-SUMA-NOTAS BY WK-CONT-NOTAS
+                 GIVING WK-MEDIA ROUNDED
+               MOVE WK-MEDIA TO WK-MEDIA-ED
+               DISPLAY '   MEDIA: ' WK-MEDIA-ED
+           ELSE
+               DISPLAY '   MEDIA: NP (SIN NOTAS)'
+           END-IF
            .
       ******************************************************************
       *    5000-FIN                                                    *
