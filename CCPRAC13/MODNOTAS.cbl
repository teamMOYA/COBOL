@@ -16,6 +16,9 @@
 
            COPY C-NOTAS.
        WORKING-STORAGE SECTION.
+       01 WS-NOTAS-ABIERTO-ESCR PIC X VALUE 'N'.
+           88 WS-NOTAS-ABIERTO-PARA-ESCR VALUE 'S'.
+
        LINKAGE SECTION.
        01  L-reg-notas.
            05 nif                 pic x(9).
@@ -28,7 +31,12 @@
 
        01 OPCION PIC X.
 
-       PROCEDURE DIVISION USING L-reg-notas OPCION FS-NOTAS.
+       01 L-NOTA-VALIDA PIC X.
+           88 L-NOTA-EN-RANGO      VALUE 'S'.
+           88 L-NOTA-FUERA-RANGO   VALUE 'N'.
+
+       PROCEDURE DIVISION USING L-reg-notas OPCION FS-NOTAS
+                                 L-NOTA-VALIDA.
       *     PERFORM 1000-INICIO
            PERFORM 2000-OPCION
            PERFORM 3000-FIN
@@ -47,6 +55,7 @@
            EVALUATE OPCION
                WHEN 'O' PERFORM 2100-OPEN
                WHEN 'F' PERFORM 2200-READ
+               WHEN 'A' PERFORM 2300-ALTA
                WHEN 'C' PERFORM 2200-CLOSE
                WHEN OTHER DISPLAY '*MOD*NOTAS*OPCION*INVALIDA*'
            END-EVALUATE
@@ -67,6 +76,14 @@
                MOVE nota           of reg-notas
                  to nota           of L-reg-notas
 
+               IF nota of reg-notas > 10 THEN
+                   SET L-NOTA-FUERA-RANGO TO TRUE
+                   DISPLAY '*MOD*NOTAS*NOTA*FUERA*DE*RANGO*0-10* '
+                       nif of reg-notas ' ' nota of reg-notas
+               ELSE
+                   SET L-NOTA-EN-RANGO TO TRUE
+               END-IF
+
            ELSE
                IF NOT FS-NOTAS-EOF
                    DISPLAY '*MOD*NOTAS*FS-NOTAS*' FS-NOTAS
@@ -74,8 +91,24 @@
            END-IF
 .          .
 
+       2300-ALTA.
+           IF NOT WS-NOTAS-ABIERTO-PARA-ESCR THEN
+               OPEN EXTEND F-NOTAS
+               IF NOT FS-NOTAS-OK THEN
+                   DISPLAY '*MOD*NOTAS*OPEN*ALTA*' FS-NOTAS
+               END-IF
+               MOVE 'S' TO WS-NOTAS-ABIERTO-ESCR
+           END-IF
+           PERFORM 1000-INICIO
+           WRITE reg-notas
+           IF NOT FS-NOTAS-OK THEN
+               DISPLAY '*MOD*NOTAS*ALTA*FS-NOTAS*' FS-NOTAS
+           END-IF
+           .
+
        2200-CLOSE.
            CLOSE F-NOTAS
+           MOVE 'N' TO WS-NOTAS-ABIERTO-ESCR
            .
        3000-FIN.
            GOBACK
