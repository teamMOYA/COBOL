@@ -16,6 +16,9 @@
 
            COPY C-ALUMNOS.
        WORKING-STORAGE SECTION.
+       01 WS-ALUMNOS-ABIERTO-ESCR PIC X VALUE 'N'.
+           88 WS-ALUMNOS-ABIERTO-PARA-ESCR VALUE 'S'.
+
        LINKAGE SECTION.
        01  L-reg-alumnos-gral.
            05 nif                 pic x(9).
@@ -50,6 +53,7 @@
            EVALUATE OPCION
                WHEN 'O' PERFORM 2100-OPEN
                WHEN 'F' PERFORM 2200-READ
+               WHEN 'A' PERFORM 2300-ALTA
                WHEN 'C' PERFORM 2200-CLOSE
                WHEN OTHER DISPLAY '*MOD*ALUMN*OPCION*INVALIDA*'
            END-EVALUATE
@@ -79,8 +83,24 @@
            END-IF
 .          .
 
+       2300-ALTA.
+           IF NOT WS-ALUMNOS-ABIERTO-PARA-ESCR THEN
+               OPEN EXTEND F-ALUMNOS
+               IF NOT FS-ALUMNOS-OK THEN
+                   DISPLAY '*MOD*ALUMN*OPEN*ALTA*' FS-ALUMNOS
+               END-IF
+               MOVE 'S' TO WS-ALUMNOS-ABIERTO-ESCR
+           END-IF
+           PERFORM 1000-INICIO
+           WRITE reg-alumnos-gral
+           IF NOT FS-ALUMNOS-OK THEN
+               DISPLAY '*MOD*ALUMN*ALTA*FS-ALUMNOS*' FS-ALUMNOS
+           END-IF
+           .
+
        2200-CLOSE.
            CLOSE F-ALUMNOS
+           MOVE 'N' TO WS-ALUMNOS-ABIERTO-ESCR
            .
        3000-FIN.
            GOBACK
