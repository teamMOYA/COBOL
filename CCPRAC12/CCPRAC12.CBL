@@ -1,16 +1,16 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CCPRAC12.
+       PROGRAM-ID. CCPRAC12 IS INITIAL PROGRAM.
       ******************************************************************
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: LECTURA DE DATOS DE FICHERO INDEXADO CON       *
-      *                 CON ACCESO RANDOM                              *
+      *                 CON ACCESO DINAMICO POR RANGO DE COD-COLEGIO   *
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-ENTRADA ASSIGN ENTRADA
                organization IS indexed
-               ACCESS MODE  IS RANDOM
+               ACCESS MODE  IS DYNAMIC
                RECORD KEY   IS cod-colegio OF reg-fcolegio
                FILE STATUS  IS FS-ENTRADA.
 
@@ -26,6 +26,14 @@
                88 FS-ENTRADA-EOF    VALUE '10'.
                88 FS-ENTRADA-NF     VALUE '23'.
 
+       01 LINEA-SYSIN.
+           05 WS-COD-INICIO       PIC XX.
+           05 WS-COD-FIN          PIC XX.
+           05 FILLER              PIC X(76).
+
+       01 WS-FIN-RANGO            PIC X VALUE 'N'.
+           88 WS-RANGO-TERMINADO       VALUE 'S'.
+
       ******************************************************************
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO
@@ -34,6 +42,13 @@
            .
       ******************************************************************
        1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-COD-INICIO = SPACES THEN
+               MOVE 'A' TO WS-COD-INICIO
+           END-IF
+           IF WS-COD-FIN = SPACES THEN
+               MOVE 'Z' TO WS-COD-FIN
+           END-IF
            PERFORM 1100-ABRIR-FICHEROS
            .
       ******************************************************************
@@ -48,43 +63,35 @@
            .
       ******************************************************************
        2000-PROCESO-DATOS.
-           MOVE 'A' TO cod-colegio
-           START F-ENTRADA KEY = cod-colegio
-           IF FS-ENTRADA-OK THEN
-             display 'COD-COLEGIO1: ' cod-colegio
-             DISPLAY 'nomb-colegio1:' nomb-colegio
-           ELSE
-             DISPLAY 'FS-ENTRADA:' FS-ENTRADA
-
-           END-IF
-           READ F-ENTRADA NEXT
-           PERFORM UNTIL NOT FS-ENTRADA-OK
-
-             display 'COD-COLEGIOA:  ' cod-colegio
-             DISPLAY 'nomb-colegioA: ' nomb-colegio
-
-             READ F-ENTRADA NEXT
-
-           end-perform
-
-      ******PARTE*2****
-           MOVE 'Z' TO cod-colegio
-           START F-ENTRADA KEY = cod-colegio
+           MOVE 'N' TO WS-FIN-RANGO
+           MOVE WS-COD-INICIO TO cod-colegio OF reg-fcolegio
+           START F-ENTRADA KEY IS NOT LESS THAN
+               cod-colegio OF reg-fcolegio
            IF FS-ENTRADA-OK THEN
-             display 'COD-COLEGIO2: ' cod-colegio
-             DISPLAY 'nomb-colegio2:' nomb-colegio
+             IF cod-colegio OF reg-fcolegio > WS-COD-FIN THEN
+               MOVE 'S' TO WS-FIN-RANGO
+             ELSE
+               DISPLAY 'COD-COLEGIO: ' cod-colegio OF reg-fcolegio
+               DISPLAY 'NOMB-COLEGIO:' nomb-colegio OF reg-fcolegio
+             END-IF
            ELSE
              DISPLAY 'FS-ENTRADA:' FS-ENTRADA
-
+             MOVE 'S' TO WS-FIN-RANGO
            END-IF
-           READ F-ENTRADA NEXT
-           PERFORM UNTIL NOT FS-ENTRADA-OK
-             display 'COD-COLEGIOZ:  ' cod-colegio
-             DISPLAY 'nomb-colegioZ: ' nomb-colegio
 
+           PERFORM UNTIL WS-RANGO-TERMINADO
              READ F-ENTRADA NEXT
-
-           end-perform
+             IF NOT FS-ENTRADA-OK THEN
+               MOVE 'S' TO WS-FIN-RANGO
+             ELSE
+               IF cod-colegio OF reg-fcolegio > WS-COD-FIN THEN
+                 MOVE 'S' TO WS-FIN-RANGO
+               ELSE
+                 DISPLAY 'COD-COLEGIO: ' cod-colegio OF reg-fcolegio
+                 DISPLAY 'NOMB-COLEGIO:' nomb-colegio OF reg-fcolegio
+               END-IF
+             END-IF
+           END-PERFORM
            .
       ******************************************************************
        4000-FIN.
@@ -97,6 +104,5 @@
            .
       ******************************************************************
        5000-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
 
-
