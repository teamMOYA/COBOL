@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC17.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: ARCHIVADO Y PURGA DE FIN DE ANO DE LA TABLA     *
+      *                 NOTAS. COPIA A FICHERO SECUENCIAL LAS NOTAS     *
+      *                 ANTERIORES AL ANO ACADEMICO INDICADO Y LAS      *
+      *                 BORRA DE LA TABLA VIVA                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ARCHIVO ASSIGN ARCHIVO
+               FILE STATUS IS FS-ARCHIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ARCHIVO
+           RECORDING MODE IS F
+           DATA RECORD REG-NOTAS.
+           COPY RNOTAS02.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS.
+           05 FS-ARCHIVO  PIC XX.
+               88 FS-ARCHIVO-OK     VALUE '00'.
+
+           COPY WSQLCOD.
+
+       01 LINEA-SYSIN.
+           05 WS-ANO-LIMITE        PIC 9(4).
+           05 FILLER               PIC X(76).
+
+       01 WS-ANO-LIMITE-COMP       PIC S9(4) USAGE COMP.
+
+       01 C-CONTADORES.
+           05 C-ARCHIVADOS         PIC 9(6) VALUE 0.
+           05 C-PURGADOS           PIC 9(6) VALUE 0.
+
+           EXEC SQL
+             INCLUDE CCNOTAS
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      *****  CURSOR  ******
+           EXEC SQL
+             DECLARE C-NOTAS-ANTIGUAS CURSOR FOR
+               SELECT NIF,ASIGNATURA,NOTA,ANO_ACADEMICO,TRIMESTRE
+                 FROM NOTAS
+                WHERE ANO_ACADEMICO < :WS-ANO-LIMITE-COMP
+           END-EXEC.
+      ***** END-CURSOR ******
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-ARCHIVAR-NOTAS
+           PERFORM 3000-PURGAR-NOTAS
+           PERFORM 4000-FIN
+           .
+      ******************************************************************
+       1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-ANO-LIMITE = ZERO THEN
+               DISPLAY '*CCPRAC17*FALTA*ANO*LIMITE*EN*SYSIN*'
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           MOVE WS-ANO-LIMITE TO WS-ANO-LIMITE-COMP
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      ******************************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN OUTPUT F-ARCHIVO
+           IF NOT FS-ARCHIVO-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO ARCHIVO'
+               DISPLAY FS-ARCHIVO
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           .
+      ******************************************************************
+       2000-ARCHIVAR-NOTAS.
+           EXEC SQL
+             OPEN C-NOTAS-ANTIGUAS
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           IF NOT SQL-OK THEN
+               DISPLAY '*CCPRAC17*ERROR*OPEN*CURSOR* ' WS-SQL-MENSAJE
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           PERFORM 2100-FETCH-NOTA
+           PERFORM UNTIL NOT SQL-OK
+               PERFORM 2200-ESCRIBIR-NOTA
+               PERFORM 2100-FETCH-NOTA
+           END-PERFORM
+
+           IF NOT SQL-NOT-FOUND THEN
+               DISPLAY '*CCPRAC17*ERROR*FETCH*CURSOR* ' WS-SQL-MENSAJE
+           END-IF
+
+           EXEC SQL
+             CLOSE C-NOTAS-ANTIGUAS
+           END-EXEC
+           .
+      ******************************************************************
+       2100-FETCH-NOTA.
+           EXEC SQL
+             FETCH C-NOTAS-ANTIGUAS
+               INTO :DCLNOTAS.NIF,:DCLNOTAS.ASIGNATURA,:DCLNOTAS.NOTA,
+                    :DCLNOTAS.ANO-ACADEMICO,:DCLNOTAS.TRIMESTRE
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           .
+      ******************************************************************
+       2200-ESCRIBIR-NOTA.
+           MOVE NIF OF DCLNOTAS           TO NIF OF REG-NOTAS
+           MOVE ASIGNATURA OF DCLNOTAS    TO ASIGNATURA OF REG-NOTAS
+           MOVE NOTA OF DCLNOTAS          TO NOTA OF REG-NOTAS
+           MOVE ANO-ACADEMICO OF DCLNOTAS TO ANO-ACADEMICO OF REG-NOTAS
+           MOVE TRIMESTRE OF DCLNOTAS     TO TRIMESTRE OF REG-NOTAS
+           WRITE REG-NOTAS
+           IF NOT FS-ARCHIVO-OK THEN
+               DISPLAY 'ERROR ESCRIBIR FICHERO ARCHIVO'
+               DISPLAY FS-ARCHIVO
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           ADD 1 TO C-ARCHIVADOS
+           .
+      ******************************************************************
+       3000-PURGAR-NOTAS.
+           IF C-ARCHIVADOS = 0 THEN
+               DISPLAY 'NO HAY NOTAS ANTERIORES A ' WS-ANO-LIMITE
+               DISPLAY 'NO SE REALIZA PURGA'
+           ELSE
+               EXEC SQL
+                 DELETE FROM NOTAS
+                  WHERE ANO_ACADEMICO < :WS-ANO-LIMITE-COMP
+               END-EXEC
+               MOVE SQLCODE TO SQL-ERROR
+               CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+               END-CALL
+               IF SQL-OK THEN
+                   MOVE C-ARCHIVADOS TO C-PURGADOS
+                   EXEC SQL
+                     COMMIT
+                   END-EXEC
+               ELSE
+                   DISPLAY '*CCPRAC17*ERROR*PURGA* ' WS-SQL-MENSAJE
+                   EXEC SQL
+                     ROLLBACK
+                   END-EXEC
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+       4000-FIN.
+           PERFORM 4100-TOTALES
+           PERFORM 4200-CERRAR-FICHEROS
+           PERFORM 5000-END-PROGRAM
+           .
+      ******************************************************************
+       4100-TOTALES.
+           DISPLAY '******************************************'
+           DISPLAY 'RESUMEN CCPRAC17'
+           DISPLAY 'ANO LIMITE (EXCLUSIVE):   ' WS-ANO-LIMITE
+           DISPLAY 'NOTAS ARCHIVADAS:         ' C-ARCHIVADOS
+           DISPLAY 'NOTAS PURGADAS DE NOTAS:  ' C-PURGADOS
+           DISPLAY '******************************************'
+           .
+      ******************************************************************
+       4200-CERRAR-FICHEROS.
+           CLOSE F-ARCHIVO
+           .
+      ******************************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
