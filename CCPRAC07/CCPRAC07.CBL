@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CCPRAC07.
+       PROGRAM-ID. CCPRAC07 IS INITIAL PROGRAM.
       ******************************************************************
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: USO DE LLAMADAS SQL A DB2.                     *
@@ -13,6 +13,9 @@
            SELECT F-ENTRADA ASSIGN ENTRADA
                FILE STATUS IS FS-ENTRADA.
 
+           SELECT F-SALIDA ASSIGN SALIDA
+               FILE STATUS IS FS-SALIDA.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-ENTRADA
@@ -22,13 +25,20 @@
            05 F-COD-COL PIC 99.
            05 FILLER    PIC X(78).
 
+       FD F-SALIDA
+           RECORDING MODE IS F
+           DATA RECORD REG-SALIDA.
+       01 REG-SALIDA               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS.
            05 FS-ENTRADA  PIC XX.
                88 FS-ENTRADA-OK     VALUE '00'.
                88 FS-ENTRADA-EOF    VALUE '10'.
+           05 FS-SALIDA   PIC XX.
+               88 FS-SALIDA-OK       VALUE '00'.
 
-       01 SQL-ERROR       PIC -9(9).
+           COPY WSQLCOD.
 
        01 C-CONTADORES.
            05 C-TOTAL-ALUMNOS    PIC 999.
@@ -38,6 +48,51 @@
            05 W-MEDIA PIC S99V99 COMP-3.
            05 W-MEDIA-ED  PIC -99.99.
 
+       01 LINEA-SYSIN.
+           05 WS-MODO-SALIDA       PIC X.
+               88 WS-SALIDA-CSV          VALUE 'C'.
+               88 WS-SALIDA-PANTALLA     VALUE 'D'.
+               88 WS-SALIDA-IMPRESA      VALUE 'P'.
+           05 FILLER               PIC X(79).
+
+       01 WS-LINEA-CSV             PIC X(80).
+       01 WS-COD-COLEGIO-ED        PIC Z9.
+       01 WS-CLAVE-AUDITORIA       PIC X(20).
+
+       01 LINEA-CABECERA-COLEGIO.
+           05 FILLER       PIC X(14) VALUE 'COLEGIO: '.
+           05 LCC-NOMBRE   PIC X(15).
+           05 FILLER       PIC X(51) VALUE SPACES.
+
+       01 LINEA-COLUMNAS.
+           05 FILLER       PIC X(9)  VALUE '   NIF   '.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(15) VALUE 'NOMBRE'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(5)  VALUE 'MEDIA'.
+           05 FILLER       PIC X(49) VALUE SPACES.
+
+       01 LINEA-SEPARADOR-IMPRESA.
+           05 FILLER       PIC X(9)  VALUE ALL '-'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(15) VALUE ALL '-'.
+           05 FILLER       PIC X     VALUE SPACES.
+           05 FILLER       PIC X(5)  VALUE ALL '-'.
+           05 FILLER       PIC X(49) VALUE SPACES.
+
+       01 LINEA-DATOS-IMPRESA.
+           05 LDI-NIF      PIC X(9).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LDI-NOMBRE   PIC X(15).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LDI-MEDIA    PIC -99.99.
+           05 FILLER       PIC X(45) VALUE SPACES.
+
+       01 LINEA-TOTAL-IMPRESA.
+           05 FILLER       PIC X(15) VALUE 'TOTAL ALUMNOS: '.
+           05 LTI-TOTAL    PIC ZZ9.
+           05 FILLER       PIC X(62) VALUE SPACES.
+
            EXEC SQL
              INCLUDE CCALUMN
            END-EXEC.
@@ -74,6 +129,10 @@
            .
       ******************************************************************
        1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-MODO-SALIDA = SPACE THEN
+               MOVE 'D' TO WS-MODO-SALIDA
+           END-IF
            PERFORM 1100-ABRIR-FICHEROS
            PERFORM 1200-INICIALIZAR-DATOS
            .
@@ -86,6 +145,14 @@
                PERFORM 5000-END-PROGRAM
            END-IF
 
+           IF WS-SALIDA-CSV OR WS-SALIDA-IMPRESA THEN
+               OPEN OUTPUT F-SALIDA
+               IF NOT FS-SALIDA-OK THEN
+                   DISPLAY 'ERROR ABRIR FICHERO SALIDA'
+                   DISPLAY FS-SALIDA
+                   PERFORM 5000-END-PROGRAM
+               END-IF
+           END-IF
            .
       ******************************************************************
        1200-INICIALIZAR-DATOS.
@@ -116,14 +183,40 @@
               WHERE COD_COLEGIO = :DCLCOLEGIOS.COD-COLEGIO
            END-EXEC
            MOVE SQLCODE TO SQL-ERROR
-           IF SQLCODE = 0 THEN
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           IF WS-SALIDA-PANTALLA THEN
+             IF SQL-OK THEN
+               DISPLAY 'ALUMNOS DEL COLEGIO ' NOMBRE OF DCLCOLEGIOS
+             ELSE
+               IF SQL-NOT-FOUND
+                 DISPLAY 'ALUMNOS DEL COLEGIO *ERR*NOMBRE*NO*ENCON'
+                     '*TRADO*'
+               END-IF
+               DISPLAY 'SQL-ERROR COLEGIO ' SQL-ERROR ' ' WS-SQL-MENSAJE
+             END-IF
+           END-IF
 
-             DISPLAY 'ALUMNOS DEL COLEGIO ' NOMBRE OF DCLCOLEGIOS
-           ELSE
-             IF SQLCODE = 100
-               DISPLAY 'ALUMNOS DEL COLEGIO *ERR*NOMBRE*NO*ENCONTRADO*'
+           IF NOT SQL-OK AND NOT SQL-NOT-FOUND THEN
+             MOVE SPACES TO WS-CLAVE-AUDITORIA
+             MOVE COD-COLEGIO OF DCLCOLEGIOS TO WS-COD-COLEGIO-ED
+             STRING 'COD-COLEGIO=' DELIMITED BY SIZE
+                    WS-COD-COLEGIO-ED DELIMITED BY SIZE
+               INTO WS-CLAVE-AUDITORIA
+             CALL "MODAUDIT" USING 'CCPRAC07' WS-CLAVE-AUDITORIA
+                 SQL-ERROR
+             END-CALL
+           END-IF
+
+           IF WS-SALIDA-IMPRESA THEN
+             IF SQL-OK THEN
+               MOVE NOMBRE OF DCLCOLEGIOS TO LCC-NOMBRE
+             ELSE
+               MOVE 'DESCONOCIDO' TO LCC-NOMBRE
              END-IF
-             DISPLAY 'SQL-ERROR COLEGIO' SQL-ERROR
+             WRITE REG-SALIDA FROM LINEA-CABECERA-COLEGIO
+             WRITE REG-SALIDA FROM LINEA-COLUMNAS
+             WRITE REG-SALIDA FROM LINEA-SEPARADOR-IMPRESA
            END-IF
            .
       ******************************************************************
@@ -139,18 +232,59 @@
              END-EXEC
              IF SQLCODE = 0 THEN
                MOVE W-MEDIA TO W-MEDIA-ED
-               DISPLAY 'NIF: ' NIF OF DCLALUMNOS
-               DISPLAY 'NOMBRE: ' NOMBRE OF DCLALUMNOS
-               DISPLAY 'MEDIA: ' W-MEDIA-ED
-               DISPLAY '******************************'
+               IF WS-SALIDA-CSV THEN
+                 MOVE COD-COLEGIO OF DCLALUMNOS TO WS-COD-COLEGIO-ED
+                 STRING WS-COD-COLEGIO-ED DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        NIF OF DCLALUMNOS DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        NOMBRE OF DCLALUMNOS DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        W-MEDIA-ED DELIMITED BY SIZE
+                   INTO WS-LINEA-CSV
+                 MOVE WS-LINEA-CSV TO REG-SALIDA
+                 WRITE REG-SALIDA
+               ELSE
+                 IF WS-SALIDA-IMPRESA THEN
+                   MOVE NIF OF DCLALUMNOS    TO LDI-NIF
+                   MOVE NOMBRE OF DCLALUMNOS TO LDI-NOMBRE
+                   MOVE W-MEDIA-ED           TO LDI-MEDIA
+                   WRITE REG-SALIDA FROM LINEA-DATOS-IMPRESA
+                 ELSE
+                   DISPLAY 'NIF: ' NIF OF DCLALUMNOS
+                   DISPLAY 'NOMBRE: ' NOMBRE OF DCLALUMNOS
+                   DISPLAY 'MEDIA: ' W-MEDIA-ED
+                   DISPLAY '******************************'
+                 END-IF
+               END-IF
                ADD 1 TO C-TOTAL-ALUMNOS
              END-IF
            END-PERFORM
            MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
            MOVE C-TOTAL-ALUMNOS TO C-TOTAL-ALUMNOS-ED
 
-           DISPLAY 'TOTAL ALUMNOS: ' C-TOTAL-ALUMNOS-ED
-           DISPLAY 'SQL-ERROR: ' SQL-ERROR
+           IF WS-SALIDA-PANTALLA THEN
+             DISPLAY 'TOTAL ALUMNOS: ' C-TOTAL-ALUMNOS-ED
+             DISPLAY 'SQL-ERROR: ' SQL-ERROR ' ' WS-SQL-MENSAJE
+           END-IF
+
+           IF WS-SALIDA-IMPRESA THEN
+             MOVE C-TOTAL-ALUMNOS TO LTI-TOTAL
+             WRITE REG-SALIDA FROM LINEA-TOTAL-IMPRESA
+           END-IF
+
+           IF NOT SQL-OK AND NOT SQL-NOT-FOUND THEN
+             MOVE SPACES TO WS-CLAVE-AUDITORIA
+             MOVE COD-COLEGIO OF DCLCOLEGIOS TO WS-COD-COLEGIO-ED
+             STRING 'COD-COLEGIO=' DELIMITED BY SIZE
+                    WS-COD-COLEGIO-ED DELIMITED BY SIZE
+               INTO WS-CLAVE-AUDITORIA
+             CALL "MODAUDIT" USING 'CCPRAC07' WS-CLAVE-AUDITORIA
+                 SQL-ERROR
+             END-CALL
+           END-IF
 
            EXEC SQL
                CLOSE ALUMNOS-BY-COLEGIO
@@ -164,9 +298,12 @@
       ******************************************************************
        4200-CERRAR-FICHEROS.
            CLOSE F-ENTRADA
+           IF WS-SALIDA-CSV OR WS-SALIDA-IMPRESA THEN
+               CLOSE F-SALIDA
+           END-IF
            .
       ******************************************************************
        5000-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
 
 
