@@ -4,9 +4,20 @@
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: USO DE TABLAS OCCURS PARA NOTAS ALUMNO Y       *
       *                 MEDIAS ASIGNATURAS TOTAL,                      *
-      *                 LECTURA DE FICHERO INDEXADO CON ACCESO         *
-      *                   SECUENCIAL.                                  *
-      *                 ACCESO A TABLA OCURS CON SEARCH                *
+      *                 LOOKUP DE NOMBRE DE COLEGIO VIA EL MODULO      *
+      *                   COMUN MODCOLEG (FICHERO INDEXADO COLEGIOS)   *
+      *                 EL LISTADO SE AGRUPA POR COLEGIO (CABECERA Y   *
+      *                 SUBTOTAL POR COLEGIO). EL FICHERO ALUMNOS NO   *
+      *                 TIENE QUE VENIR ORDENADO: COMO NO HAY NINGUN   *
+      *                 PASO DE SORT EN ESTE PROCESO, EL AGRUPADO SE   *
+      *                 CONSTRUYE RELEYENDO EL FICHERO UNA VEZ POR     *
+      *                 CADA POSIBLE CODIGO DE COLEGIO (00-99) Y       *
+      *                 QUEDANDONOS SOLO CON LOS ALUMNOS DE ESE        *
+      *                 COLEGIO EN CADA PASADA.                        *
+      *                 ADEMAS DE LA SALIDA CON TODOS LOS ALUMNOS, SE  *
+      *                 GENERA EL FICHERO F-HONORES (CUADRO DE HONOR)  *
+      *                 CON LOS ALUMNOS DE MEDIA >= 9, EN EL MISMO     *
+      *                 ORDEN POR COLEGIO QUE EL LISTADO PRINCIPAL.    *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,11 +32,11 @@
            SELECT SALIDA-TABLA ASSIGN IMPRESO
                FILE STATUS IS FS-SALIDA-TABLA.
 
-           SELECT COLEGIOS ASSIGN COLEGIO
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY  IS COD-COLEGIO OF REG-FCOLEGIO
-               FILE STATUS IS FS-COLEGIOS.
+           SELECT F-EXCEPCIONES ASSIGN EXCEPCION
+               FILE STATUS IS FS-EXCEPCIONES.
+
+           SELECT F-HONORES ASSIGN HONORES
+               FILE STATUS IS FS-HONORES.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,8 +50,15 @@
            DATA RECORD LINEA-SALIDA.
        01 LINEA-SALIDA PIC X(132).
 
-       FD COLEGIOS.
-           COPY RCURCOLE.
+       FD F-EXCEPCIONES
+           RECORDING MODE IS F
+           DATA RECORD LINEA-EXCEPCION.
+       01 LINEA-EXCEPCION PIC X(80).
+
+       FD F-HONORES
+           RECORDING MODE IS F
+           DATA RECORD LINEA-HONOR-SALIDA.
+       01 LINEA-HONOR-SALIDA PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS.
@@ -50,22 +68,51 @@
            05 FS-SALIDA-TABLA PIC XX.
                88 FS-SALIDA-OK      VALUE '00'.
                88 FS-SALIDA-EOF     VALUE '10'.
-           05 FS-COLEGIOS PIC XX.
-               88 FS-COLEGIOS-OK    VALUE '00'.
-               88 FS-COLEGIOS-EOF   VALUE '10'.
+           05 FS-EXCEPCIONES PIC XX.
+               88 FS-EXCEPCIONES-OK VALUE '00'.
+           05 FS-HONORES PIC XX.
+               88 FS-HONORES-OK VALUE '00'.
+
+       01 LINEA-EXCEPCION-DATOS.
+           05 LE-NIF            PIC X(9).
+           05 FILLER            PIC X  VALUE SPACES.
+           05 LE-COD-COLEGIO    PIC 99.
+           05 FILLER            PIC X  VALUE SPACES.
+           05 FILLER            PIC X(29) VALUE
+               'COLEGIO NO ENCONTRADO'.
+
+       01 W-COLEGIO-LOOKUP.
+           05 W-COD-COLEGIO     PIC XX.
+           05 W-NOMB-COLEGIO    PIC X(15).
+           05 W-ENCONTRADO      PIC X.
+               88 W-COLEGIO-ENCONTRADO     VALUE 'S'.
+               88 W-COLEGIO-NO-ENCONTRADO  VALUE 'N'.
+
+       01 WS-TIMESTAMP-INICIO PIC X(21).
+       01 WS-METRI-REGISTROS  PIC 9(9).
 
        01 C-CONTADORES.
            05 C-ALUMNOS-TOTALES PIC 999.
            05 C-ASIGNATURAS  PIC 999.
            05 C-LINEAS       PIC 999.
            05 C-NUM-PAGINAS  PIC 999.
+           05 C-EXCEPCIONES  PIC 999.
            05 C-MEDIA-ASIGNATURA PIC 999 OCCURS 6.
            05 C-CONTADOR PIC 99.
-           05 C-COLEGIOS PIC 999 VALUE 0.
 
        01 W-MEDIAS.
            05 W-MEDIA-ALUMNO PIC 99V99.
            05 W-MEDIA-ASIGNATURA PIC 99V99 OCCURS 6.
+       01 WS-MEDIA-NUM PIC 99V99 VALUE 0.
+
+       01 LINEA-HONOR.
+           05 LH-NIF       PIC X(9).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LH-APELLIDOS PIC X(30)B.
+           05 LH-NOMBRE    PIC X(15)B.
+           05 LH-COLEGIO   PIC 99BB.
+           05 LH-MEDIA     PIC Z9,99.
+           05 FILLER       PIC X(14) VALUE SPACES.
 
        01 W-CABECERA.
              05 W-LINEA1.
@@ -131,6 +178,14 @@
              10 W-TOTAL PIC Z9,99.
              10 W-TOTAL-R REDEFINES W-TOTAL PIC XXB(3).
 
+       01 LINEA-CUADRE.
+           05 FILLER   PIC X(10) VALUE SPACES.
+           05 FILLER   PIC X(20) VALUE 'CONTROL ESPERADOS: '.
+           05 W-CONTROL-ESPERADO PIC ZZZ9.
+           05 FILLER   PIC X(5)  VALUE SPACES.
+           05 FILLER   PIC X(20) VALUE 'CUADRE: '.
+           05 W-CUADRE PIC X(20) VALUE SPACES.
+
        01 LINEA-DATOS.
              05 NIF     PIC X(9).
              05 FILLER  PIC X     VALUE SPACES.
@@ -145,25 +200,50 @@
 
        01 LINEA-SYSIN.
            05 FECHA-SYSIN PIC X(10).
-           05 FILLER PIC X(72).
-
-       01 T-TABLAS.
-           05 T-COLEGIO OCCURS 1 TO 100 DEPENDING C-COLEGIOS
-                        ASCENDING COD-COLEGIO
-                        INDEXED BY IND-COLEGIO.
-               10 COD-COLEGIO   PIC XX.
-               10 NOMB-COLEGIO  PIC X(15).
-               10 FILLER        PIC X(13).
+           05 FECHA-SYSIN-R REDEFINES FECHA-SYSIN.
+               10 WS-FECHA-DD   PIC XX.
+               10 WS-FECHA-DD-N REDEFINES WS-FECHA-DD PIC 99.
+               10 WS-FECHA-SEP1 PIC X.
+               10 WS-FECHA-MM   PIC XX.
+               10 WS-FECHA-MM-N REDEFINES WS-FECHA-MM PIC 99.
+               10 WS-FECHA-SEP2 PIC X.
+               10 WS-FECHA-AAAA PIC X(4).
+           05 WS-CONTROL-ESPERADO-SYSIN PIC 9(4).
+           05 FILLER PIC X(66).
+
+       01 WS-FECHA-VALIDA-FLAG PIC X VALUE 'S'.
+           88 FECHA-SYSIN-VALIDA    VALUE 'S'.
+           88 FECHA-SYSIN-INVALIDA  VALUE 'N'.
+
+       01 LINEA-COLEGIO-CABECERA.
+           05 FILLER      PIC X(10) VALUE SPACES.
+           05 FILLER      PIC X(9)  VALUE 'COLEGIO: '.
+           05 LCC-COLEGIO PIC Z9.
+           05 FILLER      PIC X(111) VALUE SPACES.
+
+       01 LINEA-COLEGIO-SUBTOTAL.
+           05 FILLER      PIC X(10) VALUE SPACES.
+           05 FILLER      PIC X(22) VALUE 'SUBTOTAL ALUMNOS COL: '.
+           05 LCS-SUBTOTAL PIC ZZZ9.
+           05 FILLER      PIC X(96) VALUE SPACES.
+
+       01 WS-COLEGIO-ANTERIOR  PIC 99 VALUE 0.
+       01 C-ALUMNOS-COLEGIO    PIC 999 VALUE 0.
+       01 WS-GRUPO-COLEGIO-FLAG PIC X VALUE 'N'.
+           88 GRUPO-COLEGIO-ABIERTO  VALUE 'S'.
+           88 GRUPO-COLEGIO-CERRADO  VALUE 'N'.
+       01 WS-COLEGIO-ACTUAL    PIC 99 VALUE 0.
+       01 WS-MAX-COLEGIOS      PIC 99 VALUE 99.
 
       ******************************************************************
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO
-           PERFORM 2000-PROCESO-COLEGIOS UNTIL NOT FS-COLEGIOS-OK
            PERFORM 3000-PROCESO-ALUMNOS
            PERFORM 4000-FIN
            .
 
        1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-INICIO
            PERFORM 1100-ABRIR-FICHEROS
            PERFORM 1200-LEER-FECHA
            PERFORM 1300-ESCRIBIR-CABECERA
@@ -176,6 +256,7 @@
                DISPLAY FS-ALUMNOS
                PERFORM 5000-END-PROGRAM
            END-IF
+           CLOSE ALUMNOS
 
            OPEN OUTPUT SALIDA-TABLA
            IF NOT FS-SALIDA-OK THEN
@@ -184,55 +265,133 @@
                PERFORM 5000-END-PROGRAM
            END-IF
 
-           OPEN INPUT COLEGIOS
-      *********IF COMENTADO POR TEMA DE PROBLEMAS CON FICHERO QSAM******
-      *     IF NOT FS-COLEGIOS-OK THEN
-      *         DISPLAY 'ERROR LEER FICHERO COLEGIOS'
-      *         DISPLAY FS-COLEGIOS
-      *         PERFORM 5000-END-PROGRAM
-      *     END-IF
+           OPEN OUTPUT F-EXCEPCIONES
+           IF NOT FS-EXCEPCIONES-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO EXCEPCIONES'
+               DISPLAY FS-EXCEPCIONES
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           OPEN OUTPUT F-HONORES
+           IF NOT FS-HONORES-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO HONORES'
+               DISPLAY FS-HONORES
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           CALL "MODCOLEG" USING 'O' W-COD-COLEGIO W-NOMB-COLEGIO
+                                  W-ENCONTRADO
+           END-CALL
            .
 
        1200-LEER-FECHA.
-           ACCEPT FECHA-SYSIN
+           ACCEPT LINEA-SYSIN
            MOVE FECHA-SYSIN TO W-FECHA
+           PERFORM 1250-VALIDAR-FECHA-SYSIN
+           .
+
+       1250-VALIDAR-FECHA-SYSIN.
+           MOVE 'S' TO WS-FECHA-VALIDA-FLAG
+           IF FECHA-SYSIN = SPACES OR LOW-VALUES THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-DD NOT NUMERIC
+                OR WS-FECHA-MM NOT NUMERIC
+                OR WS-FECHA-AAAA NOT NUMERIC) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-SEP1 NOT = '/' OR WS-FECHA-SEP2 NOT = '/')
+               THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-DD-N < 1 OR WS-FECHA-DD-N > 31) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-MM-N < 1 OR WS-FECHA-MM-N > 12) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-INVALIDA THEN
+             DISPLAY '*CCPRAC1E*FECHA*SYSIN*INVALIDA* ' FECHA-SYSIN
+             DISPLAY 'FORMATO ESPERADO: DD/MM/AAAA'
+             PERFORM 5000-END-PROGRAM
+           END-IF
            .
 
        1300-ESCRIBIR-CABECERA.
-           WRITE LINEA-SALIDA FROM W-LINEA1 AFTER 1
+           ADD 1 TO C-NUM-PAGINAS
+           MOVE C-NUM-PAGINAS TO W-NUMPAG-FIN
+           WRITE LINEA-SALIDA FROM W-LINEA1 AFTER ADVANCING CANAL-12
            WRITE LINEA-SALIDA FROM W-LINEA2 AFTER 3
            WRITE LINEA-SALIDA FROM W-LINEA5 AFTER 1
            WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
 
            MOVE 6 TO C-LINEAS OF C-CONTADORES
-           .
-
-       2000-PROCESO-COLEGIOS.
-           READ COLEGIOS
-           IF FS-COLEGIOS-OK THEN
-               ADD 1 TO C-COLEGIOS
-               MOVE COD-COLEGIO  OF REG-FCOLEGIO
-                 TO COD-COLEGIO  OF T-COLEGIO (C-COLEGIOS)
-               MOVE NOMB-COLEGIO OF REG-FCOLEGIO
-                 TO NOMB-COLEGIO OF T-COLEGIO (C-COLEGIOS)
-           ELSE
-               DISPLAY '2000-PROCESO-COLEGIOS'
-               DISPLAY FS-COLEGIOS
+           IF GRUPO-COLEGIO-ABIERTO THEN
+             MOVE WS-COLEGIO-ANTERIOR TO LCC-COLEGIO
+             WRITE LINEA-SALIDA FROM LINEA-COLEGIO-CABECERA AFTER 2
+             ADD 1 TO C-LINEAS OF C-CONTADORES
            END-IF
            .
 
        3000-PROCESO-ALUMNOS.
+           PERFORM VARYING WS-COLEGIO-ACTUAL FROM 0 BY 1
+                   UNTIL WS-COLEGIO-ACTUAL > WS-MAX-COLEGIOS
+             PERFORM 3010-PROCESAR-UN-COLEGIO
+           END-PERFORM
+           .
+
+       3010-PROCESAR-UN-COLEGIO.
+           SET GRUPO-COLEGIO-CERRADO TO TRUE
+           MOVE 0 TO C-ALUMNOS-COLEGIO
+           OPEN INPUT ALUMNOS
+           IF NOT FS-ALUMNOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO ALUMNOS'
+               DISPLAY FS-ALUMNOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
            READ ALUMNOS
            PERFORM UNTIL FS-ALUMNOS-EOF
+             IF COLEGIO OF REG-ALUMNOS = WS-COLEGIO-ACTUAL THEN
+               PERFORM 3050-CONTROL-COLEGIO
                ADD 1 TO C-ALUMNOS-TOTALES
+               ADD 1 TO C-ALUMNOS-COLEGIO
                PERFORM 3100-CALCULO-1
                PERFORM 3200-COLOCACION-DATOS
+               PERFORM 3220-HONOR-ROLL
 
                WRITE LINEA-SALIDA FROM LINEA-DATOS AFTER 1
-               READ ALUMNOS
-
+               ADD 1 TO C-LINEAS OF C-CONTADORES
+               IF C-LINEAS OF C-CONTADORES >= 60 THEN
+                 PERFORM 1300-ESCRIBIR-CABECERA
+               END-IF
+             END-IF
+             READ ALUMNOS
            END-PERFORM
+           CLOSE ALUMNOS
+
+           IF GRUPO-COLEGIO-ABIERTO THEN
+             PERFORM 3060-CERRAR-GRUPO-COLEGIO
+           END-IF
+           .
+
+       3050-CONTROL-COLEGIO.
+           IF GRUPO-COLEGIO-CERRADO THEN
+             SET GRUPO-COLEGIO-ABIERTO TO TRUE
+             MOVE WS-COLEGIO-ACTUAL TO WS-COLEGIO-ANTERIOR
+             MOVE WS-COLEGIO-ACTUAL TO LCC-COLEGIO
+             WRITE LINEA-SALIDA FROM LINEA-COLEGIO-CABECERA AFTER 2
+           END-IF
+           .
 
+       3060-CERRAR-GRUPO-COLEGIO.
+           MOVE C-ALUMNOS-COLEGIO TO LCS-SUBTOTAL
+           WRITE LINEA-SALIDA FROM LINEA-COLEGIO-SUBTOTAL AFTER 1
+           SET GRUPO-COLEGIO-CERRADO TO TRUE
            .
 
        3100-CALCULO-1.
@@ -262,8 +421,11 @@
 
 
            IF C-ASIGNATURAS > 0 THEN
-             DIVIDE C-ASIGNATURAS INTO W-MEDIA-ALUMNO GIVING MEDIA
+             DIVIDE C-ASIGNATURAS INTO W-MEDIA-ALUMNO
+                 GIVING WS-MEDIA-NUM
+             MOVE WS-MEDIA-NUM TO MEDIA
            ELSE
+            MOVE 0 TO WS-MEDIA-NUM
             MOVE 'NP' TO MEDIA-R
            END-IF
            .
@@ -276,26 +438,46 @@
            .
 
        3210-BUSCAR-COLEGIO.
+           MOVE COLEGIO OF REG-ALUMNOS TO W-COD-COLEGIO
+           CALL "MODCOLEG" USING 'L' W-COD-COLEGIO W-NOMB-COLEGIO
+                                  W-ENCONTRADO
+           END-CALL
+           IF W-COLEGIO-ENCONTRADO THEN
+             MOVE W-NOMB-COLEGIO TO NOMB-COLEGIO OF LINEA-DATOS
+           ELSE
+             DISPLAY 'ERROR colegio no encontrado'
+             MOVE COLEGIO OF REG-ALUMNOS TO NOMB-COLEGIO OF LINEA-DATOS
+             MOVE NIF OF REG-ALUMNOS TO LE-NIF
+             MOVE COLEGIO OF REG-ALUMNOS TO LE-COD-COLEGIO
+             WRITE LINEA-EXCEPCION FROM LINEA-EXCEPCION-DATOS
+             ADD 1 TO C-EXCEPCIONES
+           END-IF
+           .
 
-           SEARCH ALL T-COLEGIO
-             AT END DISPLAY 'ERROR colegio no encontrado'
-                    MOVE COLEGIO OF REG-ALUMNOS
-                      TO NOMB-COLEGIO OF  LINEA-DATOS
-
-             WHEN COD-COLEGIO OF T-COLEGIO (IND-COLEGIO)
-                 = COLEGIO OF REG-ALUMNOS
-              MOVE NOMB-COLEGIO OF T-COLEGIO (IND-COLEGIO)
-              TO NOMB-COLEGIO OF  LINEA-DATOS
-
-           END-SEARCH
+       3220-HONOR-ROLL.
+           IF FS-HONORES-OK AND WS-MEDIA-NUM >= 9 THEN
+             MOVE NIF OF REG-ALUMNOS TO LH-NIF
+             MOVE APELLIDOS OF REG-ALUMNOS TO LH-APELLIDOS
+             MOVE NOMBRE OF REG-ALUMNOS TO LH-NOMBRE
+             MOVE COLEGIO OF REG-ALUMNOS TO LH-COLEGIO
+             MOVE WS-MEDIA-NUM TO LH-MEDIA
+             WRITE LINEA-HONOR-SALIDA FROM LINEA-HONOR
+           END-IF
            .
 
        4000-FIN.
            PERFORM 4100-CALCULO-2
            WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
            WRITE LINEA-SALIDA FROM LINEA-FINAL AFTER 1
+           PERFORM 4150-CUADRE-CONTROL
+           WRITE LINEA-SALIDA FROM LINEA-CUADRE AFTER 1
 
            PERFORM 4200-CERRAR-FICHEROS
+
+           MOVE C-ALUMNOS-TOTALES TO WS-METRI-REGISTROS
+           CALL "MODMETRI" USING 'CCPRAC1E' WS-TIMESTAMP-INICIO
+               WS-METRI-REGISTROS
+
            PERFORM 5000-END-PROGRAM
            .
 
@@ -314,12 +496,32 @@
              END-IF
            END-PERFORM
            MOVE C-ALUMNOS-TOTALES TO  W-ALUMNOS-TOTALES
+           DISPLAY 'COLEGIOS NO ENCONTRADOS: ' C-EXCEPCIONES
+           .
+
+       4150-CUADRE-CONTROL.
+           MOVE WS-CONTROL-ESPERADO-SYSIN TO W-CONTROL-ESPERADO
+           IF WS-CONTROL-ESPERADO-SYSIN = ZERO THEN
+             MOVE 'NO SUMINISTRADO' TO W-CUADRE
+           ELSE
+             IF WS-CONTROL-ESPERADO-SYSIN = C-ALUMNOS-TOTALES THEN
+               MOVE 'OK' TO W-CUADRE
+             ELSE
+               MOVE '** DESCUADRE **' TO W-CUADRE
+               DISPLAY '*CCPRAC1E*DESCUADRE*CONTROL* ESPERADOS='
+                   WS-CONTROL-ESPERADO-SYSIN ' LEIDOS='
+                   C-ALUMNOS-TOTALES
+             END-IF
+           END-IF
            .
 
        4200-CERRAR-FICHEROS.
-           CLOSE ALUMNOS
            CLOSE SALIDA-TABLA
-           CLOSE COLEGIOS
+           CLOSE F-EXCEPCIONES
+           CLOSE F-HONORES
+           CALL "MODCOLEG" USING 'C' W-COD-COLEGIO W-NOMB-COLEGIO
+                                  W-ENCONTRADO
+           END-CALL
            .
 
        5000-END-PROGRAM.
