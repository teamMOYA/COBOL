@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CCPRAC10.
+       PROGRAM-ID. CCPRAC10 IS INITIAL PROGRAM.
       ******************************************************************
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: USO DE LLAMADAS SQL A DB2.                     *
@@ -24,7 +24,9 @@
            05 F-COD-ASIG PIC XXX.
            05 FILLER     PIC X.
            05 F-NOMBRE   PIC X(15).
-           05 FILLER     PIC X(59).
+           05 FILLER     PIC X.
+           05 F-CREDITOS PIC 999.
+           05 FILLER     PIC X(55).
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS.
@@ -32,7 +34,33 @@
                88 FS-ENTRADA-OK     VALUE '00'.
                88 FS-ENTRADA-EOF    VALUE '10'.
 
-       01 SQL-ERROR       PIC -9(9).
+           COPY WSQLCOD.
+
+       01 LINEA-SYSIN.
+           05 WS-INTERVALO-COMMIT PIC 9(4).
+           05 FILLER              PIC X(76).
+
+       01 WS-CONTADOR-COMMIT      PIC 9(4) VALUE 0.
+
+       01 C-CONTADORES.
+           05 C-ALTAS-OK          PIC 9(5) VALUE 0.
+           05 C-ALTAS-ERR         PIC 9(5) VALUE 0.
+           05 C-ALTAS-DUP         PIC 9(5) VALUE 0.
+           05 C-BAJAS-OK          PIC 9(5) VALUE 0.
+           05 C-BAJAS-ERR         PIC 9(5) VALUE 0.
+           05 C-MODIF-OK          PIC 9(5) VALUE 0.
+           05 C-MODIF-ERR         PIC 9(5) VALUE 0.
+           05 C-REINTENTOS        PIC 9(5) VALUE 0.
+
+       01 WS-DUPLICADO-FLAG       PIC X VALUE 'N'.
+           88 WS-ES-DUPLICADO          VALUE 'S'.
+
+       01 WS-CLAVE-AUDITORIA      PIC X(20).
+
+       01 WS-REINTENTOS.
+           05 WS-NUM-REINTENTO    PIC 9(2) VALUE 0.
+           05 WS-MAX-REINTENTO    PIC 9(2) VALUE 3.
+           05 WS-ESPERA-IDX       PIC 9(7) VALUE 0.
 
            EXEC SQL
              INCLUDE CCASIG
@@ -51,6 +79,10 @@
            .
       ******************************************************************
        1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           IF WS-INTERVALO-COMMIT = 0 THEN
+               MOVE 1 TO WS-INTERVALO-COMMIT
+           END-IF
            PERFORM 1100-ABRIR-FICHEROS
            .
       ******************************************************************
@@ -69,6 +101,11 @@
            IF FS-ENTRADA-OK THEN
              MOVE F-COD-ASIG TO COD-ASIG
              MOVE F-NOMBRE   TO NOMBRE
+             MOVE F-CREDITOS TO CREDITOS
+             MOVE 'N' TO WS-DUPLICADO-FLAG
+             EXEC SQL
+               SAVEPOINT SVPT-REGISTRO ON ROLLBACK RETAIN CURSORS
+             END-EXEC
              EVALUATE F-OPCION
                WHEN 'A' PERFORM 2100-ALTA
                WHEN 'B' PERFORM 2200-BAJA
@@ -76,31 +113,93 @@
              END-EVALUATE
 
              MOVE SQLCODE TO SQL-ERROR
-             IF SQLCODE = 0 THEN
+             CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+             END-CALL
+             IF SQL-OK THEN
                EVALUATE F-OPCION
-                 WHEN 'A' DISPLAY 'ALTA CORRECTA DE         ' F-COD-ASIG
+                 WHEN 'A'
+                   IF NOT WS-ES-DUPLICADO THEN
+                     DISPLAY 'ALTA CORRECTA DE         ' F-COD-ASIG
+                     ADD 1 TO C-ALTAS-OK
+                   END-IF
                  WHEN 'B' DISPLAY 'BORRADO CORRECTO DE      ' F-COD-ASIG
+                             ADD 1 TO C-BAJAS-OK
                  WHEN 'M' DISPLAY 'MODIFICACION CORRECTA DE ' F-COD-ASIG
+                             ADD 1 TO C-MODIF-OK
                END-EVALUATE
+               ADD 1 TO WS-CONTADOR-COMMIT
+               IF WS-CONTADOR-COMMIT >= WS-INTERVALO-COMMIT THEN
+                 EXEC SQL
+                   COMMIT
+                 END-EXEC
+                 MOVE 0 TO WS-CONTADOR-COMMIT
+               END-IF
              ELSE
                EVALUATE F-OPCION
                  WHEN 'A' DISPLAY '*ALTA**ERR************** ' F-COD-ASIG
+                             ADD 1 TO C-ALTAS-ERR
                  WHEN 'B' DISPLAY '*BORRA*ERR************** ' F-COD-ASIG
+                             ADD 1 TO C-BAJAS-ERR
                  WHEN 'M' DISPLAY '*MODIF*ERR************** ' F-COD-ASIG
+                             ADD 1 TO C-MODIF-ERR
                END-EVALUATE
-               DISPLAY 'SQL-ERROR ' SQL-ERROR
+               DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+               MOVE SPACES TO WS-CLAVE-AUDITORIA
+               STRING 'COD-ASIG=' DELIMITED BY SIZE
+                      F-COD-ASIG DELIMITED BY SIZE
+                 INTO WS-CLAVE-AUDITORIA
+               CALL "MODAUDIT" USING 'CCPRAC10' WS-CLAVE-AUDITORIA
+                   SQL-ERROR
+               END-CALL
+               EXEC SQL
+                 ROLLBACK TO SAVEPOINT SVPT-REGISTRO
+               END-EXEC
              END-IF
            END-IF
            .
       ******************************************************************
        2100-ALTA.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2110-INSERTAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN ALTA ' F-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2110-INSERTAR-ASIGNATURA
+           END-PERFORM
+           IF SQLCODE = -803 THEN
+             DISPLAY 'ALTA DUPLICADA, YA EXISTE, OMITIDO  ' F-COD-ASIG
+             ADD 1 TO C-ALTAS-DUP
+             MOVE 'S' TO WS-DUPLICADO-FLAG
+             MOVE 0 TO SQLCODE
+           END-IF
+           .
+      ******************************************************************
+       2110-INSERTAR-ASIGNATURA.
            EXEC SQL
              INSERT INTO ASIGNATURAS
-              VALUES (:COD-ASIG,:NOMBRE)
+              VALUES (:COD-ASIG,:NOMBRE,:CREDITOS)
            END-EXEC
            .
       ******************************************************************
        2200-BAJA.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2210-BORRAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN BAJA ' F-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2210-BORRAR-ASIGNATURA
+           END-PERFORM
+           .
+      ******************************************************************
+       2210-BORRAR-ASIGNATURA.
            EXEC SQL
              DELETE FROM ASIGNATURAS
               WHERE COD_ASIG = :COD-ASIG
@@ -108,23 +207,66 @@
            .
       ******************************************************************
        2300-MODIFICAR.
+           MOVE 0 TO WS-NUM-REINTENTO
+           PERFORM 2310-MODIFICAR-ASIGNATURA
+           PERFORM UNTIL WS-NUM-REINTENTO >= WS-MAX-REINTENTO
+                   OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+             ADD 1 TO WS-NUM-REINTENTO
+             ADD 1 TO C-REINTENTOS
+             DISPLAY 'REINTENTO ' WS-NUM-REINTENTO ' TRAS SQLCODE '
+                 SQLCODE ' EN MODIF ' F-COD-ASIG
+             PERFORM 9000-ESPERA-REINTENTO
+             PERFORM 2310-MODIFICAR-ASIGNATURA
+           END-PERFORM
+           .
+      ******************************************************************
+       2310-MODIFICAR-ASIGNATURA.
            EXEC SQL
              UPDATE ASIGNATURAS
-              SET NOMBRE = :NOMBRE
+              SET NOMBRE = :NOMBRE,
+                  CREDITOS = :CREDITOS
               WHERE COD_ASIG = :COD-ASIG
            END-EXEC
            .
       ******************************************************************
        4000-FIN.
+           IF WS-CONTADOR-COMMIT > 0 THEN
+             EXEC SQL
+               COMMIT
+             END-EXEC
+             MOVE 0 TO WS-CONTADOR-COMMIT
+           END-IF
+           PERFORM 4100-TOTALES
            PERFORM 4200-CERRAR-FICHEROS
            PERFORM 5000-END-PROGRAM
            .
+      ******************************************************************
+       4100-TOTALES.
+           DISPLAY '******************************************'
+           DISPLAY 'RESUMEN CCPRAC10'
+           DISPLAY 'ALTAS  CORRECTAS: ' C-ALTAS-OK
+           DISPLAY 'ALTAS  CON ERROR: ' C-ALTAS-ERR
+           DISPLAY 'ALTAS  DUPLICADAS:' C-ALTAS-DUP
+           DISPLAY 'BAJAS  CORRECTAS: ' C-BAJAS-OK
+           DISPLAY 'BAJAS  CON ERROR: ' C-BAJAS-ERR
+           DISPLAY 'MODIF. CORRECTAS: ' C-MODIF-OK
+           DISPLAY 'MODIF. CON ERROR: ' C-MODIF-ERR
+           DISPLAY 'REINTENTOS TOTALES:' C-REINTENTOS
+           DISPLAY '******************************************'
+           .
       ******************************************************************
        4200-CERRAR-FICHEROS.
            CLOSE F-ENTRADA
            .
       ******************************************************************
        5000-END-PROGRAM.
-           STOP RUN.
+           GOBACK.
+      ******************************************************************
+       9000-ESPERA-REINTENTO.
+           PERFORM VARYING WS-ESPERA-IDX FROM 1 BY 1
+                   UNTIL WS-ESPERA-IDX > (WS-NUM-REINTENTO * 500000)
+               CONTINUE
+           END-PERFORM
+           .
 
 
