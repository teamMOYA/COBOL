@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC23 IS INITIAL PROGRAM.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: RECONCILIACION ENTRE LAS TABLAS DB2 Y LOS      *
+      *                 FICHEROS QSAM MAESTROS EQUIVALENTES. COMPARA   *
+      *                 EL CONJUNTO DE CLAVES NIF (ALUMNOS/RALUMN02,   *
+      *                 EL MISMO MAESTRO QUE USA CCPRAC18 PARA ESTE    *
+      *                 FIN) Y COD-COLEGIO (COLEGIO/RCURCOLE, EL       *
+      *                 INDEXADO DE COLEGIOS QUE YA LEEN CCPRAC12/     *
+      *                 CCPRAC1E), INFORMANDO DE LAS CLAVES QUE        *
+      *                 EXISTEN EN UNO PERO NO EN EL OTRO. NO SE USAN  *
+      *                 RALUMN1B/RCOLEGIO PORQUE SON SALIDAS DERIVADAS *
+      *                 (RALUMN1B OMITE LOS ALUMNOS SIN NOTAS, RCOLEGIO*
+      *                 DEPENDE DEL RANGO/EXITO DE LA ULTIMA EJECUCION *
+      *                 DE CCPRAC03) Y NO DEL MAESTRO REAL. ASIGNATURAS*
+      *                 NO TIENE UN EXTRACTO QSAM MAESTRO EN ESTE      *
+      *                 SISTEMA (SOLO SE MANTIENE VIA SQL EN           *
+      *                 CCPRAC10/11), ASI QUE PARA COD-ASIG SOLO SE    *
+      *                 INFORMA DEL TOTAL EN DB2.                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ALUMNOS ASSIGN ALUMNOS
+               FILE STATUS IS FS-ALUMNOS.
+
+           SELECT F-COLEGIOS ASSIGN COLEGIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS COD-COLEGIO OF REG-FCOLEGIO
+               FILE STATUS  IS FS-COLEGIOS.
+
+           SELECT F-EXCEPCIONES ASSIGN RECONCIL
+               FILE STATUS IS FS-EXCEPCIONES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ALUMNOS
+           RECORDING MODE IS F.
+           COPY RALUMN02.
+
+       FD F-COLEGIOS.
+           COPY RCURCOLE.
+
+       FD F-EXCEPCIONES
+           RECORDING MODE IS F
+           DATA RECORD LINEA-EXCEPCION.
+       01 LINEA-EXCEPCION          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS.
+           05 FS-ALUMNOS  PIC XX.
+               88 FS-ALUMNOS-OK     VALUE '00'.
+               88 FS-ALUMNOS-EOF    VALUE '10'.
+           05 FS-COLEGIOS PIC XX.
+               88 FS-COLEGIOS-OK    VALUE '00'.
+               88 FS-COLEGIOS-EOF   VALUE '10'.
+           05 FS-EXCEPCIONES PIC XX.
+               88 FS-EXCEPCIONES-OK VALUE '00'.
+
+           COPY WSQLCOD.
+
+       01 LINEA-EXCEPCION-DATOS.
+           05 LE-TIPO          PIC X(12).
+           05 FILLER           PIC X     VALUE SPACE.
+           05 LE-CLAVE         PIC X(15).
+           05 FILLER           PIC X     VALUE SPACE.
+           05 LE-DESCRIPCION   PIC X(51).
+
+       01 T-DB-NIF.
+           05 TDN-ENTRADA OCCURS 9999.
+               10 TDN-NIF         PIC X(9).
+               10 TDN-ENCONTRADO  PIC X VALUE 'N'.
+                   88 TDN-NIF-ENCONTRADO VALUE 'S'.
+       01 C-DB-NIF             PIC 9(4) VALUE 0.
+       01 WS-IDX-NIF           PIC 9(4).
+       01 WS-NIF-ENCONTRADO    PIC X VALUE 'N'.
+           88 NIF-ENCONTRADO       VALUE 'S'.
+           88 NIF-SIN-ENCONTRAR    VALUE 'N'.
+
+       01 T-DB-COLEGIO.
+           05 TDC-ENTRADA OCCURS 99.
+               10 TDC-COD-COLEGIO PIC XX.
+               10 TDC-ENCONTRADO  PIC X VALUE 'N'.
+                   88 TDC-COLEGIO-ENCONTRADO VALUE 'S'.
+       01 C-DB-COLEGIO         PIC 99 VALUE 0.
+       01 WS-IDX-COLEGIO       PIC 99.
+       01 WS-COD-COLEGIO-NUM   PIC 99.
+       01 WS-COLEGIO-ENCONTRADO PIC X VALUE 'N'.
+           88 COLEGIO-ENCONTRADO   VALUE 'S'.
+           88 COLEGIO-SIN-ENCONTRAR VALUE 'N'.
+
+       01 C-CONTADORES.
+           05 C-NIF-COINCIDEN      PIC 9(5) VALUE 0.
+           05 C-NIF-SOLO-QSAM      PIC 9(5) VALUE 0.
+           05 C-NIF-SOLO-DB2       PIC 9(5) VALUE 0.
+           05 C-COLEGIO-COINCIDEN  PIC 999  VALUE 0.
+           05 C-COLEGIO-SOLO-QSAM  PIC 999  VALUE 0.
+           05 C-COLEGIO-SOLO-DB2   PIC 999  VALUE 0.
+           05 C-DB-ASIGNATURAS     PIC 9(5) VALUE 0.
+
+           EXEC SQL
+             INCLUDE CCALUMN
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CCCOLEG
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+      *****  CURSORES  ******
+           EXEC SQL
+             DECLARE C-ALUMNOS CURSOR FOR
+               SELECT NIF FROM ALUMNOS
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE C-COLEGIOS CURSOR FOR
+               SELECT COD_COLEGIO FROM COLEGIOS
+           END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-CARGAR-CLAVES-DB2
+           PERFORM 3000-RECONCILIAR-NIF
+           PERFORM 4000-RECONCILIAR-COLEGIOS
+           PERFORM 5000-RECONCILIAR-ASIGNATURAS
+           PERFORM 6000-FIN
+           .
+      ******************************************************************
+       1000-INICIO.
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      ******************************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN INPUT F-ALUMNOS
+           IF NOT FS-ALUMNOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO ALUMNOS'
+               DISPLAY FS-ALUMNOS
+               PERFORM 9000-END-PROGRAM
+           END-IF
+
+           OPEN INPUT F-COLEGIOS
+           IF NOT FS-COLEGIOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO COLEGIOS'
+               DISPLAY FS-COLEGIOS
+               PERFORM 9000-END-PROGRAM
+           END-IF
+
+           OPEN OUTPUT F-EXCEPCIONES
+           IF NOT FS-EXCEPCIONES-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO EXCEPCIONES'
+               DISPLAY FS-EXCEPCIONES
+               PERFORM 9000-END-PROGRAM
+           END-IF
+           .
+      ******************************************************************
+       2000-CARGAR-CLAVES-DB2.
+           PERFORM 2100-CARGAR-NIF-DB2
+           PERFORM 2200-CARGAR-COLEGIO-DB2
+           .
+      ******************************************************************
+       2100-CARGAR-NIF-DB2.
+           MOVE 0 TO C-DB-NIF
+           EXEC SQL
+             OPEN C-ALUMNOS
+           END-EXEC
+           PERFORM 2110-FETCH-NIF-DB2
+           PERFORM UNTIL NOT SQL-OK
+             IF C-DB-NIF < 9999 THEN
+               ADD 1 TO C-DB-NIF
+               MOVE NIF OF DCLALUMNOS TO TDN-NIF (C-DB-NIF)
+               MOVE 'N' TO TDN-ENCONTRADO (C-DB-NIF)
+             ELSE
+               DISPLAY '*CCPRAC23*TABLA*NIF*DB2*LLENA*'
+             END-IF
+             PERFORM 2110-FETCH-NIF-DB2
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-ALUMNOS
+           END-EXEC
+           .
+      ******************************************************************
+       2110-FETCH-NIF-DB2.
+           EXEC SQL
+             FETCH C-ALUMNOS INTO :DCLALUMNOS.NIF
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           .
+      ******************************************************************
+       2200-CARGAR-COLEGIO-DB2.
+           MOVE 0 TO C-DB-COLEGIO
+           EXEC SQL
+             OPEN C-COLEGIOS
+           END-EXEC
+           PERFORM 2210-FETCH-COLEGIO-DB2
+           PERFORM UNTIL NOT SQL-OK
+             IF C-DB-COLEGIO < 99 THEN
+               ADD 1 TO C-DB-COLEGIO
+               MOVE COD-COLEGIO OF DCLCOLEGIOS TO WS-COD-COLEGIO-NUM
+               MOVE WS-COD-COLEGIO-NUM TO TDC-COD-COLEGIO (C-DB-COLEGIO)
+               MOVE 'N' TO TDC-ENCONTRADO (C-DB-COLEGIO)
+             ELSE
+               DISPLAY '*CCPRAC23*TABLA*COLEGIO*DB2*LLENA*'
+             END-IF
+             PERFORM 2210-FETCH-COLEGIO-DB2
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-COLEGIOS
+           END-EXEC
+           .
+      ******************************************************************
+       2210-FETCH-COLEGIO-DB2.
+           EXEC SQL
+             FETCH C-COLEGIOS INTO :DCLCOLEGIOS.COD-COLEGIO
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           .
+      ******************************************************************
+       3000-RECONCILIAR-NIF.
+           READ F-ALUMNOS
+           PERFORM UNTIL FS-ALUMNOS-EOF
+             PERFORM 3100-BUSCAR-NIF-DB2
+             IF NIF-SIN-ENCONTRAR THEN
+               PERFORM 3200-REGISTRAR-NIF-SOLO-QSAM
+             ELSE
+               ADD 1 TO C-NIF-COINCIDEN
+             END-IF
+             READ F-ALUMNOS
+           END-PERFORM
+           PERFORM 3300-REPORTAR-NIF-SOLO-DB2
+           .
+      ******************************************************************
+       3100-BUSCAR-NIF-DB2.
+           SET NIF-SIN-ENCONTRAR TO TRUE
+           PERFORM VARYING WS-IDX-NIF FROM 1 BY 1
+                   UNTIL WS-IDX-NIF > C-DB-NIF OR NIF-ENCONTRADO
+             IF TDN-NIF (WS-IDX-NIF) = NIF OF REG-ALUMNOS-GRAL THEN
+               SET NIF-ENCONTRADO TO TRUE
+               SET TDN-NIF-ENCONTRADO (WS-IDX-NIF) TO TRUE
+             END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+       3200-REGISTRAR-NIF-SOLO-QSAM.
+           ADD 1 TO C-NIF-SOLO-QSAM
+           MOVE SPACES TO LINEA-EXCEPCION-DATOS
+           MOVE 'NIF' TO LE-TIPO
+           MOVE NIF OF REG-ALUMNOS-GRAL TO LE-CLAVE
+           MOVE 'EN QSAM, NO EN DB2' TO LE-DESCRIPCION
+           MOVE LINEA-EXCEPCION-DATOS TO LINEA-EXCEPCION
+           WRITE LINEA-EXCEPCION
+           DISPLAY '*CCPRAC23*NIF*SOLO*QSAM* ' NIF OF REG-ALUMNOS-GRAL
+           .
+      ******************************************************************
+       3300-REPORTAR-NIF-SOLO-DB2.
+           PERFORM VARYING WS-IDX-NIF FROM 1 BY 1
+                   UNTIL WS-IDX-NIF > C-DB-NIF
+             IF NOT TDN-NIF-ENCONTRADO (WS-IDX-NIF) THEN
+               ADD 1 TO C-NIF-SOLO-DB2
+               MOVE SPACES TO LINEA-EXCEPCION-DATOS
+               MOVE 'NIF' TO LE-TIPO
+               MOVE TDN-NIF (WS-IDX-NIF) TO LE-CLAVE
+               MOVE 'EN DB2, NO EN QSAM' TO LE-DESCRIPCION
+               MOVE LINEA-EXCEPCION-DATOS TO LINEA-EXCEPCION
+               WRITE LINEA-EXCEPCION
+               DISPLAY '*CCPRAC23*NIF*SOLO*DB2* ' TDN-NIF (WS-IDX-NIF)
+             END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+       4000-RECONCILIAR-COLEGIOS.
+           READ F-COLEGIOS
+           PERFORM UNTIL FS-COLEGIOS-EOF
+             PERFORM 4100-BUSCAR-COLEGIO-DB2
+             IF COLEGIO-SIN-ENCONTRAR THEN
+               PERFORM 4200-REGISTRAR-COLEGIO-SOLO-QSAM
+             ELSE
+               ADD 1 TO C-COLEGIO-COINCIDEN
+             END-IF
+             READ F-COLEGIOS
+           END-PERFORM
+           PERFORM 4300-REPORTAR-COLEGIO-SOLO-DB2
+           .
+      ******************************************************************
+       4100-BUSCAR-COLEGIO-DB2.
+           SET COLEGIO-SIN-ENCONTRAR TO TRUE
+           PERFORM VARYING WS-IDX-COLEGIO FROM 1 BY 1
+                   UNTIL WS-IDX-COLEGIO > C-DB-COLEGIO
+                      OR COLEGIO-ENCONTRADO
+             IF TDC-COD-COLEGIO (WS-IDX-COLEGIO)
+                  = COD-COLEGIO OF REG-FCOLEGIO THEN
+               SET COLEGIO-ENCONTRADO TO TRUE
+               SET TDC-COLEGIO-ENCONTRADO (WS-IDX-COLEGIO) TO TRUE
+             END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+       4200-REGISTRAR-COLEGIO-SOLO-QSAM.
+           ADD 1 TO C-COLEGIO-SOLO-QSAM
+           MOVE SPACES TO LINEA-EXCEPCION-DATOS
+           MOVE 'COD-COLEGIO' TO LE-TIPO
+           MOVE COD-COLEGIO OF REG-FCOLEGIO TO LE-CLAVE
+           MOVE 'EN QSAM, NO EN DB2' TO LE-DESCRIPCION
+           MOVE LINEA-EXCEPCION-DATOS TO LINEA-EXCEPCION
+           WRITE LINEA-EXCEPCION
+           DISPLAY '*CCPRAC23*COLEGIO*SOLO*QSAM* '
+               COD-COLEGIO OF REG-FCOLEGIO
+           .
+      ******************************************************************
+       4300-REPORTAR-COLEGIO-SOLO-DB2.
+           PERFORM VARYING WS-IDX-COLEGIO FROM 1 BY 1
+                   UNTIL WS-IDX-COLEGIO > C-DB-COLEGIO
+             IF NOT TDC-COLEGIO-ENCONTRADO (WS-IDX-COLEGIO) THEN
+               ADD 1 TO C-COLEGIO-SOLO-DB2
+               MOVE SPACES TO LINEA-EXCEPCION-DATOS
+               MOVE 'COD-COLEGIO' TO LE-TIPO
+               MOVE TDC-COD-COLEGIO (WS-IDX-COLEGIO) TO LE-CLAVE
+               MOVE 'EN DB2, NO EN QSAM' TO LE-DESCRIPCION
+               MOVE LINEA-EXCEPCION-DATOS TO LINEA-EXCEPCION
+               WRITE LINEA-EXCEPCION
+               DISPLAY '*CCPRAC23*COLEGIO*SOLO*DB2* '
+                   TDC-COD-COLEGIO (WS-IDX-COLEGIO)
+             END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+       5000-RECONCILIAR-ASIGNATURAS.
+           EXEC SQL
+             SELECT COUNT(*) INTO :C-DB-ASIGNATURAS
+               FROM ASIGNATURAS
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           IF SQL-OK THEN
+             DISPLAY 'ASIGNATURAS EN DB2: ' C-DB-ASIGNATURAS
+           ELSE
+             CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+             END-CALL
+             DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+           END-IF
+           DISPLAY 'NO EXISTE FICHERO QSAM MAESTRO DE ASIGNATURAS,'
+           DISPLAY 'NO SE RECONCILIA COD-ASIG'
+           .
+      ******************************************************************
+       6000-FIN.
+           DISPLAY '===== RECONCILIACION NIF ====='
+           DISPLAY 'COINCIDEN:      ' C-NIF-COINCIDEN
+           DISPLAY 'SOLO EN QSAM:   ' C-NIF-SOLO-QSAM
+           DISPLAY 'SOLO EN DB2:    ' C-NIF-SOLO-DB2
+           DISPLAY '===== RECONCILIACION COD-COLEGIO ====='
+           DISPLAY 'COINCIDEN:      ' C-COLEGIO-COINCIDEN
+           DISPLAY 'SOLO EN QSAM:   ' C-COLEGIO-SOLO-QSAM
+           DISPLAY 'SOLO EN DB2:    ' C-COLEGIO-SOLO-DB2
+           PERFORM 6100-CERRAR-FICHEROS
+           PERFORM 9000-END-PROGRAM
+           .
+      ******************************************************************
+       6100-CERRAR-FICHEROS.
+           CLOSE F-ALUMNOS
+           CLOSE F-COLEGIOS
+           CLOSE F-EXCEPCIONES
+           .
+      ******************************************************************
+       9000-END-PROGRAM.
+           STOP RUN.
