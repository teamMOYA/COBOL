@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC14.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: LISTADO IMPRESO POR COLEGIO A PARTIR DEL       *
+      *                 FICHERO DE SALIDA DE CCPRAC03 (RCOLEGIO):      *
+      *                 MEDIA Y ALUMNOS POR ASIGNATURA Y MEDIA TOTAL   *
+      *                 AL FINAL SE IMPRIME UN RANKING DE LOS          *
+      *                 COLEGIOS CON DATOS, ORDENADO DE MAYOR A MENOR  *
+      *                 NOTA-MEDIA-TOTAL, CON SU PUESTO, PARA QUE SE   *
+      *                 PUEDA ENTREGAR DIRECTAMENTE A INSPECCION.      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           C12 IS CANAL-12.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-COLEGIOS ASSIGN COLEGIOS
+               FILE STATUS IS FS-COLEGIOS.
+
+           SELECT SALIDA-TABLA ASSIGN IMPRESO
+               FILE STATUS IS FS-SALIDA-TABLA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-COLEGIOS
+           RECORDING MODE IS F
+           DATA RECORD REG-COLEGIOS.
+           COPY RCOLEGIO.
+
+       FD SALIDA-TABLA
+           RECORDING MODE IS F
+           DATA RECORD LINEA-SALIDA.
+       01 LINEA-SALIDA PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS.
+           05 FS-COLEGIOS PIC XX.
+               88 FS-COLEGIOS-OK     VALUE '00'.
+               88 FS-COLEGIOS-EOF    VALUE '10'.
+           05 FS-SALIDA-TABLA PIC XX.
+               88 FS-SALIDA-OK      VALUE '00'.
+               88 FS-SALIDA-EOF     VALUE '10'.
+
+       01 C-CONTADORES.
+           05 C-COLEGIOS-TOTALES   PIC 999.
+           05 C-ASIG               PIC 9.
+
+       01 T-RANKING.
+           05 TR-ENTRADA OCCURS 99.
+               10 TR-COLEGIO PIC 99.
+               10 TR-MEDIA   PIC 99V99.
+       01 C-RANKING         PIC 99 VALUE 0.
+       01 WS-IDX-RANK-1      PIC 99.
+       01 WS-IDX-RANK-2      PIC 99.
+       01 WS-RANK-SWAP.
+           05 WS-RANK-SWAP-COLEGIO PIC 99.
+           05 WS-RANK-SWAP-MEDIA   PIC 99V99.
+
+       01 W-CABECERA.
+           05 W-LINEA1.
+               10 FILLER  PIC X(20) VALUE 'RESUMEN POR COLEGIO'.
+               10 FILLER  PIC X(60) VALUE SPACES.
+           05 W-LINEA2.
+               10 FILLER  PIC X(20) VALUE ALL '='.
+           05 W-LINEA5.
+               10 FILLER  PIC X(9)  VALUE 'ASIGNAT.'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(9)  VALUE 'ALUMNOS'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(9)  VALUE 'SUMA NOT'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(7)  VALUE 'MEDIA'.
+           05 LINEA-SEPARADOR.
+               10 FILLER  PIC X(9)  VALUE ALL '-'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(9)  VALUE ALL '-'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(9)  VALUE ALL '-'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(7)  VALUE ALL '-'.
+
+       01 LINEA-COLEGIO.
+           05 FILLER       PIC X(9)  VALUE 'COLEGIO:'.
+           05 W-COD-COLEGIO PIC Z9.
+           05 FILLER       PIC X(100) VALUE SPACES.
+
+       01 LINEA-ASIG.
+           05 W-ASIGNATURA PIC 9.
+           05 FILLER       PIC X(8)  VALUE SPACES.
+           05 W-ALUMNOS    PIC ZZZZ9.
+           05 FILLER       PIC X(5)  VALUE SPACES.
+           05 W-AC-NOTAS   PIC ZZZZZ9.
+           05 FILLER       PIC X(4)  VALUE SPACES.
+           05 W-MEDIA-ASIG PIC Z9,99.
+
+       01 LINEA-TOTAL.
+           05 FILLER       PIC X(14) VALUE 'MEDIA TOTAL: '.
+           05 W-MEDIA-TOTAL PIC Z9,99.
+           05 FILLER       PIC X(100) VALUE SPACES.
+
+       01 LINEA-SIN-DATOS.
+           05 FILLER       PIC X(40)
+               VALUE 'COLEGIO SIN ALUMNOS/NOTAS REGISTRADAS'.
+           05 FILLER       PIC X(92) VALUE SPACES.
+
+       01 W-RANKING-CABECERA.
+           05 W-RLINEA1.
+               10 FILLER  PIC X(34)
+                   VALUE 'RANKING DE COLEGIOS (MEDIA TOTAL)'.
+               10 FILLER  PIC X(98) VALUE SPACES.
+           05 W-RLINEA2.
+               10 FILLER  PIC X(34) VALUE ALL '='.
+               10 FILLER  PIC X(98) VALUE SPACES.
+           05 W-RLINEA5.
+               10 FILLER  PIC X(6)  VALUE 'PUESTO'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(9)  VALUE 'COLEGIO'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(7)  VALUE 'MEDIA'.
+               10 FILLER  PIC X(108) VALUE SPACES.
+           05 W-RSEPARADOR.
+               10 FILLER  PIC X(6)  VALUE ALL '-'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(9)  VALUE ALL '-'.
+               10 FILLER  PIC X     VALUE SPACES.
+               10 FILLER  PIC X(7)  VALUE ALL '-'.
+               10 FILLER  PIC X(108) VALUE SPACES.
+
+       01 LINEA-RANKING.
+           05 W-RANK-PUESTO PIC ZZ9.
+           05 FILLER        PIC X(4)  VALUE SPACES.
+           05 W-RANK-COLEGIO PIC Z9.
+           05 FILLER        PIC X(8)  VALUE SPACES.
+           05 W-RANK-MEDIA  PIC Z9,99.
+           05 FILLER        PIC X(108) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-DATOS UNTIL FS-COLEGIOS-EOF
+           PERFORM 4000-FIN
+           .
+      ******************************************************************
+       1000-INICIO.
+           PERFORM 1100-ABRIR-FICHEROS
+           PERFORM 1200-ESCRIBIR-CABECERA
+           READ F-COLEGIOS
+           .
+      ******************************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN INPUT F-COLEGIOS
+           IF NOT FS-COLEGIOS-OK THEN
+               DISPLAY 'ERROR LEER FICHERO F-COLEGIOS'
+               DISPLAY FS-COLEGIOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           OPEN OUTPUT SALIDA-TABLA
+           IF NOT FS-SALIDA-OK THEN
+               DISPLAY 'ERROR LEER FICHERO SALIDA'
+               DISPLAY FS-SALIDA-TABLA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           .
+      ******************************************************************
+       1200-ESCRIBIR-CABECERA.
+           WRITE LINEA-SALIDA FROM W-LINEA1 AFTER 1
+           WRITE LINEA-SALIDA FROM W-LINEA2 AFTER 1
+           .
+      ******************************************************************
+       2000-PROCESO-DATOS.
+           ADD 1 TO C-COLEGIOS-TOTALES
+
+           MOVE COD-COLEGIO OF REG-COLEGIOS TO W-COD-COLEGIO
+           WRITE LINEA-SALIDA FROM LINEA-COLEGIO AFTER 2
+           WRITE LINEA-SALIDA FROM W-LINEA5 AFTER 1
+           WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
+
+           MOVE 1 TO C-ASIG
+           PERFORM UNTIL C-ASIG > 6
+               MOVE C-ASIG               TO W-ASIGNATURA
+               MOVE CT-ALUMNOS-ASIG OF REG-COLEGIOS (C-ASIG)
+                 TO W-ALUMNOS
+               MOVE AC-NOTAS-ASIG   OF REG-COLEGIOS (C-ASIG)
+                 TO W-AC-NOTAS
+               MOVE NOTA-MEDIA-ASIG OF REG-COLEGIOS (C-ASIG)
+                 TO W-MEDIA-ASIG
+               WRITE LINEA-SALIDA FROM LINEA-ASIG AFTER 1
+               ADD 1 TO C-ASIG
+           END-PERFORM
+
+           IF NOTA-MEDIA-TOTAL OF REG-COLEGIOS = ZEROS THEN
+               WRITE LINEA-SALIDA FROM LINEA-SIN-DATOS AFTER 1
+           ELSE
+               MOVE NOTA-MEDIA-TOTAL OF REG-COLEGIOS TO W-MEDIA-TOTAL
+               WRITE LINEA-SALIDA FROM LINEA-TOTAL AFTER 1
+               ADD 1 TO C-RANKING
+               MOVE COD-COLEGIO OF REG-COLEGIOS
+                 TO TR-COLEGIO (C-RANKING)
+               MOVE NOTA-MEDIA-TOTAL OF REG-COLEGIOS
+                 TO TR-MEDIA (C-RANKING)
+           END-IF
+
+           READ F-COLEGIOS
+           .
+      ******************************************************************
+       4000-FIN.
+           DISPLAY 'COLEGIOS IMPRESOS: ' C-COLEGIOS-TOTALES
+           PERFORM 4050-RANKING
+           PERFORM 4200-CERRAR-FICHEROS
+           PERFORM 5000-END-PROGRAM
+           .
+      ******************************************************************
+       4050-RANKING.
+           PERFORM 4060-ORDENAR-RANKING
+
+           WRITE LINEA-SALIDA FROM W-RLINEA1 AFTER ADVANCING CANAL-12
+           WRITE LINEA-SALIDA FROM W-RLINEA2 AFTER 1
+           WRITE LINEA-SALIDA FROM W-RLINEA5 AFTER 1
+           WRITE LINEA-SALIDA FROM W-RSEPARADOR AFTER 1
+
+           PERFORM VARYING WS-IDX-RANK-1 FROM 1 BY 1
+               UNTIL WS-IDX-RANK-1 > C-RANKING
+               MOVE WS-IDX-RANK-1            TO W-RANK-PUESTO
+               MOVE TR-COLEGIO (WS-IDX-RANK-1) TO W-RANK-COLEGIO
+               MOVE TR-MEDIA (WS-IDX-RANK-1)   TO W-RANK-MEDIA
+               WRITE LINEA-SALIDA FROM LINEA-RANKING AFTER 1
+           END-PERFORM
+           .
+      ******************************************************************
+       4060-ORDENAR-RANKING.
+           PERFORM VARYING WS-IDX-RANK-1 FROM 1 BY 1
+               UNTIL WS-IDX-RANK-1 >= C-RANKING
+               PERFORM VARYING WS-IDX-RANK-2 FROM WS-IDX-RANK-1 BY 1
+                   UNTIL WS-IDX-RANK-2 > C-RANKING
+                   IF TR-MEDIA (WS-IDX-RANK-2) >
+                       TR-MEDIA (WS-IDX-RANK-1)
+                       MOVE TR-ENTRADA (WS-IDX-RANK-1) TO WS-RANK-SWAP
+                       MOVE TR-ENTRADA (WS-IDX-RANK-2)
+                         TO TR-ENTRADA (WS-IDX-RANK-1)
+                       MOVE WS-RANK-SWAP TO TR-ENTRADA (WS-IDX-RANK-2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+      ******************************************************************
+       4200-CERRAR-FICHEROS.
+           CLOSE F-COLEGIOS
+           CLOSE SALIDA-TABLA
+           .
+      ******************************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
