@@ -12,7 +12,9 @@
            05 C-CONTADOR PIC 9.
            05 C-ASIG-CON-NOTA PIC 9.
            05 C-TOTAL-ALUMNOS PIC 9(5).
+           05 C-TOTAL-CREDITOS PIC 9(4).
        01 AC-SUMA-NOTAS PIC 999V99.
+       01 AC-SUMA-NOTAS-PONDERADA PIC 9(6)V99.
        LINKAGE SECTION.
            COPY CPRACT04.
       ******************************************************************
@@ -27,6 +29,7 @@
            MOVE 1 TO  C-CONTADOR
            INITIALIZE DATOS-SALIDA-PRACTICA-4
            INITIALIZE AC-SUMA-NOTAS
+           INITIALIZE AC-SUMA-NOTAS-PONDERADA
            .
       *****************************************************************
        2000-CALCULOS.
@@ -40,6 +43,13 @@
 
                ADD CT-ALUMNOS-ASIG (C-CONTADOR) TO C-TOTAL-ALUMNOS
                ADD NOTA-MEDIA-ASIG (C-CONTADOR) TO AC-SUMA-NOTAS
+
+               COMPUTE AC-SUMA-NOTAS-PONDERADA =
+                   AC-SUMA-NOTAS-PONDERADA +
+                   (NOTA-MEDIA-ASIG (C-CONTADOR) *
+                    CT-CREDITOS-ASIG (C-CONTADOR))
+               END-COMPUTE
+               ADD CT-CREDITOS-ASIG (C-CONTADOR) TO C-TOTAL-CREDITOS
              END-IF
              ADD 1 TO C-CONTADOR
            END-PERFORM
@@ -48,7 +58,13 @@
            ELSE
              MOVE 0 TO COD-RETORNO-PRACTICA-4
 
-             COMPUTE NOTA-MEDIA-TOTAL = AC-SUMA-NOTAS / C-TOTAL-ALUMNOS
+             IF C-TOTAL-CREDITOS = 0 THEN
+               COMPUTE NOTA-MEDIA-TOTAL =
+                   AC-SUMA-NOTAS / C-TOTAL-ALUMNOS
+             ELSE
+               COMPUTE NOTA-MEDIA-TOTAL =
+                   AC-SUMA-NOTAS-PONDERADA / C-TOTAL-CREDITOS
+             END-IF
            END-IF
            .
       *****************************************************************
