@@ -3,6 +3,15 @@
       ******************************************************************
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: USO DE LLAMADAS A MODULOS CON "CALL"           *
+      *                 ADMITE UN RANGO OPCIONAL DE COLEGIOS (SYSIN)   *
+      *                 PARA REPROCESAR SOLO UNOS POCOS COLEGIOS TRAS  *
+      *                 UNA CORRECCION PUNTUAL; EN ESE CASO SALIDA Y   *
+      *                 F-SIN-DATOS SE ABREN EN EXTEND (NO SE TRUNCAN) *
+      *                 T-TABLAS ESTA DIMENSIONADA A WS-MAX-COLEGIOS   *
+      *                 (99), EL MAXIMO REPRESENTABLE POR EL CAMPO     *
+      *                 COLEGIO PIC 99 DE RALUMN1B; UN COD-COLEGIO     *
+      *                 FUERA DE 1-99 ABORTA EN VEZ DE PERDERSE        *
+      *                 SILENCIOSAMENTE.                               *
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -13,6 +22,12 @@
            SELECT SALIDA       ASSIGN SALIDA
                FILE STATUS IS FS-SALIDA-TABLA.
 
+           SELECT F-SIN-DATOS  ASSIGN SINDATOS
+               FILE STATUS IS FS-SIN-DATOS.
+
+           SELECT F-ESTADO     ASSIGN ESTADO02
+               FILE STATUS IS FS-ESTADO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUMNOS
@@ -25,6 +40,16 @@
            BLOCK CONTAINS 0.
            COPY RCOLEGIO.
 
+       FD F-SIN-DATOS
+           RECORDING MODE IS F
+           DATA RECORD LINEA-SIN-DATOS.
+       01 LINEA-SIN-DATOS          PIC X(80).
+
+       FD F-ESTADO
+           RECORDING MODE IS F
+           DATA RECORD REG-ESTADO.
+       01 REG-ESTADO               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS.
            05 FS-ALUMNOS PIC XX.
@@ -33,10 +58,45 @@
            05 FS-SALIDA-TABLA PIC XX.
                88 FS-SALIDA-OK      VALUE '00'.
                88 FS-SALIDA-EOF     VALUE '10'.
+           05 FS-SIN-DATOS PIC XX.
+               88 FS-SIN-DATOS-OK   VALUE '00'.
+           05 FS-ESTADO PIC XX.
+               88 FS-ESTADO-OK      VALUE '00'.
+
+       01 LINEA-ESTADO.
+           05 LE-STATUS         PIC X(4).
+               88 LE-MERGE-OK       VALUE 'OK  '.
+               88 LE-MERGE-ERROR    VALUE 'ERR '.
+           05 FILLER             PIC X(76).
+
+       01 LINEA-SIN-DATOS-DATOS.
+           05 LSD-COD-COLEGIO      PIC 999.
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 FILLER               PIC X(30)
+              VALUE 'SIN ALUMNOS CON NOTA, COD-RET='.
+           05 LSD-COD-RETORNO      PIC 9.
+           05 FILLER               PIC X(45) VALUE SPACE.
 
        01 C-CONTADORES.
            05 C-ASIG PIC 9.
            05 C-COLEGIO PIC 999.
+           05 C-SIN-DATOS PIC 999.
+           05 C-ALUMNOS-PROCESADOS PIC 9(5).
+
+       01 WS-TIMESTAMP-INICIO      PIC X(21).
+       01 WS-METRI-REGISTROS       PIC 9(9).
+
+       01 LINEA-SYSIN.
+           05 WS-CREDITOS-ASIG OCCURS 6 PIC 99.
+           05 WS-COLEGIO-DESDE PIC 99.
+           05 WS-COLEGIO-HASTA PIC 99.
+           05 FILLER           PIC X(64).
+
+       01 WS-RANGO-FLAG PIC X VALUE 'C'.
+           88 RANGO-COMPLETO VALUE 'C'.
+           88 RANGO-PARCIAL  VALUE 'P'.
+
+       01 WS-MAX-COLEGIOS PIC 99 VALUE 99.
 
        01 T-TABLAS.
            05 T-COLEGIO  OCCURS 99.
@@ -53,8 +113,55 @@
            .
       ******************************************************************
        1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-INICIO
+           ACCEPT LINEA-SYSIN
+           PERFORM 1050-COMPROBAR-MERGE
+           PERFORM 1060-DEFECTO-RANGO-COLEGIOS
            PERFORM 1100-ABRIR-FICHEROS
            PERFORM 1200-INICIALIZAR-DATOS
+           PERFORM 1300-DEFECTO-CREDITOS
+           .
+      ******************************************************************
+       1050-COMPROBAR-MERGE.
+           OPEN INPUT F-ESTADO
+           IF NOT FS-ESTADO-OK THEN
+               DISPLAY '*CCPRAC03*ABORT* NO EXISTE EL FICHERO DE '
+                   'ESTADO DE CCPRAC02 - EJECUTE CCPRAC02 PRIMERO'
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           READ F-ESTADO INTO LINEA-ESTADO
+           CLOSE F-ESTADO
+
+           IF NOT LE-MERGE-OK THEN
+               DISPLAY '*CCPRAC03*ABORT* EL MERGE DE CCPRAC02 NO '
+                   'TERMINO CORRECTAMENTE - ESTADO=' LE-STATUS
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           .
+      ******************************************************************
+       1060-DEFECTO-RANGO-COLEGIOS.
+           IF WS-COLEGIO-DESDE = ZERO THEN
+             MOVE 1 TO WS-COLEGIO-DESDE
+           END-IF
+           IF WS-COLEGIO-HASTA = ZERO THEN
+             MOVE 99 TO WS-COLEGIO-HASTA
+           END-IF
+           IF WS-COLEGIO-DESDE < 1 OR WS-COLEGIO-DESDE > 99
+               OR WS-COLEGIO-HASTA < 1 OR WS-COLEGIO-HASTA > 99
+               OR WS-COLEGIO-DESDE > WS-COLEGIO-HASTA THEN
+             DISPLAY '*CCPRAC03*RANGO*COLEGIO*INVALIDO* '
+                 WS-COLEGIO-DESDE '-' WS-COLEGIO-HASTA
+                 ' - SE PROCESA EL RANGO COMPLETO 01-99'
+             MOVE 1  TO WS-COLEGIO-DESDE
+             MOVE 99 TO WS-COLEGIO-HASTA
+           END-IF
+
+           IF WS-COLEGIO-DESDE = 1 AND WS-COLEGIO-HASTA = 99 THEN
+             SET RANGO-COMPLETO TO TRUE
+           ELSE
+             SET RANGO-PARCIAL TO TRUE
+           END-IF
            .
       ******************************************************************
        1100-ABRIR-FICHEROS.
@@ -65,12 +172,27 @@
                PERFORM 5000-END-PROGRAM
            END-IF
 
-           OPEN OUTPUT SALIDA
+           IF RANGO-PARCIAL THEN
+             OPEN EXTEND SALIDA
+           ELSE
+             OPEN OUTPUT SALIDA
+           END-IF
            IF NOT FS-SALIDA-OK THEN
                DISPLAY 'ERROR LEER FICHERO SALIDA'
                DISPLAY FS-SALIDA-TABLA
                PERFORM 5000-END-PROGRAM
            END-IF
+
+           IF RANGO-PARCIAL THEN
+             OPEN EXTEND F-SIN-DATOS
+           ELSE
+             OPEN OUTPUT F-SIN-DATOS
+           END-IF
+           IF NOT FS-SIN-DATOS-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO SIN DATOS'
+               DISPLAY FS-SIN-DATOS
+               PERFORM 5000-END-PROGRAM
+           END-IF
            .
       ******************************************************************
        1200-INICIALIZAR-DATOS.
@@ -78,12 +200,33 @@
            INITIALIZE C-CONTADORES
            INITIALIZE REG-COLEGIOS
            .
+      ******************************************************************
+       1300-DEFECTO-CREDITOS.
+           MOVE 1 TO C-ASIG
+           PERFORM UNTIL C-ASIG > 6
+             IF WS-CREDITOS-ASIG (C-ASIG) = ZERO THEN
+               MOVE 1 TO WS-CREDITOS-ASIG (C-ASIG)
+             END-IF
+             ADD 1 TO C-ASIG
+           END-PERFORM
+           .
       ******************************************************************
        2000-PROCESO-ALUMNOS.
            READ ALUMNOS
 
            PERFORM UNTIL FS-ALUMNOS-EOF
 
+             IF COLEGIO < 1 OR COLEGIO > WS-MAX-COLEGIOS THEN
+               DISPLAY '*CCPRAC03*ABORT* COD-COLEGIO ' COLEGIO
+                   ' FUERA DEL RANGO DE LA TABLA (1-'
+                   WS-MAX-COLEGIOS ') - NIF=' NIF
+               PERFORM 5000-END-PROGRAM
+             END-IF
+
+             IF COLEGIO >= WS-COLEGIO-DESDE
+                 AND COLEGIO <= WS-COLEGIO-HASTA THEN
+
+              ADD 1 TO C-ALUMNOS-PROCESADOS
 
               MOVE 1 TO C-ASIG
                PERFORM UNTIL C-ASIG > 6
@@ -98,15 +241,17 @@
                  ADD 1 TO C-ASIG
                END-PERFORM
 
+             END-IF
+
                READ ALUMNOS
 
            END-PERFORM
            .
       ******************************************************************
        3000-PROCESO-COLEGIOS.
-           MOVE 1 TO C-COLEGIO
+           MOVE WS-COLEGIO-DESDE TO C-COLEGIO
 
-           PERFORM UNTIL C-COLEGIO > 99
+           PERFORM UNTIL C-COLEGIO > WS-COLEGIO-HASTA
 
               INITIALIZE AREA-COMUNICACIONES-PRACTICA-4
               MOVE 1 TO C-ASIG
@@ -114,6 +259,10 @@
                 MOVE T-ASIG(C-COLEGIO, C-ASIG)
                   TO DATOS-ASIGNATURAS
                    OF AREA-COMUNICACIONES-PRACTICA-4 (C-ASIG)
+                MOVE WS-CREDITOS-ASIG (C-ASIG)
+                  TO CT-CREDITOS-ASIG
+                   OF DATOS-ASIGNATURAS
+                    OF AREA-COMUNICACIONES-PRACTICA-4 (C-ASIG)
                 ADD 1 TO C-ASIG
               END-PERFORM
 
@@ -124,6 +273,7 @@
                 WRITE REG-COLEGIOS
               ELSE
                 DISPLAY '*ERROR*' COD-RETORNO-PRACTICA-4
+                PERFORM 3200-REGISTRAR-SIN-DATOS
               END-IF
 
               ADD 1 TO C-COLEGIO
@@ -150,16 +300,37 @@
               ADD 1 TO C-ASIG
            END-PERFORM
            .
+      ******************************************************************
+       3200-REGISTRAR-SIN-DATOS.
+           MOVE C-COLEGIO TO LSD-COD-COLEGIO
+           MOVE COD-RETORNO-PRACTICA-4 TO LSD-COD-RETORNO
+           MOVE LINEA-SIN-DATOS-DATOS TO LINEA-SIN-DATOS
+           WRITE LINEA-SIN-DATOS
+           ADD 1 TO C-SIN-DATOS
+           .
       ******************************************************************
        4000-FIN.
+           PERFORM 4100-TOTALES
            PERFORM 4200-CERRAR-FICHEROS
 
+           MOVE C-ALUMNOS-PROCESADOS TO WS-METRI-REGISTROS
+           CALL "MODMETRI" USING 'CCPRAC03' WS-TIMESTAMP-INICIO
+               WS-METRI-REGISTROS
+
            PERFORM 5000-END-PROGRAM
            .
+      ******************************************************************
+       4100-TOTALES.
+           DISPLAY 'RANGO DE COLEGIOS PROCESADO: '
+               WS-COLEGIO-DESDE '-' WS-COLEGIO-HASTA
+           DISPLAY 'COLEGIOS SIN DATOS DE NOTAS: ' C-SIN-DATOS
+           DISPLAY 'ALUMNOS PROCESADOS: ' C-ALUMNOS-PROCESADOS
+           .
       ******************************************************************
        4200-CERRAR-FICHEROS.
            CLOSE ALUMNOS
            CLOSE SALIDA
+           CLOSE F-SIN-DATOS
            .
       ******************************************************************
        5000-END-PROGRAM.
