@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC20.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: DISPATCHER DE LAS UTILIDADES DB2 EXISTENTES.   *
+      *                 LEE UN CODIGO DE OPCION DE SYSIN Y CALL A LA   *
+      *                 UTILIDAD CORRESPONDIENTE (CADA UNA SIGUE       *
+      *                 LEYENDO SU PROPIA TARJETA DE PARAMETROS DEL    *
+      *                 MISMO SYSIN A CONTINUACION). SE REPITE HASTA   *
+      *                 RECIBIR LA OPCION DE FIN.                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCION-SYSIN.
+           05 WS-OPCION        PIC XX.
+           05 FILLER           PIC X(78).
+
+       01 WS-FIN-MENU           PIC X VALUE 'N'.
+           88 WS-FIN-DEL-MENU   VALUE 'S'.
+
+      *******************************************************
+       PROCEDURE DIVISION.
+           PERFORM UNTIL WS-FIN-DEL-MENU
+               PERFORM 1000-LEER-OPCION
+               PERFORM 2000-DESPACHAR-OPCION
+           END-PERFORM
+           PERFORM 5000-END-PROGRAM
+           .
+      *******************************************************
+       1000-LEER-OPCION.
+           ACCEPT WS-OPCION-SYSIN
+           .
+      *******************************************************
+       2000-DESPACHAR-OPCION.
+           EVALUATE WS-OPCION
+               WHEN '05' CALL "CCPRAC05" END-CALL
+               WHEN '06' CALL "CCPRAC06" END-CALL
+               WHEN '07' CALL "CCPRAC07" END-CALL
+               WHEN '10' CALL "CCPRAC10" END-CALL
+               WHEN '11' CALL "CCPRAC11" END-CALL
+               WHEN '12' CALL "CCPRAC12" END-CALL
+               WHEN '99' SET WS-FIN-DEL-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY '*CCPRAC20*OPCION*INVALIDA* ' WS-OPCION
+           END-EVALUATE
+           .
+      *******************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
