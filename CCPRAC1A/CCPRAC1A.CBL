@@ -46,6 +46,22 @@
            05 C-MEDIA-TOTAL4 PIC 999.
            05 C-MEDIA-TOTAL5 PIC 999.
            05 C-MEDIA-TOTAL6 PIC 999.
+           05 C-NP-TOTAL1    PIC 999.
+           05 C-NP-TOTAL2    PIC 999.
+           05 C-NP-TOTAL3    PIC 999.
+           05 C-NP-TOTAL4    PIC 999.
+           05 C-NP-TOTAL5    PIC 999.
+           05 C-NP-TOTAL6    PIC 999.
+
+       01 T-NP-COLEGIO.
+           05 TNC-ENTRADA OCCURS 99.
+               10 TNC-NOMBRE   PIC X(15).
+               10 TNC-CONTADOR PIC 999.
+       01 C-COLEGIOS-NP     PIC 99 VALUE 0.
+       01 WS-IDX-NP         PIC 99.
+       01 WS-NP-ENCONTRADO  PIC X VALUE 'N'.
+           88 NP-COLEGIO-ENCONTRADO VALUE 'S'.
+           88 NP-COLEGIO-SIN-ENCONTRAR VALUE 'N'.
 
        01 W-MEDIAS.
            05 W-MEDIA-ALUMNO PIC 99V99.
@@ -116,6 +132,14 @@
            05 FILLER   PIC X(15) VALUE 'TOTAL ALUMNOS:'.
            05 W-ALUMNOS-TOTALES PIC 9(4).
            05 FILLER   PIC X(46) VALUE SPACES.
+
+       01 LINEA-CUADRE.
+           05 FILLER   PIC X(10) VALUE SPACES.
+           05 FILLER   PIC X(20) VALUE 'CONTROL ESPERADOS: '.
+           05 W-CONTROL-ESPERADO PIC ZZZ9.
+           05 FILLER   PIC X(5)  VALUE SPACES.
+           05 FILLER   PIC X(20) VALUE 'CUADRE: '.
+           05 W-CUADRE PIC X(20) VALUE SPACES.
            05 W-TOTAL1 PIC Z9,99.
            05 W-TOTAL1-R REDEFINES W-TOTAL1 PIC XXB(3).
            05 W-TOTAL2 PIC Z9,99.
@@ -129,6 +153,41 @@
            05 W-TOTAL6 PIC Z9,99.
            05 W-TOTAL6-R REDEFINES W-TOTAL6 PIC XXB(3).
 
+       01 LINEA-NP-CABECERA.
+           05 FILLER   PIC X(30) VALUE
+               'RESUMEN DE NO PRESENTADOS (NP)'.
+           05 FILLER   PIC X(102) VALUE SPACES.
+
+       01 LINEA-NP-ASIG-CABECERA.
+           05 FILLER   PIC X(15) VALUE 'POR ASIGNATURA:'.
+           05 FILLER   PIC X(117) VALUE SPACES.
+
+       01 LINEA-NP-ASIGNATURA.
+           05 FILLER   PIC X(5)  VALUE SPACES.
+           05 FILLER   PIC X(11) VALUE 'ASIGNATURA '.
+           05 LNA-ASIG PIC 9.
+           05 FILLER   PIC X(3)  VALUE SPACES.
+           05 FILLER   PIC X(4)  VALUE 'NP: '.
+           05 LNA-NP   PIC ZZ9.
+           05 FILLER   PIC X(105) VALUE SPACES.
+
+       01 LINEA-NP-COLEGIO-CABECERA.
+           05 FILLER   PIC X(12) VALUE 'POR COLEGIO:'.
+           05 FILLER   PIC X(120) VALUE SPACES.
+
+       01 LINEA-NP-COLEGIO.
+           05 FILLER    PIC X(5)  VALUE SPACES.
+           05 LNC-NOMBRE PIC X(15).
+           05 FILLER    PIC X(2)  VALUE SPACES.
+           05 FILLER    PIC X(4)  VALUE 'NP: '.
+           05 LNC-NP    PIC ZZ9.
+           05 FILLER    PIC X(103) VALUE SPACES.
+
+       01 LINEA-NP-SIN-DATOS.
+           05 FILLER   PIC X(29) VALUE
+               'NO HAY ALUMNOS NO PRESENTADOS'.
+           05 FILLER   PIC X(103) VALUE SPACES.
+
        01 LINEA-DATOS.
              05 NIF     PIC X(9).
              05 FILLER  PIC X     VALUE SPACES.
@@ -152,12 +211,30 @@
 
        01 LINEA-SYSIN.
            05 FECHA-SYSIN PIC X(10).
-           05 FILLER PIC X(72).
+           05 FECHA-SYSIN-R REDEFINES FECHA-SYSIN.
+               10 WS-FECHA-DD   PIC XX.
+               10 WS-FECHA-DD-N REDEFINES WS-FECHA-DD PIC 99.
+               10 WS-FECHA-SEP1 PIC X.
+               10 WS-FECHA-MM   PIC XX.
+               10 WS-FECHA-MM-N REDEFINES WS-FECHA-MM PIC 99.
+               10 WS-FECHA-SEP2 PIC X.
+               10 WS-FECHA-AAAA PIC X(4).
+           05 WS-CONTROL-ESPERADO-SYSIN PIC 9(4).
+           05 FILLER PIC X(66).
+
+       01 WS-FECHA-VALIDA-FLAG PIC X VALUE 'S'.
+           88 FECHA-SYSIN-VALIDA    VALUE 'S'.
+           88 FECHA-SYSIN-INVALIDA  VALUE 'N'.
+
+       01 WS-TIMESTAMP-INICIO PIC X(21).
+       01 WS-METRI-REGISTROS  PIC 9(9).
 
       ******************************************************************
        PROCEDURE DIVISION.
-           ACCEPT FECHA-SYSIN
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-INICIO
+           ACCEPT LINEA-SYSIN
            MOVE FECHA-SYSIN TO W-FECHA
+           PERFORM 050-VALIDAR-FECHA-SYSIN
 
            OPEN INPUT F-ALUMNOS
            IF FS-ALUMNOS = '00' THEN
@@ -165,12 +242,7 @@
              OPEN OUTPUT SALIDA-TABLA
              IF FS-SALIDA-TABLA = '00' THEN
 
-               WRITE LINEA-SALIDA FROM W-LINEA1 AFTER 1
-               WRITE LINEA-SALIDA FROM W-LINEA2 AFTER 1
-               WRITE LINEA-SALIDA FROM W-LINEA5 AFTER 3
-               WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
-
-               MOVE 6 TO C-LINEAS OF C-CONTADORES
+               PERFORM 060-IMPRIMIR-CABECERA
 
                READ F-ALUMNOS
 
@@ -181,12 +253,19 @@
                  PERFORM 200-COLOCACION-DATOS
 
                  WRITE LINEA-SALIDA FROM LINEA-DATOS AFTER 1
+                 ADD 1 TO C-LINEAS OF C-CONTADORES
+                 IF C-LINEAS OF C-CONTADORES >= 60 THEN
+                   PERFORM 060-IMPRIMIR-CABECERA
+                 END-IF
                  READ F-ALUMNOS
 
                END-PERFORM
                PERFORM 300-CALCULO-2
                WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
                WRITE LINEA-SALIDA FROM LINEA-FINAL AFTER 1
+               PERFORM 400-CUADRE-CONTROL
+               WRITE LINEA-SALIDA FROM LINEA-CUADRE AFTER 1
+               PERFORM 450-INFORME-NP
 
 
              ELSE
@@ -201,8 +280,50 @@
            END-IF
            CLOSE F-ALUMNOS
            CLOSE SALIDA-TABLA
+           PERFORM 500-END-PROGRAM
+           .
+
+       060-IMPRIMIR-CABECERA.
+           ADD 1 TO C-NUM-PAGINAS
+           MOVE C-NUM-PAGINAS TO W-NUMPAG-FIN
+           WRITE LINEA-SALIDA FROM W-LINEA1 AFTER ADVANCING CANAL-12
+           WRITE LINEA-SALIDA FROM W-LINEA2 AFTER 1
+           WRITE LINEA-SALIDA FROM W-LINEA5 AFTER 3
+           WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
+           MOVE 6 TO C-LINEAS OF C-CONTADORES
            .
 
+       050-VALIDAR-FECHA-SYSIN.
+           MOVE 'S' TO WS-FECHA-VALIDA-FLAG
+           IF FECHA-SYSIN = SPACES OR LOW-VALUES THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-DD NOT NUMERIC
+                OR WS-FECHA-MM NOT NUMERIC
+                OR WS-FECHA-AAAA NOT NUMERIC) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-SEP1 NOT = '/' OR WS-FECHA-SEP2 NOT = '/')
+               THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-DD-N < 1 OR WS-FECHA-DD-N > 31) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-MM-N < 1 OR WS-FECHA-MM-N > 12) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-INVALIDA THEN
+             DISPLAY '*CCPRAC1A*FECHA*SYSIN*INVALIDA* ' FECHA-SYSIN
+             DISPLAY 'FORMATO ESPERADO: DD/MM/AAAA'
+             PERFORM 500-END-PROGRAM
+           END-IF
+           .
+      *****************************************************************
        100-CALCULO-1.
            MOVE 0 TO W-MEDIA-ALUMNO
            MOVE 0 TO C-ASIGNATURAS
@@ -215,6 +336,8 @@
              ADD 1 TO C-ASIGNATURAS
            ELSE
              MOVE 'NP' TO NOTA1-R
+             ADD 1 TO C-NP-TOTAL1
+             PERFORM 150-ACUMULAR-NP-COLEGIO
            END-IF
 
            IF NOTA2 OF REG-ALUMNOS > 00
@@ -226,6 +349,8 @@
              ADD 1 TO C-ASIGNATURAS
            ELSE
              MOVE 'NP' TO NOTA2-R
+             ADD 1 TO C-NP-TOTAL2
+             PERFORM 150-ACUMULAR-NP-COLEGIO
            END-IF
 
            IF NOTA3 OF REG-ALUMNOS > 00
@@ -237,6 +362,8 @@
              ADD 1 TO C-ASIGNATURAS
            ELSE
             MOVE 'NP' TO NOTA3-R
+            ADD 1 TO C-NP-TOTAL3
+            PERFORM 150-ACUMULAR-NP-COLEGIO
            END-IF
 
            IF NOTA4 OF REG-ALUMNOS > 00
@@ -248,6 +375,8 @@
              ADD 1 TO C-ASIGNATURAS
            ELSE
             MOVE 'NP' TO NOTA4-R
+            ADD 1 TO C-NP-TOTAL4
+            PERFORM 150-ACUMULAR-NP-COLEGIO
            END-IF
 
            IF NOTA5 OF REG-ALUMNOS > 00
@@ -259,6 +388,8 @@
              ADD 1 TO C-ASIGNATURAS
            ELSE
             MOVE 'NP' TO NOTA5-R
+            ADD 1 TO C-NP-TOTAL5
+            PERFORM 150-ACUMULAR-NP-COLEGIO
            END-IF
 
            IF NOTA6 OF REG-ALUMNOS > 00
@@ -270,6 +401,8 @@
              ADD 1 TO C-ASIGNATURAS
            ELSE
             MOVE 'NP' TO NOTA6-R
+            ADD 1 TO C-NP-TOTAL6
+            PERFORM 150-ACUMULAR-NP-COLEGIO
            END-IF
 
            MOVE W-MEDIA-ALUMNO TO MEDIA
@@ -282,6 +415,29 @@
            END-IF
            .
 
+       150-ACUMULAR-NP-COLEGIO.
+           SET NP-COLEGIO-SIN-ENCONTRAR TO TRUE
+           PERFORM VARYING WS-IDX-NP FROM 1 BY 1
+                   UNTIL WS-IDX-NP > C-COLEGIOS-NP
+                      OR NP-COLEGIO-ENCONTRADO
+             IF TNC-NOMBRE (WS-IDX-NP) = COLEGIO OF REG-ALUMNOS THEN
+               ADD 1 TO TNC-CONTADOR (WS-IDX-NP)
+               SET NP-COLEGIO-ENCONTRADO TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF NP-COLEGIO-SIN-ENCONTRAR THEN
+             IF C-COLEGIOS-NP < 99 THEN
+               ADD 1 TO C-COLEGIOS-NP
+               MOVE COLEGIO OF REG-ALUMNOS TO TNC-NOMBRE (C-COLEGIOS-NP)
+               MOVE 1 TO TNC-CONTADOR (C-COLEGIOS-NP)
+             ELSE
+               DISPLAY '*CCPRAC1A*TABLA*NP*COLEGIOS*LLENA* '
+                   COLEGIO OF REG-ALUMNOS
+             END-IF
+           END-IF
+           .
+
        200-COLOCACION-DATOS.
            MOVE NIF OF REG-ALUMNOS TO NIF OF   LINEA-DATOS
            MOVE NOMBRE OF REG-ALUMNOS TO NOMBRE OF   LINEA-DATOS
@@ -324,5 +480,61 @@
            MOVE C-ALUMNOS-TOTALES TO  W-ALUMNOS-TOTALES
            .
 
+       400-CUADRE-CONTROL.
+           MOVE WS-CONTROL-ESPERADO-SYSIN TO W-CONTROL-ESPERADO
+           IF WS-CONTROL-ESPERADO-SYSIN = ZERO THEN
+             MOVE 'NO SUMINISTRADO' TO W-CUADRE
+           ELSE
+             IF WS-CONTROL-ESPERADO-SYSIN = C-ALUMNOS-TOTALES THEN
+               MOVE 'OK' TO W-CUADRE
+             ELSE
+               MOVE '** DESCUADRE **' TO W-CUADRE
+               DISPLAY '*CCPRAC1A*DESCUADRE*CONTROL* ESPERADOS='
+                   WS-CONTROL-ESPERADO-SYSIN ' LEIDOS='
+                   C-ALUMNOS-TOTALES
+             END-IF
+           END-IF
+           .
+
+       450-INFORME-NP.
+           WRITE LINEA-SALIDA FROM LINEA-NP-CABECERA AFTER 2
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIG-CABECERA AFTER 1
+
+           MOVE 1 TO LNA-ASIG
+           MOVE C-NP-TOTAL1 TO LNA-NP
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIGNATURA AFTER 1
+           MOVE 2 TO LNA-ASIG
+           MOVE C-NP-TOTAL2 TO LNA-NP
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIGNATURA AFTER 1
+           MOVE 3 TO LNA-ASIG
+           MOVE C-NP-TOTAL3 TO LNA-NP
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIGNATURA AFTER 1
+           MOVE 4 TO LNA-ASIG
+           MOVE C-NP-TOTAL4 TO LNA-NP
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIGNATURA AFTER 1
+           MOVE 5 TO LNA-ASIG
+           MOVE C-NP-TOTAL5 TO LNA-NP
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIGNATURA AFTER 1
+           MOVE 6 TO LNA-ASIG
+           MOVE C-NP-TOTAL6 TO LNA-NP
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIGNATURA AFTER 1
+
+           WRITE LINEA-SALIDA FROM LINEA-NP-COLEGIO-CABECERA AFTER 1
+
+           IF C-COLEGIOS-NP = 0 THEN
+             WRITE LINEA-SALIDA FROM LINEA-NP-SIN-DATOS AFTER 1
+           ELSE
+             PERFORM VARYING WS-IDX-NP FROM 1 BY 1
+                     UNTIL WS-IDX-NP > C-COLEGIOS-NP
+               MOVE TNC-NOMBRE (WS-IDX-NP) TO LNC-NOMBRE
+               MOVE TNC-CONTADOR (WS-IDX-NP) TO LNC-NP
+               WRITE LINEA-SALIDA FROM LINEA-NP-COLEGIO AFTER 1
+             END-PERFORM
+           END-IF
+           .
+
        500-END-PROGRAM.
+           MOVE C-ALUMNOS-TOTALES TO WS-METRI-REGISTROS
+           CALL "MODMETRI" USING 'CCPRAC1A' WS-TIMESTAMP-INICIO
+               WS-METRI-REGISTROS
            STOP RUN.
