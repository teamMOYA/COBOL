@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC24 IS INITIAL PROGRAM.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: USO DE LLAMADAS SQL A DB2.                     *
+      *                 INFORME DE EVOLUCION DE LA MEDIA DE NOTAS POR  *
+      *                 ANO ACADEMICO (ANO_ACADEMICO EN NOTAS, VER     *
+      *                 CCPRAC02), PARA UN ALUMNO O PARA UN COLEGIO,   *
+      *                 MOSTRANDO TODOS LOS ANOS ALMACENADOS UNO AL    *
+      *                 LADO DEL OTRO EN LUGAR DE LA MEDIA PUNTUAL     *
+      *                 QUE YA CALCULAN CCPRAC06/CCPRAC1A/1B/1E.       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA ASSIGN ENTRADA
+               FILE STATUS IS FS-ENTRADA.
+
+           SELECT F-SALIDA ASSIGN SALIDA
+               FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ENTRADA
+           RECORDING MODE IS F
+           DATA RECORD FD-ENTRADA.
+       01 FD-ENTRADA.
+           05 F-TIPO          PIC X.
+               88 F-TIPO-ALUMNO     VALUE 'A'.
+               88 F-TIPO-COLEGIO    VALUE 'C'.
+           05 F-NIF           PIC X(9).
+           05 F-COD-COLEGIO   PIC 99.
+           05 FILLER          PIC X(69).
+
+       FD F-SALIDA
+           RECORDING MODE IS F
+           DATA RECORD LINEA-SALIDA.
+       01 LINEA-SALIDA PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS.
+           05 FS-ENTRADA  PIC XX.
+               88 FS-ENTRADA-OK     VALUE '00'.
+               88 FS-ENTRADA-EOF    VALUE '10'.
+           05 FS-SALIDA   PIC XX.
+               88 FS-SALIDA-OK      VALUE '00'.
+
+           COPY WSQLCOD.
+
+       01 WS-ANO-FETCH      PIC S9(4) USAGE COMP.
+       01 WS-MEDIA-FETCH    PIC S99V99 USAGE COMP-3.
+
+       01 T-ANOS.
+           05 T-ANO-ENTRADA OCCURS 8.
+               10 TA-ANO    PIC S9(4) USAGE COMP.
+               10 TA-MEDIA  PIC S99V99 USAGE COMP-3.
+       01 C-ANOS            PIC 9 VALUE 0.
+       01 WS-IDX            PIC 9.
+
+       01 C-TOTAL-CONSULTAS PIC 999 VALUE 0.
+       01 C-NO-ENCONTRADOS  PIC 999 VALUE 0.
+       01 WS-CLAVE-AUDITORIA PIC X(20).
+       01 WS-COD-COLEGIO-ED  PIC 99.
+
+       01 LINEA-CABECERA.
+           05 FILLER       PIC X(38) VALUE
+               'EVOLUCION DE MEDIAS POR ANO ACADEMICO'.
+           05 FILLER       PIC X(94) VALUE SPACES.
+
+       01 LINEA-SUJETO.
+           05 LSJ-ETIQUETA PIC X(9).
+           05 LSJ-CLAVE    PIC X(10).
+           05 LSJ-NOMBRE   PIC X(15).
+           05 FILLER       PIC X(98) VALUE SPACES.
+
+       01 LINEA-ANOS.
+           05 FILLER       PIC X(10) VALUE SPACES.
+           05 LA-ANO-COL OCCURS 8.
+               10 LA-ANO   PIC 9(4).
+               10 FILLER   PIC X(4) VALUE SPACES.
+           05 FILLER       PIC X(58) VALUE SPACES.
+
+       01 LINEA-MEDIAS.
+           05 FILLER       PIC X(10) VALUE SPACES.
+           05 LM-MEDIA-COL OCCURS 8.
+               10 LM-MEDIA PIC -99.99.
+               10 FILLER   PIC X(2) VALUE SPACES.
+           05 FILLER       PIC X(58) VALUE SPACES.
+
+       01 LINEA-SIN-DATOS.
+           05 FILLER       PIC X(10) VALUE SPACES.
+           05 FILLER       PIC X(30) VALUE
+               'SIN NOTAS ALMACENADAS'.
+           05 FILLER       PIC X(92) VALUE SPACES.
+
+       01 LINEA-NO-ENCONTRADO.
+           05 FILLER       PIC X(10) VALUE SPACES.
+           05 LNE-CLAVE    PIC X(10).
+           05 FILLER       PIC X(15) VALUE 'NO SE ENCUENTRA'.
+           05 FILLER       PIC X(97) VALUE SPACES.
+
+       01 LINEA-TIPO-INVALIDO.
+           05 FILLER       PIC X(10) VALUE SPACES.
+           05 FILLER       PIC X(30) VALUE
+               'TIPO DE CONSULTA INVALIDO'.
+           05 FILLER       PIC X(92) VALUE SPACES.
+
+       01 LINEA-TOTAL.
+           05 FILLER       PIC X(15) VALUE 'CONSULTAS: '.
+           05 LT-TOTAL     PIC ZZ9.
+           05 FILLER       PIC X(4)  VALUE SPACES.
+           05 FILLER       PIC X(16) VALUE 'NO ENCONTRADOS: '.
+           05 LT-NO-ENCONTRADOS PIC ZZ9.
+           05 FILLER       PIC X(91) VALUE SPACES.
+
+           EXEC SQL
+             INCLUDE CCALUMN
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CCCOLEG
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE C-TEND-ALUMNO CURSOR FOR
+               SELECT ANO_ACADEMICO, AVG(NOTA)
+                 FROM NOTAS
+                WHERE NIF = :DCLALUMNOS.NIF
+                GROUP BY ANO_ACADEMICO
+                ORDER BY ANO_ACADEMICO
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE C-TEND-COLEGIO CURSOR FOR
+               SELECT N.ANO_ACADEMICO, AVG(N.NOTA)
+                 FROM NOTAS N JOIN ALUMNOS A ON A.NIF = N.NIF
+                WHERE A.COD_COLEGIO = :DCLCOLEGIOS.COD-COLEGIO
+                GROUP BY N.ANO_ACADEMICO
+                ORDER BY N.ANO_ACADEMICO
+           END-EXEC.
+
+      *******************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-CONSULTA UNTIL FS-ENTRADA-EOF
+           PERFORM 4000-FIN
+           .
+      *******************************************************
+       1000-INICIO.
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      *******************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN INPUT F-ENTRADA
+           IF NOT FS-ENTRADA-OK THEN
+               DISPLAY 'ERROR LEER FICHERO ENTRADA'
+               DISPLAY FS-ENTRADA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           OPEN OUTPUT F-SALIDA
+           IF NOT FS-SALIDA-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO SALIDA'
+               DISPLAY FS-SALIDA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+
+           WRITE LINEA-SALIDA FROM LINEA-CABECERA
+           READ F-ENTRADA
+           .
+      *******************************************************
+       2000-PROCESO-CONSULTA.
+           INITIALIZE T-ANOS
+           MOVE 0 TO C-ANOS
+
+           EVALUATE TRUE
+             WHEN F-TIPO-ALUMNO
+               PERFORM 2100-CONSULTAR-ALUMNO
+             WHEN F-TIPO-COLEGIO
+               PERFORM 2200-CONSULTAR-COLEGIO
+             WHEN OTHER
+               WRITE LINEA-SALIDA FROM LINEA-TIPO-INVALIDO
+           END-EVALUATE
+
+           READ F-ENTRADA
+           .
+      *******************************************************
+       2100-CONSULTAR-ALUMNO.
+           MOVE F-NIF TO NIF OF DCLALUMNOS
+           EXEC SQL
+             SELECT NOMBRE
+               INTO :DCLALUMNOS.NOMBRE
+               FROM ALUMNOS
+              WHERE NIF = :DCLALUMNOS.NIF
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+
+           IF SQL-OK THEN
+               MOVE 'ALUMNO:  ' TO LSJ-ETIQUETA
+               MOVE NIF OF DCLALUMNOS TO LSJ-CLAVE
+               MOVE NOMBRE OF DCLALUMNOS TO LSJ-NOMBRE
+               PERFORM 2110-CARGAR-TENDENCIA-ALUMNO
+               PERFORM 3000-ESCRIBIR-TENDENCIA
+               ADD 1 TO C-TOTAL-CONSULTAS
+           ELSE
+               MOVE NIF OF DCLALUMNOS TO LNE-CLAVE
+               WRITE LINEA-SALIDA FROM LINEA-NO-ENCONTRADO
+               ADD 1 TO C-NO-ENCONTRADOS
+               IF NOT SQL-NOT-FOUND THEN
+                   MOVE SPACES TO WS-CLAVE-AUDITORIA
+                   STRING 'NIF=' DELIMITED BY SIZE
+                          NIF OF DCLALUMNOS DELIMITED BY SIZE
+                     INTO WS-CLAVE-AUDITORIA
+                   CALL "MODAUDIT" USING 'CCPRAC24' WS-CLAVE-AUDITORIA
+                       SQL-ERROR
+                   END-CALL
+               END-IF
+           END-IF
+           .
+      *******************************************************
+       2110-CARGAR-TENDENCIA-ALUMNO.
+           EXEC SQL OPEN C-TEND-ALUMNO END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           PERFORM 2111-FETCH-TEND-ALUMNO
+           PERFORM UNTIL NOT SQL-OK
+               PERFORM 2900-ACUMULAR-ANO
+               PERFORM 2111-FETCH-TEND-ALUMNO
+           END-PERFORM
+           EXEC SQL CLOSE C-TEND-ALUMNO END-EXEC
+           .
+      *******************************************************
+       2111-FETCH-TEND-ALUMNO.
+           EXEC SQL
+             FETCH C-TEND-ALUMNO
+               INTO :WS-ANO-FETCH, :WS-MEDIA-FETCH
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           .
+      *******************************************************
+       2200-CONSULTAR-COLEGIO.
+           MOVE F-COD-COLEGIO TO COD-COLEGIO OF DCLCOLEGIOS
+           EXEC SQL
+             SELECT NOMBRE
+               INTO :DCLCOLEGIOS.NOMBRE
+               FROM COLEGIOS
+              WHERE COD_COLEGIO = :DCLCOLEGIOS.COD-COLEGIO
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+
+           IF SQL-OK THEN
+               MOVE 'COLEGIO: ' TO LSJ-ETIQUETA
+               MOVE F-COD-COLEGIO TO LSJ-CLAVE
+               MOVE NOMBRE OF DCLCOLEGIOS TO LSJ-NOMBRE
+               PERFORM 2210-CARGAR-TENDENCIA-COLEGIO
+               PERFORM 3000-ESCRIBIR-TENDENCIA
+               ADD 1 TO C-TOTAL-CONSULTAS
+           ELSE
+               MOVE F-COD-COLEGIO TO LNE-CLAVE
+               WRITE LINEA-SALIDA FROM LINEA-NO-ENCONTRADO
+               ADD 1 TO C-NO-ENCONTRADOS
+               IF NOT SQL-NOT-FOUND THEN
+                   MOVE SPACES TO WS-CLAVE-AUDITORIA
+                   MOVE F-COD-COLEGIO TO WS-COD-COLEGIO-ED
+                   STRING 'COD-COLEGIO=' DELIMITED BY SIZE
+                          WS-COD-COLEGIO-ED DELIMITED BY SIZE
+                     INTO WS-CLAVE-AUDITORIA
+                   CALL "MODAUDIT" USING 'CCPRAC24' WS-CLAVE-AUDITORIA
+                       SQL-ERROR
+                   END-CALL
+               END-IF
+           END-IF
+           .
+      *******************************************************
+       2210-CARGAR-TENDENCIA-COLEGIO.
+           EXEC SQL OPEN C-TEND-COLEGIO END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           PERFORM 2211-FETCH-TEND-COLEGIO
+           PERFORM UNTIL NOT SQL-OK
+               PERFORM 2900-ACUMULAR-ANO
+               PERFORM 2211-FETCH-TEND-COLEGIO
+           END-PERFORM
+           EXEC SQL CLOSE C-TEND-COLEGIO END-EXEC
+           .
+      *******************************************************
+       2211-FETCH-TEND-COLEGIO.
+           EXEC SQL
+             FETCH C-TEND-COLEGIO
+               INTO :WS-ANO-FETCH, :WS-MEDIA-FETCH
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           .
+      *******************************************************
+       2900-ACUMULAR-ANO.
+           IF C-ANOS < 8 THEN
+               ADD 1 TO C-ANOS
+               MOVE WS-ANO-FETCH   TO TA-ANO (C-ANOS)
+               MOVE WS-MEDIA-FETCH TO TA-MEDIA (C-ANOS)
+           ELSE
+               DISPLAY '*CCPRAC24*TABLA*ANOS*LLENA* SE IGNORAN '
+                   'ANOS ADICIONALES'
+           END-IF
+           .
+      *******************************************************
+       3000-ESCRIBIR-TENDENCIA.
+           WRITE LINEA-SALIDA FROM LINEA-SUJETO
+
+           IF C-ANOS = 0 THEN
+               WRITE LINEA-SALIDA FROM LINEA-SIN-DATOS
+           ELSE
+               INITIALIZE LINEA-ANOS LINEA-MEDIAS
+               MOVE 1 TO WS-IDX
+               PERFORM UNTIL WS-IDX > C-ANOS
+                   MOVE TA-ANO (WS-IDX)   TO LA-ANO (WS-IDX)
+                   MOVE TA-MEDIA (WS-IDX) TO LM-MEDIA (WS-IDX)
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+               WRITE LINEA-SALIDA FROM LINEA-ANOS
+               WRITE LINEA-SALIDA FROM LINEA-MEDIAS
+           END-IF
+           .
+      *******************************************************
+       4000-FIN.
+           MOVE C-TOTAL-CONSULTAS  TO LT-TOTAL
+           MOVE C-NO-ENCONTRADOS   TO LT-NO-ENCONTRADOS
+           WRITE LINEA-SALIDA FROM LINEA-TOTAL
+           PERFORM 4200-CERRAR-FICHEROS
+
+           PERFORM 5000-END-PROGRAM
+           .
+      *******************************************************
+       4200-CERRAR-FICHEROS.
+           CLOSE F-ENTRADA
+           CLOSE F-SALIDA
+           .
+      *******************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
