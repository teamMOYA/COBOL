@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCPRAC19.
+      ******************************************************************
+      *    AUTOR:       DAVID MOYA                                     *
+      *    DESCRIPCION: EXTRACTO DE EXPEDIENTE DE UN SOLO ALUMNO,      *
+      *                 LOCALIZADO POR NIF (SYSIN). USA EL MISMO       *
+      *                 JOIN ALUMNOS/NOTAS QUE CCPRAC06 PARA OBTENER   *
+      *                 NOMBRE, COLEGIO, NOTA DE CADA ASIGNATURA Y LA  *
+      *                 MEDIA, Y LO DEJA EN UN FICHERO DE IMPRESION.   *
+      *                 NOTAS TIENE UNA FILA POR ASIGNATURA Y POR      *
+      *                 ANO_ACADEMICO/TRIMESTRE, ASI QUE SYSIN ACEPTA  *
+      *                 UN ANO ACADEMICO OPCIONAL (WS-ANO-FILTRO, 0 =  *
+      *                 TODOS LOS ANOS, MISMO CONVENIO QUE CCPRAC06) Y *
+      *                 CADA LINEA DE NOTA MUESTRA SU ANO/TRIMESTRE.   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SALIDA ASSIGN SALIDA
+               FILE STATUS IS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-SALIDA
+           RECORDING MODE IS F
+           DATA RECORD LINEA-SALIDA.
+       01 LINEA-SALIDA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SALIDA PIC XX.
+           88 FS-SALIDA-OK      VALUE '00'.
+
+       COPY WSQLCOD.
+
+       01 LINEA-SYSIN.
+           05 WS-NIF-SYSIN      PIC X(9).
+           05 WS-ANO-ACADEMICO  PIC 9(4).
+           05 FILLER            PIC X(67).
+
+       01 W-MEDIA               PIC S99V99 COMP-3.
+       01 C-NOTAS               PIC 999.
+       01 WS-ANO-FILTRO         PIC S9(4) USAGE COMP.
+
+       01 W-COLEGIO-NOMBRE      PIC X(15).
+
+       01 LINEA-CABECERA.
+           05 FILLER  PIC X(20) VALUE 'EXPEDIENTE DE ALUMNO'.
+           05 FILLER  PIC X(60) VALUE SPACES.
+
+       01 LINEA-DATOS-ALUMNO.
+           05 FILLER  PIC X(6)  VALUE 'NIF: '.
+           05 LD-NIF  PIC X(9).
+           05 FILLER  PIC X(5)  VALUE SPACES.
+           05 FILLER  PIC X(9)  VALUE 'NOMBRE: '.
+           05 LD-NOMBRE PIC X(15).
+           05 FILLER  PIC X(36) VALUE SPACES.
+
+       01 LINEA-DATOS-COLEGIO.
+           05 FILLER  PIC X(10) VALUE 'COLEGIO: '.
+           05 LD-COLEGIO PIC X(15).
+           05 FILLER  PIC X(55) VALUE SPACES.
+
+       01 LINEA-NOTA.
+           05 FILLER  PIC X(13) VALUE 'ASIGNATURA: '.
+           05 LN-ASIGNATURA PIC 9.
+           05 FILLER  PIC X(5)  VALUE SPACES.
+           05 FILLER  PIC X(7)  VALUE 'NOTA: '.
+           05 LN-NOTA PIC Z9.
+           05 FILLER  PIC X(5)  VALUE SPACES.
+           05 FILLER  PIC X(5)  VALUE 'ANO: '.
+           05 LN-ANO  PIC 9(4).
+           05 FILLER  PIC X(2)  VALUE SPACES.
+           05 FILLER  PIC X(6)  VALUE 'TRIM: '.
+           05 LN-TRIM PIC 9.
+           05 FILLER  PIC X(29) VALUE SPACES.
+
+       01 LINEA-MEDIA.
+           05 FILLER  PIC X(15) VALUE 'MEDIA TOTAL: '.
+           05 LM-MEDIA PIC Z9,99.
+           05 FILLER  PIC X(62) VALUE SPACES.
+
+       01 LINEA-NO-ENCONTRADO.
+           05 FILLER  PIC X(9)  VALUE 'NIF: '.
+           05 LE-NIF  PIC X(9).
+           05 FILLER  PIC X(4)  VALUE SPACES.
+           05 FILLER  PIC X(30) VALUE 'ALUMNO NO ENCONTRADO'.
+           05 FILLER  PIC X(28) VALUE SPACES.
+
+           EXEC SQL
+             INCLUDE CCALUMN
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CCCOLEG
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CCNOTAS
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE C-NOTAS-ALUMNO CURSOR FOR
+               SELECT ASIGNATURA,NOTA,ANO_ACADEMICO,TRIMESTRE
+                 FROM NOTAS
+                WHERE NIF = :DCLALUMNOS.NIF
+                  AND (:WS-ANO-FILTRO = 0
+                       OR ANO_ACADEMICO = :WS-ANO-FILTRO)
+                ORDER BY ASIGNATURA, ANO_ACADEMICO, TRIMESTRE
+           END-EXEC.
+
+      *******************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO-ALUMNO
+           PERFORM 4000-FIN
+           .
+      *******************************************************
+       1000-INICIO.
+           ACCEPT LINEA-SYSIN
+           MOVE WS-NIF-SYSIN TO NIF OF DCLALUMNOS
+           MOVE WS-ANO-ACADEMICO TO WS-ANO-FILTRO
+           PERFORM 1100-ABRIR-FICHEROS
+           .
+      *******************************************************
+       1100-ABRIR-FICHEROS.
+           OPEN OUTPUT F-SALIDA
+           IF NOT FS-SALIDA-OK THEN
+               DISPLAY 'ERROR ABRIR FICHERO SALIDA'
+               DISPLAY FS-SALIDA
+               PERFORM 5000-END-PROGRAM
+           END-IF
+           WRITE LINEA-SALIDA FROM LINEA-CABECERA
+           .
+      *******************************************************
+       2000-PROCESO-ALUMNO.
+           PERFORM 2100-LEER-ALUMNO
+           CALL "MODSQLER" USING SQL-ERROR WS-SQL-MENSAJE
+           END-CALL
+           EVALUATE TRUE
+             WHEN SQL-OK
+               PERFORM 2200-BUSCAR-COLEGIO
+               PERFORM 2300-ESCRIBIR-CABECERA-ALUMNO
+               PERFORM 2400-PROCESO-NOTAS
+             WHEN SQL-NOT-FOUND
+               MOVE WS-NIF-SYSIN TO LE-NIF
+               WRITE LINEA-SALIDA FROM LINEA-NO-ENCONTRADO
+             WHEN OTHER
+               DISPLAY 'SQL-ERROR ' SQL-ERROR ' ' WS-SQL-MENSAJE
+           END-EVALUATE
+           .
+      *******************************************************
+       2100-LEER-ALUMNO.
+           EXEC SQL
+             SELECT NIF,NOMBRE,COD_COLEGIO
+               INTO :DCLALUMNOS.NIF,:DCLALUMNOS.NOMBRE,
+                    :DCLALUMNOS.COD-COLEGIO
+               FROM ALUMNOS
+              WHERE NIF = :DCLALUMNOS.NIF
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           .
+      *******************************************************
+       2200-BUSCAR-COLEGIO.
+           MOVE COD-COLEGIO OF DCLALUMNOS TO COD-COLEGIO OF DCLCOLEGIOS
+           EXEC SQL
+             SELECT NOMBRE
+               INTO :DCLCOLEGIOS.NOMBRE
+               FROM COLEGIOS
+              WHERE COD_COLEGIO = :DCLCOLEGIOS.COD-COLEGIO
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           IF SQL-OK THEN
+             MOVE NOMBRE OF DCLCOLEGIOS TO W-COLEGIO-NOMBRE
+           ELSE
+             MOVE 'COLEGIO DESCON.' TO W-COLEGIO-NOMBRE
+           END-IF
+           .
+      *******************************************************
+       2300-ESCRIBIR-CABECERA-ALUMNO.
+           MOVE NIF    OF DCLALUMNOS TO LD-NIF
+           MOVE NOMBRE OF DCLALUMNOS TO LD-NOMBRE
+           WRITE LINEA-SALIDA FROM LINEA-DATOS-ALUMNO
+
+           MOVE W-COLEGIO-NOMBRE TO LD-COLEGIO
+           WRITE LINEA-SALIDA FROM LINEA-DATOS-COLEGIO
+           .
+      *******************************************************
+       2400-PROCESO-NOTAS.
+           EXEC SQL OPEN C-NOTAS-ALUMNO END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           PERFORM 2410-FETCH-NOTA
+           PERFORM UNTIL NOT SQL-OK
+             PERFORM 2420-ESCRIBIR-NOTA
+             PERFORM 2410-FETCH-NOTA
+           END-PERFORM
+           EXEC SQL CLOSE C-NOTAS-ALUMNO END-EXEC
+           PERFORM 2500-CALCULO-MEDIA
+           .
+      *******************************************************
+       2410-FETCH-NOTA.
+           EXEC SQL
+             FETCH C-NOTAS-ALUMNO
+               INTO :DCLNOTAS.ASIGNATURA,:DCLNOTAS.NOTA,
+                    :DCLNOTAS.ANO-ACADEMICO,:DCLNOTAS.TRIMESTRE
+           END-EXEC
+           MOVE SQLCODE TO SQL-ERROR
+           .
+      *******************************************************
+       2420-ESCRIBIR-NOTA.
+           MOVE ASIGNATURA    OF DCLNOTAS TO LN-ASIGNATURA
+           MOVE NOTA          OF DCLNOTAS TO LN-NOTA
+           MOVE ANO-ACADEMICO OF DCLNOTAS TO LN-ANO
+           MOVE TRIMESTRE     OF DCLNOTAS TO LN-TRIM
+           WRITE LINEA-SALIDA FROM LINEA-NOTA
+           ADD NOTA OF DCLNOTAS TO W-MEDIA
+           ADD 1 TO C-NOTAS
+           .
+      *******************************************************
+       2500-CALCULO-MEDIA.
+           IF C-NOTAS > 0 THEN
+             DIVIDE C-NOTAS INTO W-MEDIA GIVING LM-MEDIA
+           ELSE
+             MOVE ZERO TO LM-MEDIA
+           END-IF
+           WRITE LINEA-SALIDA FROM LINEA-MEDIA
+           .
+      *******************************************************
+       4000-FIN.
+           CLOSE F-SALIDA
+           PERFORM 5000-END-PROGRAM
+           .
+      *******************************************************
+       5000-END-PROGRAM.
+           STOP RUN.
