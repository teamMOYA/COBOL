@@ -4,6 +4,22 @@
       *    AUTOR:       DAVID MOYA                                     *
       *    DESCRIPCION: PROGRAMA ANTERIOR UTILIZANDO TABLA OCCURS      *
       *                 PARA NOTAS ALUMNO Y MEDIAS ASIGNATURAS TOTAL   *
+      *                 EL LISTADO SE AGRUPA POR COLEGIO (CABECERA Y   *
+      *                 SUBTOTAL POR COLEGIO). EL FICHERO F-ALUMNOS    *
+      *                 NO TIENE QUE VENIR ORDENADO: COMO NO HAY       *
+      *                 NINGUN PASO DE SORT EN ESTE PROCESO, EL        *
+      *                 AGRUPADO SE CONSTRUYE RELEYENDO EL FICHERO     *
+      *                 UNA VEZ POR CADA POSIBLE CODIGO DE COLEGIO     *
+      *                 (00-99) Y QUEDANDONOS SOLO CON LOS ALUMNOS DE  *
+      *                 ESE COLEGIO EN CADA PASADA.                   *
+      *                 ADEMAS DE LA SALIDA CON TODOS LOS ALUMNOS, SE  *
+      *                 GENERA EL FICHERO F-HONORES (CUADRO DE HONOR)  *
+      *                 CON LOS ALUMNOS DE MEDIA >= 9, EN EL MISMO     *
+      *                 ORDEN POR COLEGIO QUE EL LISTADO PRINCIPAL. SE *
+      *                 GENERA TAMBIEN F-SUSPENSOS, CON UNA LINEA POR  *
+      *                 CADA PAR NIF/ASIGNATURA CUYA NOTA ESTE ENTRE   *
+      *                 1 Y 4 (SUSPENSO, A DIFERENCIA DE NOTA=0 QUE SE *
+      *                 TRATA COMO NO PRESENTADO).                     *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,6 +34,12 @@
            SELECT SALIDA-TABLA ASSIGN IMPRESO
                FILE STATUS IS FS-SALIDA-TABLA.
 
+           SELECT F-HONORES ASSIGN HONORES
+               FILE STATUS IS FS-HONORES.
+
+           SELECT F-SUSPENSOS ASSIGN SUSPENSO
+               FILE STATUS IS FS-SUSPENSOS.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-ALUMNOS
@@ -30,20 +52,63 @@
            DATA RECORD LINEA-SALIDA.
        01 LINEA-SALIDA PIC X(132).
 
+       FD F-HONORES
+           RECORDING MODE IS F
+           DATA RECORD LINEA-HONOR-SALIDA.
+       01 LINEA-HONOR-SALIDA PIC X(80).
+
+       FD F-SUSPENSOS
+           RECORDING MODE IS F
+           DATA RECORD LINEA-SUSPENSO.
+       01 LINEA-SUSPENSO PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 FS-ALUMNOS PIC XX.
        77 FS-SALIDA-TABLA PIC XX.
+       77 FS-HONORES PIC XX.
+       77 FS-SUSPENSOS PIC XX.
        01 C-CONTADORES.
            05 C-ALUMNOS-TOTALES PIC 999.
            05 C-ASIGNATURAS  PIC 999.
            05 C-LINEAS       PIC 999.
            05 C-NUM-PAGINAS  PIC 999.
            05 C-MEDIA-ASIGNATURA PIC 999 OCCURS 6.
+           05 C-NP-ASIGNATURA    PIC 999 OCCURS 6.
            05 C-CONTADOR PIC 99.
 
+       01 T-NP-COLEGIO.
+           05 TNC-ENTRADA OCCURS 99.
+               10 TNC-NOMBRE   PIC X(15).
+               10 TNC-CONTADOR PIC 999.
+       01 C-COLEGIOS-NP     PIC 99 VALUE 0.
+       01 WS-IDX-NP         PIC 99.
+       01 WS-NP-ENCONTRADO  PIC X VALUE 'N'.
+           88 NP-COLEGIO-ENCONTRADO VALUE 'S'.
+           88 NP-COLEGIO-SIN-ENCONTRAR VALUE 'N'.
+
        01 W-MEDIAS.
            05 W-MEDIA-ALUMNO PIC 99V99.
            05 W-MEDIA-ASIGNATURA PIC 99V99 OCCURS 6.
+       01 WS-MEDIA-NUM PIC 99V99 VALUE 0.
+
+       01 LINEA-HONOR.
+           05 LH-NIF       PIC X(9).
+           05 FILLER       PIC X     VALUE SPACES.
+           05 LH-APELLIDOS PIC X(30)B.
+           05 LH-NOMBRE    PIC X(15)B.
+           05 LH-COLEGIO   PIC 99BB.
+           05 LH-MEDIA     PIC Z9,99.
+           05 FILLER       PIC X(14) VALUE SPACES.
+
+       01 LINEA-SUSPENSO-DATOS.
+           05 LS-NIF        PIC X(9).
+           05 FILLER        PIC X     VALUE SPACES.
+           05 FILLER        PIC X(11) VALUE 'ASIGNATURA '.
+           05 LS-ASIGNATURA PIC 9.
+           05 FILLER        PIC X(3)  VALUE SPACES.
+           05 FILLER        PIC X(6)  VALUE 'NOTA: '.
+           05 LS-NOTA       PIC 9.
+           05 FILLER        PIC X(48) VALUE SPACES.
 
        01 W-CABECERA.
              05 W-LINEA1.
@@ -109,6 +174,61 @@
              10 W-TOTAL PIC Z9,99.
              10 W-TOTAL-R REDEFINES W-TOTAL PIC XXB(3).
 
+       01 LINEA-CUADRE.
+           05 FILLER   PIC X(10) VALUE SPACES.
+           05 FILLER   PIC X(20) VALUE 'CONTROL ESPERADOS: '.
+           05 W-CONTROL-ESPERADO PIC ZZZ9.
+           05 FILLER   PIC X(5)  VALUE SPACES.
+           05 FILLER   PIC X(20) VALUE 'CUADRE: '.
+           05 W-CUADRE PIC X(20) VALUE SPACES.
+
+       01 LINEA-NP-CABECERA.
+           05 FILLER   PIC X(30) VALUE
+               'RESUMEN DE NO PRESENTADOS (NP)'.
+           05 FILLER   PIC X(102) VALUE SPACES.
+
+       01 LINEA-NP-ASIG-CABECERA.
+           05 FILLER   PIC X(15) VALUE 'POR ASIGNATURA:'.
+           05 FILLER   PIC X(117) VALUE SPACES.
+
+       01 LINEA-NP-ASIGNATURA.
+           05 FILLER   PIC X(5)  VALUE SPACES.
+           05 FILLER   PIC X(11) VALUE 'ASIGNATURA '.
+           05 LNA-ASIG PIC 9.
+           05 FILLER   PIC X(3)  VALUE SPACES.
+           05 FILLER   PIC X(4)  VALUE 'NP: '.
+           05 LNA-NP   PIC ZZ9.
+           05 FILLER   PIC X(105) VALUE SPACES.
+
+       01 LINEA-NP-COLEGIO-CABECERA.
+           05 FILLER   PIC X(12) VALUE 'POR COLEGIO:'.
+           05 FILLER   PIC X(120) VALUE SPACES.
+
+       01 LINEA-NP-COLEGIO.
+           05 FILLER    PIC X(5)  VALUE SPACES.
+           05 LNC-NOMBRE PIC X(15).
+           05 FILLER    PIC X(2)  VALUE SPACES.
+           05 FILLER    PIC X(4)  VALUE 'NP: '.
+           05 LNC-NP    PIC ZZ9.
+           05 FILLER    PIC X(103) VALUE SPACES.
+
+       01 LINEA-NP-SIN-DATOS.
+           05 FILLER   PIC X(29) VALUE
+               'NO HAY ALUMNOS NO PRESENTADOS'.
+           05 FILLER   PIC X(103) VALUE SPACES.
+
+       01 LINEA-COLEGIO-CABECERA.
+           05 FILLER      PIC X(10) VALUE SPACES.
+           05 FILLER      PIC X(9)  VALUE 'COLEGIO: '.
+           05 LCC-COLEGIO PIC Z9.
+           05 FILLER      PIC X(111) VALUE SPACES.
+
+       01 LINEA-COLEGIO-SUBTOTAL.
+           05 FILLER      PIC X(10) VALUE SPACES.
+           05 FILLER      PIC X(22) VALUE 'SUBTOTAL ALUMNOS COL: '.
+           05 LCS-SUBTOTAL PIC ZZZ9.
+           05 FILLER      PIC X(96) VALUE SPACES.
+
        01 LINEA-DATOS.
              05 NIF     PIC X(9).
              05 FILLER  PIC X     VALUE SPACES.
@@ -122,42 +242,78 @@
              05 MEDIA-R REDEFINES MEDIA PIC XXB(3).
        01 LINEA-SYSIN.
            05 FECHA-SYSIN PIC X(10).
-           05 FILLER PIC X(72).
+           05 FECHA-SYSIN-R REDEFINES FECHA-SYSIN.
+               10 WS-FECHA-DD   PIC XX.
+               10 WS-FECHA-DD-N REDEFINES WS-FECHA-DD PIC 99.
+               10 WS-FECHA-SEP1 PIC X.
+               10 WS-FECHA-MM   PIC XX.
+               10 WS-FECHA-MM-N REDEFINES WS-FECHA-MM PIC 99.
+               10 WS-FECHA-SEP2 PIC X.
+               10 WS-FECHA-AAAA PIC X(4).
+           05 WS-CONTROL-ESPERADO-SYSIN PIC 9(4).
+           05 FILLER PIC X(66).
+
+       01 WS-FECHA-VALIDA-FLAG PIC X VALUE 'S'.
+           88 FECHA-SYSIN-VALIDA    VALUE 'S'.
+           88 FECHA-SYSIN-INVALIDA  VALUE 'N'.
+
+       01 WS-COLEGIO-ANTERIOR  PIC 99 VALUE 0.
+       01 C-ALUMNOS-COLEGIO    PIC 999 VALUE 0.
+       01 WS-GRUPO-COLEGIO-FLAG PIC X VALUE 'N'.
+           88 GRUPO-COLEGIO-ABIERTO  VALUE 'S'.
+           88 GRUPO-COLEGIO-CERRADO  VALUE 'N'.
+       01 WS-COLEGIO-ACTUAL    PIC 99 VALUE 0.
+       01 WS-MAX-COLEGIOS      PIC 99 VALUE 99.
+
+       01 WS-TIMESTAMP-INICIO PIC X(21).
+       01 WS-METRI-REGISTROS  PIC 9(9).
 
       ******************************************************************
        PROCEDURE DIVISION.
-           ACCEPT FECHA-SYSIN
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-INICIO
+           ACCEPT LINEA-SYSIN
            MOVE FECHA-SYSIN TO W-FECHA
+           PERFORM 050-VALIDAR-FECHA-SYSIN
 
            OPEN INPUT F-ALUMNOS
            IF FS-ALUMNOS = '00' THEN
+             CLOSE F-ALUMNOS
 
              OPEN OUTPUT SALIDA-TABLA
              IF FS-SALIDA-TABLA = '00' THEN
 
-               WRITE LINEA-SALIDA FROM W-LINEA1 AFTER 1
-               WRITE LINEA-SALIDA FROM W-LINEA2 AFTER 3
-               WRITE LINEA-SALIDA FROM W-LINEA5 AFTER 1
-               WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
-
-               MOVE 6 TO C-LINEAS OF C-CONTADORES
-
-               READ F-ALUMNOS
-
-               PERFORM UNTIL FS-ALUMNOS = '10'
-
-                 ADD 1 TO C-ALUMNOS-TOTALES
-                 PERFORM 100-CALCULO-1
-                 PERFORM 200-COLOCACION-DATOS
-
-                 WRITE LINEA-SALIDA FROM LINEA-DATOS AFTER 1
-                 READ F-ALUMNOS
-
+               OPEN OUTPUT F-HONORES
+               IF NOT FS-HONORES = '00' THEN
+                 DISPLAY 'ERROR ABRIR FICHERO HONORES'
+                 DISPLAY FS-HONORES
+               END-IF
+
+               OPEN OUTPUT F-SUSPENSOS
+               IF NOT FS-SUSPENSOS = '00' THEN
+                 DISPLAY 'ERROR ABRIR FICHERO SUSPENSOS'
+                 DISPLAY FS-SUSPENSOS
+               END-IF
+
+               PERFORM 060-IMPRIMIR-CABECERA
+
+      *        NO HAY GARANTIA DE QUE F-ALUMNOS VENGA ORDENADO POR
+      *        COLEGIO (ES UN MERGE POR NIF EN CCPRAC02), ASI QUE SE
+      *        RELEE EL FICHERO UNA VEZ POR CADA CODIGO DE COLEGIO
+      *        POSIBLE (00-99) PARA FORMAR LOS GRUPOS CORRECTAMENTE.
+               PERFORM VARYING WS-COLEGIO-ACTUAL FROM 0 BY 1
+                       UNTIL WS-COLEGIO-ACTUAL > WS-MAX-COLEGIOS
+                 PERFORM 070-PROCESAR-UN-COLEGIO
                END-PERFORM
+
                PERFORM 300-CALCULO-2
                WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
                WRITE LINEA-SALIDA FROM LINEA-FINAL AFTER 1
+               PERFORM 400-CUADRE-CONTROL
+               WRITE LINEA-SALIDA FROM LINEA-CUADRE AFTER 1
+               PERFORM 450-INFORME-NP
 
+               CLOSE F-HONORES
+               CLOSE F-SUSPENSOS
 
              ELSE
                DISPLAY 'ERROR SALIDA'
@@ -169,10 +325,109 @@
 
            END-IF
 
-           CLOSE F-ALUMNOS
            CLOSE SALIDA-TABLA
+           PERFORM 500-END-PROGRAM
+           .
+
+       070-PROCESAR-UN-COLEGIO.
+           SET GRUPO-COLEGIO-CERRADO TO TRUE
+           MOVE 0 TO C-ALUMNOS-COLEGIO
+
+           OPEN INPUT F-ALUMNOS
+           IF NOT FS-ALUMNOS = '00' THEN
+             DISPLAY 'ERROR LEER FICHERO ALUMNOS'
+             DISPLAY FS-ALUMNOS
+             PERFORM 500-END-PROGRAM
+           END-IF
+
+           READ F-ALUMNOS
+           PERFORM UNTIL FS-ALUMNOS = '10'
+
+             IF COLEGIO OF REG-ALUMNOS = WS-COLEGIO-ACTUAL THEN
+               PERFORM 075-CONTROL-COLEGIO
+               ADD 1 TO C-ALUMNOS-TOTALES
+               ADD 1 TO C-ALUMNOS-COLEGIO
+               PERFORM 100-CALCULO-1
+               PERFORM 200-COLOCACION-DATOS
+               PERFORM 210-HONOR-ROLL
+
+               WRITE LINEA-SALIDA FROM LINEA-DATOS AFTER 1
+               ADD 1 TO C-LINEAS OF C-CONTADORES
+               IF C-LINEAS OF C-CONTADORES >= 60 THEN
+                 PERFORM 060-IMPRIMIR-CABECERA
+               END-IF
+             END-IF
+             READ F-ALUMNOS
+
+           END-PERFORM
+           CLOSE F-ALUMNOS
+
+           IF GRUPO-COLEGIO-ABIERTO THEN
+             PERFORM 080-CERRAR-GRUPO-COLEGIO
+           END-IF
+           .
+
+       060-IMPRIMIR-CABECERA.
+           ADD 1 TO C-NUM-PAGINAS
+           MOVE C-NUM-PAGINAS TO W-NUMPAG-FIN
+           WRITE LINEA-SALIDA FROM W-LINEA1 AFTER ADVANCING CANAL-12
+           WRITE LINEA-SALIDA FROM W-LINEA2 AFTER 1
+           WRITE LINEA-SALIDA FROM W-LINEA5 AFTER 1
+           WRITE LINEA-SALIDA FROM LINEA-SEPARADOR AFTER 1
+           MOVE 6 TO C-LINEAS OF C-CONTADORES
+           IF GRUPO-COLEGIO-ABIERTO THEN
+             MOVE WS-COLEGIO-ANTERIOR TO LCC-COLEGIO
+             WRITE LINEA-SALIDA FROM LINEA-COLEGIO-CABECERA AFTER 2
+             ADD 1 TO C-LINEAS OF C-CONTADORES
+           END-IF
+           .
+
+       050-VALIDAR-FECHA-SYSIN.
+           MOVE 'S' TO WS-FECHA-VALIDA-FLAG
+           IF FECHA-SYSIN = SPACES OR LOW-VALUES THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-DD NOT NUMERIC
+                OR WS-FECHA-MM NOT NUMERIC
+                OR WS-FECHA-AAAA NOT NUMERIC) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-SEP1 NOT = '/' OR WS-FECHA-SEP2 NOT = '/')
+               THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-DD-N < 1 OR WS-FECHA-DD-N > 31) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-VALIDA
+               AND (WS-FECHA-MM-N < 1 OR WS-FECHA-MM-N > 12) THEN
+             SET FECHA-SYSIN-INVALIDA TO TRUE
+           END-IF
+           IF FECHA-SYSIN-INVALIDA THEN
+             DISPLAY '*CCPRAC1B*FECHA*SYSIN*INVALIDA* ' FECHA-SYSIN
+             DISPLAY 'FORMATO ESPERADO: DD/MM/AAAA'
+             PERFORM 500-END-PROGRAM
+           END-IF
            .
 
+       075-CONTROL-COLEGIO.
+           IF GRUPO-COLEGIO-CERRADO THEN
+             SET GRUPO-COLEGIO-ABIERTO TO TRUE
+             MOVE WS-COLEGIO-ACTUAL TO WS-COLEGIO-ANTERIOR
+             MOVE WS-COLEGIO-ACTUAL TO LCC-COLEGIO
+             WRITE LINEA-SALIDA FROM LINEA-COLEGIO-CABECERA AFTER 2
+           END-IF
+           .
+
+       080-CERRAR-GRUPO-COLEGIO.
+           MOVE C-ALUMNOS-COLEGIO TO LCS-SUBTOTAL
+           WRITE LINEA-SALIDA FROM LINEA-COLEGIO-SUBTOTAL AFTER 1
+           SET GRUPO-COLEGIO-CERRADO TO TRUE
+           .
+      *****************************************************************
        100-CALCULO-1.
            MOVE 0 TO W-MEDIA-ALUMNO
            MOVE 0 TO C-ASIGNATURAS
@@ -191,8 +446,15 @@
 
                ADD 1 TO C-MEDIA-ASIGNATURA (C-CONTADOR)
                ADD 1 TO C-ASIGNATURAS
+
+               IF NOTA OF REG-ALUMNOS (C-CONTADOR) >= 1
+                   AND NOTA OF REG-ALUMNOS (C-CONTADOR) <= 4 THEN
+                 PERFORM 160-REGISTRAR-SUSPENSO
+               END-IF
              ELSE
                MOVE 'NP' TO NOTA-R (C-CONTADOR)
+               ADD 1 TO C-NP-ASIGNATURA (C-CONTADOR)
+               PERFORM 150-ACUMULAR-NP-COLEGIO
              END-IF
            END-PERFORM
 
@@ -200,12 +462,47 @@
 
 
            IF C-ASIGNATURAS > 0 THEN
-             DIVIDE C-ASIGNATURAS INTO W-MEDIA-ALUMNO GIVING MEDIA
+             DIVIDE C-ASIGNATURAS INTO W-MEDIA-ALUMNO
+                 GIVING WS-MEDIA-NUM
+             MOVE WS-MEDIA-NUM TO MEDIA
            ELSE
+            MOVE 0 TO WS-MEDIA-NUM
             MOVE 'NP' TO MEDIA-R
            END-IF
            .
 
+       150-ACUMULAR-NP-COLEGIO.
+           SET NP-COLEGIO-SIN-ENCONTRAR TO TRUE
+           PERFORM VARYING WS-IDX-NP FROM 1 BY 1
+                   UNTIL WS-IDX-NP > C-COLEGIOS-NP
+                      OR NP-COLEGIO-ENCONTRADO
+             IF TNC-NOMBRE (WS-IDX-NP) = COLEGIO OF REG-ALUMNOS THEN
+               ADD 1 TO TNC-CONTADOR (WS-IDX-NP)
+               SET NP-COLEGIO-ENCONTRADO TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF NP-COLEGIO-SIN-ENCONTRAR THEN
+             IF C-COLEGIOS-NP < 99 THEN
+               ADD 1 TO C-COLEGIOS-NP
+               MOVE COLEGIO OF REG-ALUMNOS TO TNC-NOMBRE (C-COLEGIOS-NP)
+               MOVE 1 TO TNC-CONTADOR (C-COLEGIOS-NP)
+             ELSE
+               DISPLAY '*CCPRAC1B*TABLA*NP*COLEGIOS*LLENA* '
+                   COLEGIO OF REG-ALUMNOS
+             END-IF
+           END-IF
+           .
+
+       160-REGISTRAR-SUSPENSO.
+           IF FS-SUSPENSOS = '00' THEN
+             MOVE NIF OF REG-ALUMNOS TO LS-NIF
+             MOVE C-CONTADOR TO LS-ASIGNATURA
+             MOVE NOTA OF REG-ALUMNOS (C-CONTADOR) TO LS-NOTA
+             WRITE LINEA-SUSPENSO FROM LINEA-SUSPENSO-DATOS
+           END-IF
+           .
+
        200-COLOCACION-DATOS.
            MOVE NIF OF REG-ALUMNOS TO NIF OF   LINEA-DATOS
            MOVE NOMBRE OF REG-ALUMNOS TO NOMBRE OF   LINEA-DATOS
@@ -213,6 +510,17 @@
            MOVE COLEGIO OF REG-ALUMNOS TO NOMB-COLEGIO OF   LINEA-DATOS
            .
 
+       210-HONOR-ROLL.
+           IF FS-HONORES = '00' AND WS-MEDIA-NUM >= 9 THEN
+             MOVE NIF OF REG-ALUMNOS TO LH-NIF
+             MOVE APELLIDOS OF REG-ALUMNOS TO LH-APELLIDOS
+             MOVE NOMBRE OF REG-ALUMNOS TO LH-NOMBRE
+             MOVE COLEGIO OF REG-ALUMNOS TO LH-COLEGIO
+             MOVE WS-MEDIA-NUM TO LH-MEDIA
+             WRITE LINEA-HONOR-SALIDA FROM LINEA-HONOR
+           END-IF
+           .
+
        300-CALCULO-2.
 
            PERFORM
@@ -230,5 +538,48 @@
            MOVE C-ALUMNOS-TOTALES TO  W-ALUMNOS-TOTALES
            .
 
+       400-CUADRE-CONTROL.
+           MOVE WS-CONTROL-ESPERADO-SYSIN TO W-CONTROL-ESPERADO
+           IF WS-CONTROL-ESPERADO-SYSIN = ZERO THEN
+             MOVE 'NO SUMINISTRADO' TO W-CUADRE
+           ELSE
+             IF WS-CONTROL-ESPERADO-SYSIN = C-ALUMNOS-TOTALES THEN
+               MOVE 'OK' TO W-CUADRE
+             ELSE
+               MOVE '** DESCUADRE **' TO W-CUADRE
+               DISPLAY '*CCPRAC1B*DESCUADRE*CONTROL* ESPERADOS='
+                   WS-CONTROL-ESPERADO-SYSIN ' LEIDOS='
+                   C-ALUMNOS-TOTALES
+             END-IF
+           END-IF
+           .
+
+       450-INFORME-NP.
+           WRITE LINEA-SALIDA FROM LINEA-NP-CABECERA AFTER 2
+           WRITE LINEA-SALIDA FROM LINEA-NP-ASIG-CABECERA AFTER 1
+
+           PERFORM VARYING C-CONTADOR FROM 1 BY 1 UNTIL C-CONTADOR > 6
+             MOVE C-CONTADOR TO LNA-ASIG
+             MOVE C-NP-ASIGNATURA (C-CONTADOR) TO LNA-NP
+             WRITE LINEA-SALIDA FROM LINEA-NP-ASIGNATURA AFTER 1
+           END-PERFORM
+
+           WRITE LINEA-SALIDA FROM LINEA-NP-COLEGIO-CABECERA AFTER 1
+
+           IF C-COLEGIOS-NP = 0 THEN
+             WRITE LINEA-SALIDA FROM LINEA-NP-SIN-DATOS AFTER 1
+           ELSE
+             PERFORM VARYING WS-IDX-NP FROM 1 BY 1
+                     UNTIL WS-IDX-NP > C-COLEGIOS-NP
+               MOVE TNC-NOMBRE (WS-IDX-NP) TO LNC-NOMBRE
+               MOVE TNC-CONTADOR (WS-IDX-NP) TO LNC-NP
+               WRITE LINEA-SALIDA FROM LINEA-NP-COLEGIO AFTER 1
+             END-PERFORM
+           END-IF
+           .
+
        500-END-PROGRAM.
+           MOVE C-ALUMNOS-TOTALES TO WS-METRI-REGISTROS
+           CALL "MODMETRI" USING 'CCPRAC1B' WS-TIMESTAMP-INICIO
+               WS-METRI-REGISTROS
            STOP RUN.
